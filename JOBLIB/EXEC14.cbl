@@ -0,0 +1,8 @@
+//EAD316CL JOB 'EAD316',CLASS=C,MSGCLASS=X,NOTIFY=EAD316,TIME=(0,10)
+//*****************************************************
+//*      CONFERIR TOTAIS ALUNO11 x ALUNO12            *
+//*****************************************************
+//EXECUTE  EXEC PGM=ALUNO14
+//STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR
+//CSVTO11  DD   DSN=GR.EAD316.VENDAS.CSVTOT11,DISP=SHR
+//CSVTO12  DD   DSN=GR.EAD316.VENDAS.CSVTOT12,DISP=SHR
