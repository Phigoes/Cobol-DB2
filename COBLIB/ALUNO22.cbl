@@ -0,0 +1,111 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+	       ALUNO22.
+       AUTHOR.
+	       PHILIPP.
+      *************************************************
+      *    GERAR FEED DE FOLHA/CONTABILIDADE (GL) A   *
+      *    PARTIR DO EXTRATO DE FUNCIONARIOS GERADO   *
+      *    PELO CURSOR FUNCTEMP (ALUNO17)             *
+      *************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FUNCEXTR ASSIGN TO FUNCEXTR
+               FILE STATUS IS WK-FS-FUNCEXTR.
+           SELECT ARQ-GLFEED   ASSIGN TO GLFEED
+               FILE STATUS IS WK-FS-GLFEED.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ARQ-FUNCEXTR
+            RECORDING MODE IS F.
+       01  REG-FUNCEXTR.
+           05 FE-CODFUN             PIC 9(5).
+           05 FE-NOME               PIC X(30).
+           05 FE-SALARIO            PIC 9(7)V99.
+           05 FE-DEPTO              PIC X(04).
+           05 FE-ADMISSAO           PIC X(10).
+           05 FE-IDADE              PIC 9(03).
+           05 FE-EMAIL              PIC X(40).
+       FD   ARQ-GLFEED
+            RECORDING MODE IS F.
+       01  REG-GLFEED.
+           05 GL-TIPO-REGISTRO      PIC X(02).
+           05 GL-CODFUN             PIC 9(5).
+           05 GL-CENTRO-CUSTO       PIC X(04).
+           05 GL-VALOR              PIC 9(9)V99.
+           05 GL-SINAL              PIC X(01).
+           05 GL-DATA-REFERENCIA    PIC 9(8).
+           05 FILLER                PIC X(49).
+       WORKING-STORAGE SECTION.
+       77  WK-FS-FUNCEXTR    PIC XX             VALUE SPACES.
+       77  WK-FS-GLFEED      PIC XX             VALUE SPACES.
+       77  WK-DATA-SISTEMA   PIC 9(8)           VALUE ZEROS.
+       77  WK-TOT-LANCTOS    PIC 9(05)          VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL WK-FS-FUNCEXTR = '10'.
+           PERFORM 901-FINALIZAR.
+           STOP RUN.
+      ***************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           ACCEPT WK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           OPEN INPUT  ARQ-FUNCEXTR.
+           OPEN OUTPUT ARQ-GLFEED.
+           EVALUATE WK-FS-FUNCEXTR
+               WHEN '00'
+                   PERFORM 301-LER-FUNCEXTR
+               WHEN '35'
+                   DISPLAY 'ARQUIVO FUNCEXTR NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-FUNCEXTR
+                           ' NO COMANDO OPEN FUNCEXTR'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           MOVE SPACES        TO REG-GLFEED.
+           MOVE 'FP'           TO GL-TIPO-REGISTRO.
+           MOVE FE-CODFUN       TO GL-CODFUN.
+           MOVE FE-DEPTO        TO GL-CENTRO-CUSTO.
+           MOVE FE-SALARIO      TO GL-VALOR.
+           MOVE 'D'             TO GL-SINAL.
+           MOVE WK-DATA-SISTEMA TO GL-DATA-REFERENCIA.
+           WRITE REG-GLFEED.
+           ADD 1 TO WK-TOT-LANCTOS.
+           PERFORM 301-LER-FUNCEXTR.
+      ***************************************
+       300-LER-FUNCEXTR SECTION.
+       301-LER-FUNCEXTR.
+           READ ARQ-FUNCEXTR.
+           EVALUATE WK-FS-FUNCEXTR
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-FUNCEXTR
+                           ' NO COMANDO READ FUNCEXTR'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           DISPLAY 'TOTAL DE LANCAMENTOS GERADOS PARA O GL = '
+                   WK-TOT-LANCTOS.
+           CLOSE ARQ-FUNCEXTR.
+           CLOSE ARQ-GLFEED.
