@@ -0,0 +1,115 @@
+//EAD316CL JOB 'EAD316',CLASS=C,MSGCLASS=X,NOTIFY=EAD316,TIME=(0,30)
+//*****************************************************
+//*      JOB NOTURNO - ENCADEIA BALANCE LINE,         *
+//*      IMPRESSAO DE CLIENTES, VENDAS POR MES E      *
+//*      VENDAS 3 NIVEIS EM UMA UNICA SUBMISSAO.       *
+//*      SE O STEP09 (BALANCE LINE) FALHAR, OS STEPS   *
+//*      SEGUINTES SAO IGNORADOS EM CADEIA             *
+//*****************************************************
+//STEP09   EXEC PGM=ALUNO09
+//STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR
+//CLIENTES DD   DSN=GR.EAD316.CLIENTES,DISP=OLD
+//LANCAM   DD   DSN=GR.EAD316.LANCAM,DISP=OLD
+//CLIENTEN DD   DSN=GR.EAD316.CLIENTEN(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=38,BLKSIZE=0)
+//SUSPENSO DD   DSN=GR.EAD316.LANCAM.SUSPENSO,
+//         DISP=(NEW,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CLNTHIST DD   DSN=GR.EAD316.CLIENTEN.HIST,
+//         DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=52,BLKSIZE=5200)
+//CTLLOG   DD   DSN=GR.EAD316.CTLLOG,
+//         DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CHECKOLD DD   DSN=GR.EAD316.CLIENTES.CHECKPT(0),DISP=SHR
+//CHECKPT  DD   DSN=GR.EAD316.CLIENTES.CHECKPT(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=10,BLKSIZE=1000)
+//SYSIN    DD   *
+00000
+/*
+//*****************************************************
+//*      BALANCEAR CLIENTES/LANCAM CONTRA CLIENTEN     *
+//*      (MESMO CONFERE DO STEP09 DE EXEC09)          *
+//*****************************************************
+//BALANCEO EXEC PGM=ALUNO18,COND=(0,NE,STEP09)
+//STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR
+//CLIENTES DD   DSN=GR.EAD316.CLIENTES,DISP=SHR
+//LANCAM   DD   DSN=GR.EAD316.LANCAM,DISP=SHR
+//CLIENTEN DD   DSN=GR.EAD316.CLIENTEN(0),DISP=SHR
+//*****************************************************
+//*      IMPRESSAO DE CLIENTES                        *
+//*****************************************************
+//STEP10   EXEC PGM=ALUNO10,
+//         COND=((0,NE,STEP09),(0,NE,BALANCEO))
+//STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR
+//CLIENTES DD   DSN=GR.EAD316.CLIENTES,DISP=OLD
+//RELATO   DD   SYSOUT=X
+//CTLLOG   DD   DSN=GR.EAD316.CTLLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSIN    DD   *
+N 0000000
+/*
+//*****************************************************
+//*      VENDAS POR MES                                *
+//*****************************************************
+//STEP11   EXEC PGM=ALUNO11,
+//         COND=((0,NE,STEP09),(0,NE,BALANCEO),(0,NE,STEP10))
+//STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR
+//VENDAS   DD   DSN=GR.EAD316.VENDAS,DISP=OLD
+//RELATO   DD   SYSOUT=X
+//CSVTOT   DD   DSN=GR.EAD316.VENDAS.CSVTOT11,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=19,BLKSIZE=1900)
+//CHECKOLD DD   DSN=GR.EAD316.VENDAS.CHECKPT11(0),DISP=SHR
+//CHECKPT  DD   DSN=GR.EAD316.VENDAS.CHECKPT11(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=62268,BLKSIZE=622680)
+//CTLLOG   DD   DSN=GR.EAD316.CTLLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSIN    DD   *
+000000
+/*
+//*****************************************************
+//*      VENDAS POR MES (3 NIVEIS DE TABELA)          *
+//*      SEQUENCIA VENDAS3N POR VENDEDOR/ESTADO/MES    *
+//*      ANTES DO STEP13                               *
+//*****************************************************
+//ORDENAR  EXEC PGM=SORT,
+//         COND=((0,NE,STEP09),(0,NE,BALANCEO),(0,NE,STEP10),
+//               (0,NE,STEP11))
+//SORTIN   DD   DSN=GR.EAD316.VENDAS3N,DISP=OLD
+//SORTOUT  DD   DSN=GR.EAD316.VENDAS3N.ORDENADO,
+//         DISP=(NEW,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=22,BLKSIZE=2200)
+//SYSIN    DD   *
+  SORT FIELDS=(1,2,CH,A,3,2,CH,A,18,4,CH,A,5,2,CH,A)
+/*
+//STEP13   EXEC PGM=ALUNO13,
+//         COND=((0,NE,STEP09),(0,NE,BALANCEO),(0,NE,STEP10),
+//               (0,NE,STEP11),(0,NE,ORDENAR))
+//STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR
+//VENDAS3N DD   DSN=GR.EAD316.VENDAS3N.ORDENADO,DISP=(OLD,DELETE)
+//VENDEDOR DD   DSN=GR.EAD316.VENDEDORES,DISP=SHR
+//ESTADOS  DD   DSN=GR.EAD316.ESTADOS,DISP=SHR
+//REJEITOS DD   SYSOUT=E
+//CTLLOG   DD   DSN=GR.EAD316.CTLLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSIN    DD   *
+12
+/*
