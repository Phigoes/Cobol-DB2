@@ -0,0 +1,300 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+	       ALUNO09.
+       AUTHOR.
+	       PHILIPP.
+      ***************************************************
+      *    ATUALIZAR SALDO DOS CLIENTES (BALANCE LINE)  *
+      *    CLIENTES + LANCAM  ==>  CLIENTEN             *
+      ***************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTES ASSIGN TO CLIENTES
+               FILE STATUS IS WK-FS-CLIENTES.
+           SELECT ARQ-LANCAM   ASSIGN TO LANCAM
+               FILE STATUS IS WK-FS-LANCAM.
+           SELECT ARQ-CLIENTEN ASSIGN TO CLIENTEN
+               FILE STATUS IS WK-FS-CLIENTEN.
+           SELECT ARQ-SUSPENSO ASSIGN TO SUSPENSO
+               FILE STATUS IS WK-FS-SUSPENSO.
+           SELECT ARQ-CLIENTHI ASSIGN TO CLNTHIST
+               FILE STATUS IS WK-FS-CLIENTHI.
+           SELECT ARQ-CTLLOG   ASSIGN TO CTLLOG
+               FILE STATUS IS WK-FS-CTLLOG.
+           SELECT ARQ-CHECKPT  ASSIGN TO CHECKPT
+               FILE STATUS IS WK-FS-CHECKPT.
+           SELECT ARQ-CHECKOLD ASSIGN TO CHECKOLD
+               FILE STATUS IS WK-FS-CHECKOLD.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ARQ-CLIENTES
+            RECORDING MODE IS F.
+           COPY CLIENTES.
+       FD   ARQ-LANCAM
+            RECORDING MODE IS F.
+           COPY LANCAM.
+       FD   ARQ-CLIENTEN
+            RECORDING MODE IS F.
+           COPY CLIENTEN.
+       FD   ARQ-SUSPENSO
+            RECORDING MODE IS F.
+       01  REG-SUSPENSO             PIC X(80).
+       FD   ARQ-CLIENTHI
+            RECORDING MODE IS F.
+           COPY CLNTHIST.
+       FD   ARQ-CTLLOG
+            RECORDING MODE IS F.
+           COPY CTLLOG.
+       FD   ARQ-CHECKPT
+            RECORDING MODE IS F.
+       01  REG-CHECKPT.
+           05 CKP-ULTIMO-CLIENTE    PIC 9(5).
+           05 CKP-TOT-SUSPENSOS     PIC 9(5).
+       FD   ARQ-CHECKOLD
+            RECORDING MODE IS F.
+       01  REG-CHECKOLD.
+           05 CKO-ULTIMO-CLIENTE    PIC 9(5).
+           05 CKO-TOT-SUSPENSOS     PIC 9(5).
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CLIENTES    PIC XX             VALUE SPACES.
+       77  WK-FS-LANCAM      PIC XX             VALUE SPACES.
+       77  WK-FS-CLIENTEN    PIC XX             VALUE SPACES.
+       77  WK-FS-SUSPENSO    PIC XX             VALUE SPACES.
+       77  WK-FS-CLIENTHI    PIC XX             VALUE SPACES.
+       77  WK-FS-CTLLOG      PIC XX             VALUE SPACES.
+       77  WK-FS-CHECKPT     PIC XX             VALUE SPACES.
+       77  WK-FS-CHECKOLD    PIC XX             VALUE SPACES.
+       77  WK-SALDO-CC       PIC S9(6)V99       VALUE ZEROS.
+       77  WK-SALDO-POUP     PIC S9(6)V99       VALUE ZEROS.
+       77  WK-TOT-SUSPENSOS  PIC 9(5)           VALUE ZEROS.
+       77  WK-REGS-LIDOS     PIC 9(07)          VALUE ZEROS.
+       77  WK-DATA-EXEC      PIC 9(8)           VALUE ZEROS.
+       77  WK-HORA-EXEC      PIC 9(6)           VALUE ZEROS.
+       77  WK-RESTART-CLIENTE PIC 9(5)          VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL WK-FS-CLIENTES = '10'.
+           PERFORM 901-FINALIZAR.
+           STOP RUN.
+      ***************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           ACCEPT WK-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WK-HORA-EXEC FROM TIME.
+           ACCEPT WK-RESTART-CLIENTE FROM SYSIN.
+           OPEN INPUT  ARQ-CLIENTES.
+           OPEN INPUT  ARQ-LANCAM.
+           OPEN OUTPUT ARQ-CHECKPT.
+           IF WK-RESTART-CLIENTE = ZEROS
+               OPEN OUTPUT ARQ-CLIENTEN
+               OPEN OUTPUT ARQ-SUSPENSO
+               OPEN OUTPUT ARQ-CLIENTHI
+           ELSE
+               OPEN EXTEND ARQ-CLIENTEN
+               OPEN EXTEND ARQ-SUSPENSO
+               OPEN EXTEND ARQ-CLIENTHI
+               PERFORM 110-RESTAURAR-CHECKPOINT
+           END-IF.
+           EVALUATE WK-FS-CLIENTES
+               WHEN '00'
+                   CONTINUE
+               WHEN '35'
+                   DISPLAY 'ARQUIVO CLIENTES NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-CLIENTES
+                           ' NO COMANDO OPEN CLIENTES'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+           EVALUATE WK-FS-LANCAM
+               WHEN '00'
+                   CONTINUE
+               WHEN '35'
+                   DISPLAY 'ARQUIVO LANCAM NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-LANCAM
+                           ' NO COMANDO OPEN LANCAM'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+           PERFORM 301-LER-CLIENTES.
+           PERFORM 401-LER-LANCAM.
+       110-RESTAURAR-CHECKPOINT.
+           OPEN INPUT ARQ-CHECKOLD.
+           EVALUATE WK-FS-CHECKOLD
+               WHEN '00'
+                   PERFORM 111-LER-CHECKOLD
+                   PERFORM UNTIL WK-FS-CHECKOLD = '10'
+                       MOVE CKO-TOT-SUSPENSOS TO WK-TOT-SUSPENSOS
+                       PERFORM 111-LER-CHECKOLD
+                   END-PERFORM
+                   DISPLAY 'CHECKPOINT RESTAURADO - REINICIANDO APOS '
+                           'O CLIENTE ' WK-RESTART-CLIENTE
+                   CLOSE ARQ-CHECKOLD
+               WHEN OTHER
+                   DISPLAY 'ARQUIVO CHECKOLD NAO ENCONTRADO - '
+                           'REPROCESSANDO DESDE O INICIO'
+           END-EVALUATE.
+       111-LER-CHECKOLD.
+           READ ARQ-CHECKOLD
+               AT END
+                   MOVE '10' TO WK-FS-CHECKOLD
+           END-READ.
+      ***************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           ADD 1 TO WK-REGS-LIDOS.
+           IF FD-CLI-CODIGO > WK-RESTART-CLIENTE
+               MOVE FD-CLI-SALDO      TO WK-SALDO-CC
+               MOVE FD-CLI-SALDO-POUP TO WK-SALDO-POUP
+               PERFORM 210-ACUMULAR-LANCAMENTOS
+                   UNTIL WK-FS-LANCAM = '10'
+                       OR FD-LAN-CODIGO > FD-CLI-CODIGO
+               PERFORM 220-GRAVAR-CLIENTEN
+               PERFORM 920-GRAVAR-CHECKPOINT
+           ELSE
+               PERFORM 213-PULAR-LANCAMENTOS
+                   UNTIL WK-FS-LANCAM = '10'
+                       OR FD-LAN-CODIGO > FD-CLI-CODIGO
+           END-IF.
+           PERFORM 301-LER-CLIENTES.
+       213-PULAR-LANCAMENTOS.
+           PERFORM 401-LER-LANCAM.
+       210-ACUMULAR-LANCAMENTOS.
+           IF FD-LAN-CODIGO < FD-CLI-CODIGO
+               PERFORM 211-GRAVAR-SUSPENSO
+           ELSE
+               PERFORM 212-POSTAR-LANCAMENTO
+           END-IF.
+           PERFORM 401-LER-LANCAM.
+       212-POSTAR-LANCAMENTO.
+           EVALUATE TRUE
+               WHEN LAN-CONTA-POUPANCA AND FD-LAN-TIPO = 'C'
+                   ADD      FD-LAN-VALOR TO WK-SALDO-POUP
+               WHEN LAN-CONTA-POUPANCA AND FD-LAN-TIPO = 'D'
+                   SUBTRACT FD-LAN-VALOR FROM WK-SALDO-POUP
+               WHEN FD-LAN-TIPO = 'C'
+                   ADD      FD-LAN-VALOR TO WK-SALDO-CC
+               WHEN FD-LAN-TIPO = 'D'
+                   SUBTRACT FD-LAN-VALOR FROM WK-SALDO-CC
+               WHEN OTHER
+                   DISPLAY 'TIPO DE LANCAMENTO INVALIDO NA NOTA '
+                           FD-LAN-NOTA
+                   PERFORM 214-GRAVAR-SUSPENSO-TIPO-INVALIDO
+           END-EVALUATE.
+       214-GRAVAR-SUSPENSO-TIPO-INVALIDO.
+           MOVE SPACES TO REG-SUSPENSO.
+           STRING 'CODIGO=' FD-LAN-CODIGO
+                  ' TIPO='  FD-LAN-TIPO
+                  ' CONTA=' FD-LAN-CONTA
+                  ' VALOR=' FD-LAN-VALOR
+                  ' NOTA='  FD-LAN-NOTA
+                  ' MOTIVO=TIPO DE LANCAMENTO INVALIDO'
+                  DELIMITED BY SIZE
+                  INTO REG-SUSPENSO
+           END-STRING.
+           WRITE REG-SUSPENSO.
+           ADD 1 TO WK-TOT-SUSPENSOS.
+       211-GRAVAR-SUSPENSO.
+           MOVE SPACES TO REG-SUSPENSO.
+           STRING 'CODIGO=' FD-LAN-CODIGO
+                  ' TIPO='  FD-LAN-TIPO
+                  ' CONTA=' FD-LAN-CONTA
+                  ' VALOR=' FD-LAN-VALOR
+                  ' NOTA='  FD-LAN-NOTA
+                  ' MOTIVO=CLIENTE NAO ENCONTRADO EM CLIENTES'
+                  DELIMITED BY SIZE
+                  INTO REG-SUSPENSO
+           END-STRING.
+           WRITE REG-SUSPENSO.
+           ADD 1 TO WK-TOT-SUSPENSOS.
+       220-GRAVAR-CLIENTEN.
+           MOVE FD-CLI-CODIGO TO FD-CLN-CODIGO.
+           MOVE FD-CLI-NOME   TO FD-CLN-NOME.
+           MOVE WK-SALDO-CC   TO FD-CLN-SALDO-CC.
+           MOVE WK-SALDO-POUP TO FD-CLN-SALDO-POUP.
+           WRITE REG-CLIENTEN.
+           PERFORM 221-GRAVAR-CLIENTHI.
+       221-GRAVAR-CLIENTHI.
+           MOVE WK-DATA-EXEC  TO FD-CLH-DATA.
+           MOVE FD-CLI-CODIGO TO FD-CLH-CODIGO.
+           MOVE FD-CLI-NOME   TO FD-CLH-NOME.
+           MOVE WK-SALDO-CC   TO FD-CLH-SALDO-CC.
+           MOVE WK-SALDO-POUP TO FD-CLH-SALDO-POUP.
+           WRITE REG-CLIENTHI.
+      ***************************************
+       300-LER-CLIENTES SECTION.
+       301-LER-CLIENTES.
+           READ ARQ-CLIENTES.
+           EVALUATE WK-FS-CLIENTES
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-CLIENTES
+                           ' NO COMANDO READ CLIENTES'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       400-LER-LANCAM SECTION.
+       401-LER-LANCAM.
+           READ ARQ-LANCAM.
+           EVALUATE WK-FS-LANCAM
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-LANCAM
+                           ' NO COMANDO READ LANCAM'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           PERFORM 910-DRENAR-LANCAM-ORFAOS UNTIL WK-FS-LANCAM = '10'.
+           DISPLAY 'TOTAL DE LANCAMENTOS EM SUSPENSO = '
+                   WK-TOT-SUSPENSOS.
+           PERFORM 920-GRAVAR-CHECKPOINT.
+           PERFORM 930-GRAVAR-CTLLOG.
+           CLOSE ARQ-CLIENTES.
+           CLOSE ARQ-LANCAM.
+           CLOSE ARQ-CLIENTEN.
+           CLOSE ARQ-SUSPENSO.
+           CLOSE ARQ-CLIENTHI.
+           CLOSE ARQ-CHECKPT.
+       910-DRENAR-LANCAM-ORFAOS.
+           PERFORM 211-GRAVAR-SUSPENSO.
+           PERFORM 401-LER-LANCAM.
+      ***************************************
+       920-GRAVAR-CHECKPOINT.
+           MOVE FD-CLI-CODIGO   TO CKP-ULTIMO-CLIENTE.
+           MOVE WK-TOT-SUSPENSOS TO CKP-TOT-SUSPENSOS.
+           WRITE REG-CHECKPT.
+      ***************************************
+       930-GRAVAR-CTLLOG.
+           OPEN EXTEND ARQ-CTLLOG.
+           MOVE SPACES          TO REG-CTLLOG.
+           MOVE 'ALUNO09'       TO FD-CTL-PROGRAMA.
+           MOVE WK-DATA-EXEC    TO FD-CTL-DATA.
+           MOVE WK-HORA-EXEC    TO FD-CTL-HORA.
+           MOVE WK-REGS-LIDOS   TO FD-CTL-REGS-LIDOS.
+           MOVE WK-TOT-SUSPENSOS TO FD-CTL-REGS-REJEIT.
+           WRITE REG-CTLLOG.
+           CLOSE ARQ-CTLLOG.
