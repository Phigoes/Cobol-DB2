@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ALUNO08.
+       AUTHOR.
+           PHILIPP.
+      ***************************************
+      *    LER E EXIBIR ARQUIVO CLIENTES    *
+      ***************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTES ASSIGN TO CLIENTES
+               FILE STATUS IS WK-FS-CLIENTES.
+           SELECT ARQ-CTLLOG   ASSIGN TO CTLLOG
+               FILE STATUS IS WK-FS-CTLLOG.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ARQ-CLIENTES
+            RECORDING MODE IS F.
+           COPY CLIENTES.
+       FD   ARQ-CTLLOG
+            RECORDING MODE IS F.
+           COPY CTLLOG.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CLIENTES    PIC XX             VALUE SPACES.
+       77  WK-FS-CTLLOG      PIC XX             VALUE SPACES.
+       77  WK-SALDO-EDIT     PIC ZZ.ZZZ.ZZ9,99    VALUE ZEROS.
+       77  WK-REGS-LIDOS     PIC 9(07)          VALUE ZEROS.
+       77  WK-DATA-EXEC      PIC 9(08)          VALUE ZEROS.
+       77  WK-HORA-EXEC      PIC 9(06)          VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL WK-FS-CLIENTES = '10'.
+           PERFORM 901-FINALIZAR.
+           STOP RUN.
+      ***************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           ACCEPT WK-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WK-HORA-EXEC FROM TIME.
+           OPEN INPUT ARQ-CLIENTES.
+           EVALUATE WK-FS-CLIENTES
+               WHEN '00'
+                   PERFORM 301-LER-CLIENTES
+               WHEN '35'
+                   DISPLAY 'ARQUIVO CLIENTES NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-CLIENTES
+                           ' NO COMANDO OPEN CLIENTES'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           ADD 1 TO WK-REGS-LIDOS.
+           MOVE FD-CLI-SALDO  TO WK-SALDO-EDIT.
+           DISPLAY 'CLIENTE ' FD-CLI-CODIGO
+                   ' - '      FD-CLI-NOME
+                   ' SALDO = ' WK-SALDO-EDIT.
+           PERFORM 301-LER-CLIENTES.
+      ***************************************
+       300-LER-CLIENTES SECTION.
+       301-LER-CLIENTES.
+           READ ARQ-CLIENTES.
+           EVALUATE WK-FS-CLIENTES
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-CLIENTES
+                           ' NO COMANDO READ CLIENTES'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           PERFORM 910-GRAVAR-CTLLOG.
+           CLOSE ARQ-CLIENTES.
+      ***************************************
+       910-GRAVAR-CTLLOG.
+           OPEN EXTEND ARQ-CTLLOG.
+           MOVE SPACES         TO REG-CTLLOG.
+           MOVE 'ALUNO08'      TO FD-CTL-PROGRAMA.
+           MOVE WK-DATA-EXEC   TO FD-CTL-DATA.
+           MOVE WK-HORA-EXEC   TO FD-CTL-HORA.
+           MOVE WK-REGS-LIDOS  TO FD-CTL-REGS-LIDOS.
+           MOVE ZEROS          TO FD-CTL-REGS-REJEIT.
+           WRITE REG-CTLLOG.
+           CLOSE ARQ-CTLLOG.
