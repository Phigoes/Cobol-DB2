@@ -0,0 +1,12 @@
+//EAD316CL JOB 'EAD316',CLASS=C,MSGCLASS=X,NOTIFY=EAD316,TIME=(0,10)
+//*****************************************************
+//*      GERAR FEED DE FOLHA/GL A PARTIR DO EXTRATO   *
+//*      DE FUNCIONARIOS (SAIDA DE ALUNO17)           *
+//*****************************************************
+//EXECUTE  EXEC PGM=ALUNO22
+//STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR
+//FUNCEXTR DD   DSN=GR.EAD316.FUNCEXTR,DISP=SHR
+//GLFEED   DD   DSN=GR.EAD316.GLFEED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
