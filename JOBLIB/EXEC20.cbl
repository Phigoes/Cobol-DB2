@@ -0,0 +1,15 @@
+//EAD316CL JOB 'EAD316',CLASS=C,MSGCLASS=X,NOTIFY=EAD316,TIME=(0,10)
+//*****************************************************
+//*      EXECUTAR RANKING (TOP-N) DE CANDIDATOS       *
+//*****************************************************
+//EXECUTE  EXEC PGM=ALUNO20
+//STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR
+//CANDIDAT DD   DSN=GR.EAD316.CANDIDATOS,DISP=SHR
+//RELATO   DD   SYSOUT=X
+//*****************************************************
+//*      CARTAO DE PARAMETROS:                        *
+//*      COL 1-3  = QUANTIDADE DE POSICOES (TOP-N)     *
+//*****************************************************
+//SYSIN    DD   *
+003
+/*
