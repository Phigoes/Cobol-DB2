@@ -4,4 +4,8 @@
 //*****************************************************
 //EXECUTE  EXEC PGM=ALUNO08
 //STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR
-//CLIENTES DD   DSN=GR.EAD316.CLIENTES,DISP=OLD
\ No newline at end of file
+//CLIENTES DD   DSN=GR.EAD316.CLIENTES,DISP=OLD
+//CTLLOG   DD   DSN=GR.EAD316.CTLLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
