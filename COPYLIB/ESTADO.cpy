@@ -0,0 +1,7 @@
+      *****************************************************
+      *    LAYOUT DO ARQUIVO DE ESTADOS (UF X INDICE DA    *
+      *    TABELA DE TOTAIS DE ALUNO13)                    *
+      *****************************************************
+       01  REG-ESTADOS.
+           05 FD-UF-CODIGO          PIC X(02).
+           05 FD-UF-INDICE          PIC 99.
