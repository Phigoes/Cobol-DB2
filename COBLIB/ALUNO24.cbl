@@ -0,0 +1,150 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ALUNO24.
+       AUTHOR.
+           PHILIPP.
+      *************************************************
+      *    CARGA DE EAD316.CLIENTES (DB2) A PARTIR DO *
+      *    ARQUIVO SEQUENCIAL CLIENTES, PARA PERMITIR *
+      *    CONSULTA AD HOC POR SQL                    *
+      *************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTES ASSIGN TO CLIENTES
+               FILE STATUS IS WK-FS-CLIENTES.
+           SELECT ARQ-REJEITOS ASSIGN TO REJEITOS
+               FILE STATUS IS WK-FS-REJEITOS.
+           SELECT ARQ-CTLLOG   ASSIGN TO CTLLOG
+               FILE STATUS IS WK-FS-CTLLOG.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ARQ-CLIENTES
+            RECORDING MODE IS F.
+           COPY CLIENTES.
+       FD   ARQ-REJEITOS
+            RECORDING MODE IS F.
+       01  REG-REJEITOS.
+           05 REJ-CODIGO            PIC 9(5).
+           05 REJ-NOME              PIC X(25).
+           05 REJ-SQLCODE           PIC -999.
+       FD   ARQ-CTLLOG
+            RECORDING MODE IS F.
+           COPY CTLLOG.
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE BOOKCLI
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+       77  WK-FS-CLIENTES     PIC XX             VALUE SPACES.
+       77  WK-FS-REJEITOS     PIC XX             VALUE SPACES.
+       77  WK-FS-CTLLOG       PIC XX             VALUE SPACES.
+       77  WK-SQLCODE-EDIT    PIC -999           VALUE ZEROS.
+       77  WK-DATA-EXEC       PIC 9(08)          VALUE ZEROS.
+       77  WK-HORA-EXEC       PIC 9(06)          VALUE ZEROS.
+       77  WK-REGS-LIDOS      PIC 9(07)          VALUE ZEROS.
+       77  WK-REGS-CARGA      PIC 9(07)          VALUE ZEROS.
+       77  WK-REGS-REJEIT     PIC 9(07)          VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL WK-FS-CLIENTES = '10'.
+           PERFORM 901-FINALIZAR.
+           STOP RUN.
+      ***************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           OPEN INPUT  ARQ-CLIENTES.
+           OPEN OUTPUT ARQ-REJEITOS.
+           ACCEPT WK-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WK-HORA-EXEC FROM TIME.
+           EVALUATE WK-FS-CLIENTES
+               WHEN '00'
+                   PERFORM 301-LER-CLIENTES
+               WHEN '35'
+                   DISPLAY 'ARQUIVO CLIENTES NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-CLIENTES
+                           ' NO COMANDO OPEN CLIENTES'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           ADD 1 TO WK-REGS-LIDOS.
+           PERFORM 210-CARREGAR-CLIENTE.
+           PERFORM 301-LER-CLIENTES.
+       210-CARREGAR-CLIENTE.
+           MOVE FD-CLI-CODIGO      TO DB2-CLI-CODIGO.
+           MOVE FD-CLI-NOME        TO DB2-CLI-NOME.
+           MOVE FD-CLI-SALDO       TO DB2-CLI-SALDO.
+           MOVE FD-CLI-SALDO-POUP  TO DB2-CLI-SALDO-POUP.
+           EXEC SQL
+               INSERT INTO EAD316.CLIENTES
+                      (CODIGO, NOME, SALDO, SALDO_POUP)
+                  VALUES (:DB2-CLI-CODIGO, :DB2-CLI-NOME,
+                          :DB2-CLI-SALDO, :DB2-CLI-SALDO-POUP)
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   ADD 1 TO WK-REGS-CARGA
+               WHEN OTHER
+                   PERFORM 220-GRAVAR-REJEITO
+           END-EVALUATE.
+       220-GRAVAR-REJEITO.
+           ADD 1 TO WK-REGS-REJEIT.
+           MOVE SQLCODE  TO WK-SQLCODE-EDIT.
+           DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                   ' NO COMANDO INSERT CLIENTES - CODIGO '
+                   FD-CLI-CODIGO.
+           MOVE FD-CLI-CODIGO   TO REJ-CODIGO.
+           MOVE FD-CLI-NOME     TO REJ-NOME.
+           MOVE WK-SQLCODE-EDIT TO REJ-SQLCODE.
+           WRITE REG-REJEITOS.
+      ***************************************
+       300-LER-CLIENTES SECTION.
+       301-LER-CLIENTES.
+           READ ARQ-CLIENTES
+               AT END
+                   MOVE '10' TO WK-FS-CLIENTES
+           END-READ.
+           IF WK-FS-CLIENTES NOT = '00' AND WK-FS-CLIENTES NOT = '10'
+               DISPLAY 'ERRO ' WK-FS-CLIENTES
+                       ' NO COMANDO READ CLIENTES'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+      ***************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           DISPLAY 'TOTAL DE REGISTROS LIDOS            = '
+                   WK-REGS-LIDOS.
+           DISPLAY 'TOTAL CARREGADOS EM EAD316.CLIENTES  = '
+                   WK-REGS-CARGA.
+           DISPLAY 'TOTAL REJEITADOS                    = '
+                   WK-REGS-REJEIT.
+           PERFORM 930-GRAVAR-CTLLOG.
+           CLOSE ARQ-CLIENTES.
+           CLOSE ARQ-REJEITOS.
+       930-GRAVAR-CTLLOG.
+           OPEN EXTEND ARQ-CTLLOG.
+           MOVE SPACES          TO REG-CTLLOG.
+           MOVE 'ALUNO24'       TO FD-CTL-PROGRAMA.
+           MOVE WK-DATA-EXEC    TO FD-CTL-DATA.
+           MOVE WK-HORA-EXEC    TO FD-CTL-HORA.
+           MOVE WK-REGS-LIDOS   TO FD-CTL-REGS-LIDOS.
+           MOVE WK-REGS-REJEIT  TO FD-CTL-REGS-REJEIT.
+           WRITE REG-CTLLOG.
+           CLOSE ARQ-CTLLOG.
