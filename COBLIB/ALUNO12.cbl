@@ -1,86 +1,493 @@
        IDENTIFICATION DIVISION.
-	   PROGRAM-ID.
-	       ALUNO12.
-	   AUTHOR.
-	       PHILIPP.
-	  ****************************************************
-	  *    EXIBIR TOTAL DE VENDAS POR MES(USANDO TABELAS)*
-	  ****************************************************
-	  *
-	   ENVIRONMENT DIVISION.
-	   CONFIGURATION SECTION.
-	   SPECIAL-NAMES.
-	       DECIMAL-POINT IS COMMA.
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-	       SELECT ARQ-VENDAS ASSIGN TO VENDAS
-		       FILE STATUS IS WK-FS-VENDAS.
-	  *
-	   DATA DIVISION.
-	   FILE SECTION.
-	   FD   ARQ-VENDAS
-	        RECORDING MODE IS F.
-	   01  REG-VENDAS.
-	       05 FD-NOTA               PIC 9(6).
-		   05 FD-MES                PIC 99.   
-		   05 FD-VALOR              PIC 9(6)V99.
-	   WORKING-STORAGE SECTION.
-	   77  WK-FS-VENDAS    PIC XX             VALUE SPACES.
-	   01  TABELA-TOTAIS.
-	       03 TOTAL                     OCCURS 12 TIMES.
-	   77  WK-TOT-EDIT     PIC ZZ.ZZZ.ZZ9,99  VALUE ZEROS.
-	   77 WK-MES           PIC 99             VALUE ZEROS.
-	  *
-	   PROCEDURE DIVISION.
-	   000-PRINCIPAL SECTION.
-	   001-PRINCIPAL.
-	       PERFORM 101-INICIAR.
-		   PERFORM 201-PROCESSAR UNTIL WK-FS-VENDAS = '10'.
-		   PERFORM 901-FINALIZAR.
-		   STOP RUN.
-	  ***************************************	   
-	   100-INICIAR SECTION.
-	   101-INICIAR.
-	       OPEN INPUT ARQ-VENDAS.
-		   EVALUATE WK-FS-VENDAS
-		       WHEN '00'
-			       PERFORM 301-LER-VENDAS
-			   WHEN '35'
-				   DISPLAY 'ARQUIVO VENDAS NAO ENCONTRADO'
-				   MOVE 12 TO RETURN-CODE
-				   STOP RUN
-			   WHEN OTHER
-			       DISPLAY 'ERRO ' WK-FS-VENDAS
-				           ' NO COMANDO OPEN VENDAS'
-				   MOVE 12 TO RETURN-CODE
-				   STOP RUN
-		   END-EVALUATE.
-	  ***************************************
-	   200-PROCESSAR SECTION.
-	   201-PROCESSAR.
-	       ADD FD-VALOR  TO TOTAL(FD-MES).
-		   PERFORM 301-LER-VENDAS.
-	  ***************************************
-	   300-LER-VENDAS SECTION.
-	   301-LER-VENDAS.
-	       READ ARQ-VENDAS.
-		   EVALUATE WK-FS-VENDAS
-		       WHEN '00'
-			       CONTINUE
-			   WHEN '10'
-			       CONTINUE
-			   WHEN OTHER
-			       DISPLAY 'ERRO ' WK-FS-VENDAS
-				           ' NO COMANDO READ VENDAS'
-				   MOVE 12 TO RETURN-CODE
-				   STOP RUN
+       PROGRAM-ID.
+           ALUNO12.
+       AUTHOR.
+           PHILIPP.
+      ****************************************************
+      *    EXIBIR TOTAL DE VENDAS POR MES(USANDO TABELAS)*
+      ****************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-VENDAS ASSIGN TO VENDAS
+               FILE STATUS IS WK-FS-VENDAS.
+           SELECT ARQ-CHECKPT ASSIGN TO CHECKPT
+               FILE STATUS IS WK-FS-CHECKPT.
+           SELECT ARQ-CHECKOLD ASSIGN TO CHECKOLD
+               FILE STATUS IS WK-FS-CHECKOLD.
+           SELECT ARQ-CSVTOT ASSIGN TO CSVTOT
+               FILE STATUS IS WK-FS-CSVTOT.
+           SELECT ARQ-CTLLOG ASSIGN TO CTLLOG
+               FILE STATUS IS WK-FS-CTLLOG.
+           SELECT ARQ-HISTANO ASSIGN TO HISTANO
+               FILE STATUS IS WK-FS-HISTANO.
+           SELECT ARQ-HISTOLD ASSIGN TO HISTOLD
+               FILE STATUS IS WK-FS-HISTOLD.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ARQ-VENDAS
+            RECORDING MODE IS F.
+       01  REG-VENDAS.
+           05 FD-NOTA               PIC 9(6).
+           05 FD-MES                PIC 99.
+           05 FD-VALOR              PIC S9(6)V99 COMP-3.
+           05 FD-ANO                PIC 9(4).
+           05 FD-VENDEDOR           PIC 99.
+           05 FD-TIPO-TRANS         PIC X(01).
+              88 FD-TRANS-VENDA           VALUE 'V'.
+              88 FD-TRANS-DEVOLUCAO       VALUE 'D'.
+       FD   ARQ-CHECKPT
+            RECORDING MODE IS F.
+       01  REG-CHECKPT.
+           05 CKP-ULTIMA-NOTA       PIC 9(6).
+           05 CKP-TOT-ANOS          PIC 99.
+           05 CKP-ANO-TAB           OCCURS 10 TIMES.
+              10 CKP-ANO-ANO        PIC 9(4).
+              10 CKP-ANO-TOTAL      PIC S9(8)V99 OCCURS 12 TIMES.
+              10 CKP-ANO-TOT-VDR    PIC 99.
+              10 CKP-ANO-VDR-TAB    OCCURS 50 TIMES.
+                 15 CKP-VDR-COD     PIC 99.
+                 15 CKP-VDR-TOTAL   PIC S9(8)V99 OCCURS 12 TIMES.
+       FD   ARQ-CHECKOLD
+            RECORDING MODE IS F.
+       01  REG-CHECKOLD.
+           05 CKO-ULTIMA-NOTA       PIC 9(6).
+           05 CKO-TOT-ANOS          PIC 99.
+           05 CKO-ANO-TAB           OCCURS 10 TIMES.
+              10 CKO-ANO-ANO        PIC 9(4).
+              10 CKO-ANO-TOTAL      PIC S9(8)V99 OCCURS 12 TIMES.
+              10 CKO-ANO-TOT-VDR    PIC 99.
+              10 CKO-ANO-VDR-TAB    OCCURS 50 TIMES.
+                 15 CKO-VDR-COD     PIC 99.
+                 15 CKO-VDR-TOTAL   PIC S9(8)V99 OCCURS 12 TIMES.
+       FD   ARQ-CSVTOT
+            RECORDING MODE IS F.
+       01  REG-CSVTOT               PIC X(19).
+       FD   ARQ-CTLLOG
+            RECORDING MODE IS F.
+           COPY CTLLOG.
+       FD   ARQ-HISTANO
+            RECORDING MODE IS F.
+       01  REG-HISTANO.
+           05 HAN-TOT-ANOS          PIC 99.
+           05 HAN-ANO-TAB           OCCURS 10 TIMES.
+              10 HAN-ANO-ANO        PIC 9(4).
+              10 HAN-ANO-TOTAL      PIC S9(8)V99 OCCURS 12 TIMES.
+       FD   ARQ-HISTOLD
+            RECORDING MODE IS F.
+       01  REG-HISTOLD.
+           05 HAO-TOT-ANOS          PIC 99.
+           05 HAO-ANO-TAB           OCCURS 10 TIMES.
+              10 HAO-ANO-ANO        PIC 9(4).
+              10 HAO-ANO-TOTAL      PIC S9(8)V99 OCCURS 12 TIMES.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-VENDAS    PIC XX             VALUE SPACES.
+       77  WK-FS-CHECKPT   PIC XX             VALUE SPACES.
+       77  WK-FS-CHECKOLD  PIC XX             VALUE SPACES.
+       77  WK-FS-CSVTOT    PIC XX             VALUE SPACES.
+       77  WK-FS-CTLLOG    PIC XX             VALUE SPACES.
+       77  WK-FS-HISTANO   PIC XX             VALUE SPACES.
+       77  WK-FS-HISTOLD   PIC XX             VALUE SPACES.
+       77  WK-REGS-LIDOS   PIC 9(07)          VALUE ZEROS.
+       77  WK-DATA-EXEC    PIC 9(08)          VALUE ZEROS.
+       77  WK-HORA-EXEC    PIC 9(06)          VALUE ZEROS.
+       01  WK-LINHA-CSV.
+           05 CSV-ANO               PIC 9(4).
+           05 FILLER                PIC X(01)   VALUE ','.
+           05 CSV-MES               PIC 99.
+           05 FILLER                PIC X(01)   VALUE ','.
+           05 CSV-TOTAL             PIC -ZZZZZZ9,99.
+       77  WK-RESTART-NOTA PIC 9(6)           VALUE ZEROS.
+       77  WK-CONT-LEITURA PIC 9(8)           VALUE ZEROS.
+       77  WK-INTERVALO-CKPT PIC 9(8)         VALUE 1000.
+       77  WK-IND          PIC 99             VALUE ZEROS.
+       01  TABELA-ANOS.
+           02 ANO-TAB              OCCURS 10 TIMES
+                                    INDEXED BY WK-IND-ANO.
+              03 ANO-TAB-ANO       PIC 9(4).
+              03 ANO-TAB-TOTAL     PIC S9(8)V99 OCCURS 12 TIMES.
+              03 ANO-TAB-TOT-VDR   PIC 99.
+              03 ANO-TAB-VDR       OCCURS 50 TIMES
+                                    INDEXED BY WK-IND-VDR.
+                 04 ANO-TAB-VDR-COD    PIC 99.
+                 04 ANO-TAB-VDR-TOTAL  PIC S9(8)V99 OCCURS 12 TIMES.
+       77  WK-TOT-ANOS     PIC 99             VALUE ZEROS.
+       77  WK-ANO-ACHOU    PIC X(01)          VALUE 'N'.
+           88 ANO-ACHOU                     VALUE 'S'.
+           88 ANO-NAO-ACHOU                 VALUE 'N'.
+       77  WK-VDR-ACHOU    PIC X(01)          VALUE 'N'.
+           88 VDR-ACHOU                     VALUE 'S'.
+           88 VDR-NAO-ACHOU                 VALUE 'N'.
+       77  WK-VENDEDOR     PIC 99             VALUE ZEROS.
+       77  WK-ANO          PIC 9(4)           VALUE ZEROS.
+       77  WK-TOT-EDIT     PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WK-TOT-MESES-ZERADOS PIC 9(03)     VALUE ZEROS.
+       77  WK-MES          PIC 99             VALUE ZEROS.
+       77  WK-TRIMESTRE    PIC 9              VALUE ZEROS.
+       77  WK-TOT-TRI      PIC S9(8)V99       VALUE ZEROS.
+       77  WK-TRI-EDIT     PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WK-TOT-ANO      PIC S9(9)V99       VALUE ZEROS.
+       77  WK-ANO-EDIT     PIC -ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+      *    HISTORICO DE TOTAIS MENSAIS POR ANO, RESTAURADO DA
+      *    GERACAO ANTERIOR DO GDG HISTANO, PARA COMPARAR O
+      *    TOTAL DO MES ATUAL COM O MESMO MES DO ANO ANTERIOR
+       01  TABELA-HIST-ANOS.
+           02 HIST-TAB             OCCURS 10 TIMES
+                                    INDEXED BY WK-IND-HIST.
+              03 HIST-TAB-ANO      PIC 9(4).
+              03 HIST-TAB-TOTAL    PIC S9(8)V99 OCCURS 12 TIMES.
+       77  WK-TOT-HIST-ANOS   PIC 99             VALUE ZEROS.
+       77  WK-HIST-ACHOU      PIC X(01)          VALUE 'N'.
+           88 HIST-ACHOU                       VALUE 'S'.
+           88 HIST-NAO-ACHOU                   VALUE 'N'.
+       77  WK-TOT-ANO-ANTER   PIC S9(8)V99       VALUE ZEROS.
+       77  WK-ANTER-EDIT      PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WK-PCT-VARIACAO    PIC S9(3)V99       VALUE ZEROS.
+       77  WK-PCT-EDIT        PIC -ZZ9,99        VALUE ZEROS.
+       77  WK-ANO-ANTERIOR    PIC 9(4)           VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL WK-FS-VENDAS = '10'.
+           PERFORM 901-FINALIZAR.
+           STOP RUN.
+      ***************************************      
+       100-INICIAR SECTION.
+       101-INICIAR.
+           ACCEPT WK-RESTART-NOTA FROM SYSIN.
+           OPEN INPUT  ARQ-VENDAS.
+           OPEN OUTPUT ARQ-CHECKPT.
+           OPEN OUTPUT ARQ-CSVTOT.
+           OPEN OUTPUT ARQ-HISTANO.
+           ACCEPT WK-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WK-HORA-EXEC FROM TIME.
+           IF WK-RESTART-NOTA NOT = ZEROS
+               PERFORM 110-RESTAURAR-CHECKPOINT
+           END-IF.
+           PERFORM 120-RESTAURAR-HISTORICO.
+           EVALUATE WK-FS-VENDAS
+               WHEN '00'
+                   PERFORM 301-LER-VENDAS
+               WHEN '35'
+                   DISPLAY 'ARQUIVO VENDAS NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-VENDAS
+                           ' NO COMANDO OPEN VENDAS'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+       110-RESTAURAR-CHECKPOINT.
+           OPEN INPUT ARQ-CHECKOLD.
+           EVALUATE WK-FS-CHECKOLD
+               WHEN '00'
+                   PERFORM 111-LER-CHECKOLD
+                   PERFORM UNTIL WK-FS-CHECKOLD = '10'
+                       MOVE CKO-TOT-ANOS TO WK-TOT-ANOS
+                       PERFORM VARYING WK-IND-ANO FROM 1 BY 1
+                               UNTIL WK-IND-ANO > CKO-TOT-ANOS
+                           MOVE CKO-ANO-ANO(WK-IND-ANO)
+                                TO ANO-TAB-ANO(WK-IND-ANO)
+                           PERFORM VARYING WK-MES FROM 1 BY 1
+                                   UNTIL WK-MES > 12
+                               MOVE CKO-ANO-TOTAL(WK-IND-ANO, WK-MES)
+                                    TO ANO-TAB-TOTAL(WK-IND-ANO, WK-MES)
+                           END-PERFORM
+                           MOVE CKO-ANO-TOT-VDR(WK-IND-ANO)
+                                TO ANO-TAB-TOT-VDR(WK-IND-ANO)
+                           PERFORM VARYING WK-IND-VDR FROM 1 BY 1
+                                   UNTIL WK-IND-VDR
+                                         > CKO-ANO-TOT-VDR(WK-IND-ANO)
+                               MOVE CKO-VDR-COD(WK-IND-ANO, WK-IND-VDR)
+                                    TO ANO-TAB-VDR-COD(WK-IND-ANO,
+                                                        WK-IND-VDR)
+                               PERFORM VARYING WK-MES FROM 1 BY 1
+                                       UNTIL WK-MES > 12
+                                   MOVE CKO-VDR-TOTAL(WK-IND-ANO,
+                                               WK-IND-VDR, WK-MES)
+                                        TO ANO-TAB-VDR-TOTAL(
+                                               WK-IND-ANO,
+                                               WK-IND-VDR, WK-MES)
+                               END-PERFORM
+                           END-PERFORM
+                       END-PERFORM
+                       PERFORM 111-LER-CHECKOLD
+                   END-PERFORM
+                   DISPLAY 'CHECKPOINT RESTAURADO - REINICIANDO APOS '
+                           'A NOTA ' WK-RESTART-NOTA
+                   CLOSE ARQ-CHECKOLD
+               WHEN OTHER
+                   DISPLAY 'ARQUIVO CHECKOLD NAO ENCONTRADO - '
+                           'REPROCESSANDO DESDE O INICIO'
+           END-EVALUATE.
+       111-LER-CHECKOLD.
+           READ ARQ-CHECKOLD
+               AT END
+                   MOVE '10' TO WK-FS-CHECKOLD
+           END-READ.
+       120-RESTAURAR-HISTORICO.
+           OPEN INPUT ARQ-HISTOLD.
+           EVALUATE WK-FS-HISTOLD
+               WHEN '00'
+                   PERFORM 121-LER-HISTOLD
+                   PERFORM UNTIL WK-FS-HISTOLD = '10'
+                       MOVE HAO-TOT-ANOS TO WK-TOT-HIST-ANOS
+                       PERFORM VARYING WK-IND-HIST FROM 1 BY 1
+                               UNTIL WK-IND-HIST > HAO-TOT-ANOS
+                           MOVE HAO-ANO-ANO(WK-IND-HIST)
+                                TO HIST-TAB-ANO(WK-IND-HIST)
+                           PERFORM VARYING WK-MES FROM 1 BY 1
+                                   UNTIL WK-MES > 12
+                               MOVE HAO-ANO-TOTAL(WK-IND-HIST, WK-MES)
+                                    TO HIST-TAB-TOTAL(WK-IND-HIST,
+                                                        WK-MES)
+                           END-PERFORM
+                       END-PERFORM
+                       PERFORM 121-LER-HISTOLD
+                   END-PERFORM
+                   CLOSE ARQ-HISTOLD
+               WHEN OTHER
+                   DISPLAY 'ARQUIVO HISTOLD NAO ENCONTRADO - SEM '
+                           'BASE PARA COMPARACAO COM O ANO ANTERIOR'
+           END-EVALUATE.
+       121-LER-HISTOLD.
+           READ ARQ-HISTOLD
+               AT END
+                   MOVE '10' TO WK-FS-HISTOLD
+           END-READ.
+      ***************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           ADD 1 TO WK-CONT-LEITURA.
+           ADD 1 TO WK-REGS-LIDOS.
+           IF FD-NOTA > WK-RESTART-NOTA
+               PERFORM 205-LOCALIZAR-ANO
+               ADD FD-VALOR TO ANO-TAB-TOTAL(WK-IND-ANO, FD-MES)
+               PERFORM 206-LOCALIZAR-VENDEDOR
+               ADD FD-VALOR
+                   TO ANO-TAB-VDR-TOTAL(WK-IND-ANO, WK-IND-VDR, FD-MES)
+           END-IF.
+           IF WK-CONT-LEITURA >= WK-INTERVALO-CKPT
+               PERFORM 920-GRAVAR-CHECKPOINT
+               MOVE ZEROS TO WK-CONT-LEITURA
+           END-IF.
+           PERFORM 301-LER-VENDAS.
+       205-LOCALIZAR-ANO.
+           SET ANO-NAO-ACHOU TO TRUE.
+           SET WK-IND-ANO TO 1.
+           PERFORM VARYING WK-IND-ANO FROM 1 BY 1
+                   UNTIL WK-IND-ANO > WK-TOT-ANOS
+                      OR ANO-ACHOU
+               IF ANO-TAB-ANO(WK-IND-ANO) = FD-ANO
+                   SET ANO-ACHOU TO TRUE
+               END-IF
+           END-PERFORM.
+           IF ANO-NAO-ACHOU
+               IF WK-TOT-ANOS >= 10
+                   DISPLAY 'TABELA DE ANOS CHEIA (MAXIMO 10 '
+                           'REGISTROS) - CARGA ABORTADA'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WK-TOT-ANOS
+               SET WK-IND-ANO TO WK-TOT-ANOS
+               MOVE FD-ANO TO ANO-TAB-ANO(WK-IND-ANO)
+           END-IF.
+       206-LOCALIZAR-VENDEDOR.
+           SET VDR-NAO-ACHOU TO TRUE.
+           SET WK-IND-VDR TO 1.
+           PERFORM VARYING WK-IND-VDR FROM 1 BY 1
+                   UNTIL WK-IND-VDR > ANO-TAB-TOT-VDR(WK-IND-ANO)
+                      OR VDR-ACHOU
+               IF ANO-TAB-VDR-COD(WK-IND-ANO, WK-IND-VDR) = FD-VENDEDOR
+                   SET VDR-ACHOU TO TRUE
+               END-IF
+           END-PERFORM.
+           IF VDR-NAO-ACHOU
+               IF ANO-TAB-TOT-VDR(WK-IND-ANO) >= 50
+                   DISPLAY 'TABELA DE VENDEDORES CHEIA (MAXIMO 50 '
+                           'REGISTROS) - CARGA ABORTADA'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO ANO-TAB-TOT-VDR(WK-IND-ANO)
+               SET WK-IND-VDR TO ANO-TAB-TOT-VDR(WK-IND-ANO)
+               MOVE FD-VENDEDOR
+                    TO ANO-TAB-VDR-COD(WK-IND-ANO, WK-IND-VDR)
+           END-IF.
+      ***************************************
+       300-LER-VENDAS SECTION.
+       301-LER-VENDAS.
+           READ ARQ-VENDAS.
+           EVALUATE WK-FS-VENDAS
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-VENDAS
+                           ' NO COMANDO READ VENDAS'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
            END-EVALUATE.
       ***************************************
        900-FINALIZAR SECTION.
        901-FINALIZAR.
-	       PERFORM VARYING WK-MES FROM 1 BY 1 UNTIL WK-MES > 12
-		       MOVE TOTAL(WK-MES)  TO WK-TOT-EDIT
-			   DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES
-			           ' = ' WK-TOT-EDIT
-		   END-PERFORM.
-		   CLOSE ARQ-VENDAS.
\ No newline at end of file
+           PERFORM VARYING WK-IND-ANO FROM 1 BY 1
+                   UNTIL WK-IND-ANO > WK-TOT-ANOS
+               MOVE ANO-TAB-ANO(WK-IND-ANO) TO WK-ANO
+               PERFORM VARYING WK-MES FROM 1 BY 1 UNTIL WK-MES > 12
+                   MOVE ANO-TAB-TOTAL(WK-IND-ANO, WK-MES)
+                        TO WK-TOT-EDIT
+                   DISPLAY 'TOTAL DE VENDAS DO ANO ' WK-ANO
+                           ' MES ' WK-MES ' = ' WK-TOT-EDIT
+                   PERFORM 905-COMPARAR-ANO-ANTERIOR
+                   IF ANO-TAB-TOTAL(WK-IND-ANO, WK-MES) = ZEROS
+                       ADD 1 TO WK-TOT-MESES-ZERADOS
+                       DISPLAY 'ALERTA: TOTAL ZERADO NO ANO ' WK-ANO
+                               ' MES ' WK-MES
+                               ' - POSSIVEL FALHA DE CARGA'
+                   END-IF
+                   MOVE WK-ANO       TO CSV-ANO
+                   MOVE WK-MES       TO CSV-MES
+                   MOVE ANO-TAB-TOTAL(WK-IND-ANO, WK-MES) TO CSV-TOTAL
+                   MOVE WK-LINHA-CSV TO REG-CSVTOT
+                   WRITE REG-CSVTOT
+                   PERFORM VARYING WK-IND-VDR FROM 1 BY 1
+                           UNTIL WK-IND-VDR
+                                 > ANO-TAB-TOT-VDR(WK-IND-ANO)
+                       MOVE ANO-TAB-VDR-TOTAL(WK-IND-ANO,
+                                               WK-IND-VDR, WK-MES)
+                            TO WK-TOT-EDIT
+                       DISPLAY '  VENDEDOR '
+                               ANO-TAB-VDR-COD(WK-IND-ANO, WK-IND-VDR)
+                               ' ANO ' WK-ANO ' MES ' WK-MES
+                       DISPLAY '  = ' WK-TOT-EDIT
+                   END-PERFORM
+               END-PERFORM
+               PERFORM VARYING WK-TRIMESTRE FROM 1 BY 1
+                       UNTIL WK-TRIMESTRE > 4
+                   COMPUTE WK-MES = (WK-TRIMESTRE - 1) * 3 + 1
+                   COMPUTE WK-TOT-TRI =
+                           ANO-TAB-TOTAL(WK-IND-ANO, WK-MES)
+                         + ANO-TAB-TOTAL(WK-IND-ANO, WK-MES + 1)
+                         + ANO-TAB-TOTAL(WK-IND-ANO, WK-MES + 2)
+                   MOVE WK-TOT-TRI  TO WK-TRI-EDIT
+                   DISPLAY 'TOTAL DE VENDAS DO ANO ' WK-ANO
+                           ' TRIMESTRE ' WK-TRIMESTRE
+                           ' = ' WK-TRI-EDIT
+               END-PERFORM
+               COMPUTE WK-TOT-ANO =
+                       ANO-TAB-TOTAL(WK-IND-ANO, 1)
+                     + ANO-TAB-TOTAL(WK-IND-ANO, 2)
+                     + ANO-TAB-TOTAL(WK-IND-ANO, 3)
+                     + ANO-TAB-TOTAL(WK-IND-ANO, 4)
+                     + ANO-TAB-TOTAL(WK-IND-ANO, 5)
+                     + ANO-TAB-TOTAL(WK-IND-ANO, 6)
+                     + ANO-TAB-TOTAL(WK-IND-ANO, 7)
+                     + ANO-TAB-TOTAL(WK-IND-ANO, 8)
+                     + ANO-TAB-TOTAL(WK-IND-ANO, 9)
+                     + ANO-TAB-TOTAL(WK-IND-ANO, 10)
+                     + ANO-TAB-TOTAL(WK-IND-ANO, 11)
+                     + ANO-TAB-TOTAL(WK-IND-ANO, 12)
+               MOVE WK-TOT-ANO  TO WK-ANO-EDIT
+               DISPLAY 'TOTAL DE VENDAS DO ANO ' WK-ANO
+                       ' = ' WK-ANO-EDIT
+           END-PERFORM.
+           IF WK-TOT-MESES-ZERADOS > 0
+               DISPLAY 'ATENCAO: ' WK-TOT-MESES-ZERADOS
+                       ' MES(ES) COM TOTAL ZERADO - VERIFICAR CARGA'
+           END-IF.
+           PERFORM 920-GRAVAR-CHECKPOINT.
+           PERFORM 925-GRAVAR-HISTANO.
+           PERFORM 930-GRAVAR-CTLLOG.
+           CLOSE ARQ-VENDAS.
+           CLOSE ARQ-CHECKPT.
+           CLOSE ARQ-CSVTOT.
+           CLOSE ARQ-HISTANO.
+       905-COMPARAR-ANO-ANTERIOR.
+           COMPUTE WK-ANO-ANTERIOR = WK-ANO - 1.
+           SET HIST-NAO-ACHOU TO TRUE.
+           SET WK-IND-HIST TO 1.
+           PERFORM VARYING WK-IND-HIST FROM 1 BY 1
+                   UNTIL WK-IND-HIST > WK-TOT-HIST-ANOS
+                      OR HIST-ACHOU
+               IF HIST-TAB-ANO(WK-IND-HIST) = WK-ANO-ANTERIOR
+                   SET HIST-ACHOU TO TRUE
+               END-IF
+           END-PERFORM.
+           IF HIST-ACHOU
+               MOVE HIST-TAB-TOTAL(WK-IND-HIST, WK-MES)
+                    TO WK-TOT-ANO-ANTER
+               MOVE WK-TOT-ANO-ANTER TO WK-ANTER-EDIT
+               IF WK-TOT-ANO-ANTER NOT = ZEROS
+                   COMPUTE WK-PCT-VARIACAO ROUNDED =
+                           (ANO-TAB-TOTAL(WK-IND-ANO, WK-MES)
+                              - WK-TOT-ANO-ANTER)
+                           / WK-TOT-ANO-ANTER * 100
+                   MOVE WK-PCT-VARIACAO TO WK-PCT-EDIT
+                   DISPLAY '  MESMO MES NO ANO ANTERIOR ('
+                           WK-ANO-ANTERIOR ') = ' WK-ANTER-EDIT
+                           ' (' WK-PCT-EDIT '%)'
+               ELSE
+                   DISPLAY '  MESMO MES NO ANO ANTERIOR ('
+                           WK-ANO-ANTERIOR ') = ' WK-ANTER-EDIT
+               END-IF
+           END-IF.
+       925-GRAVAR-HISTANO.
+           MOVE WK-TOT-ANOS TO HAN-TOT-ANOS.
+           PERFORM VARYING WK-IND-ANO FROM 1 BY 1
+                   UNTIL WK-IND-ANO > WK-TOT-ANOS
+               MOVE ANO-TAB-ANO(WK-IND-ANO)
+                    TO HAN-ANO-ANO(WK-IND-ANO)
+               PERFORM VARYING WK-MES FROM 1 BY 1 UNTIL WK-MES > 12
+                   MOVE ANO-TAB-TOTAL(WK-IND-ANO, WK-MES)
+                        TO HAN-ANO-TOTAL(WK-IND-ANO, WK-MES)
+               END-PERFORM
+           END-PERFORM.
+           WRITE REG-HISTANO.
+       930-GRAVAR-CTLLOG.
+           OPEN EXTEND ARQ-CTLLOG.
+           MOVE SPACES          TO REG-CTLLOG.
+           MOVE 'ALUNO12'       TO FD-CTL-PROGRAMA.
+           MOVE WK-DATA-EXEC    TO FD-CTL-DATA.
+           MOVE WK-HORA-EXEC    TO FD-CTL-HORA.
+           MOVE WK-REGS-LIDOS   TO FD-CTL-REGS-LIDOS.
+           MOVE ZEROS           TO FD-CTL-REGS-REJEIT.
+           WRITE REG-CTLLOG.
+           CLOSE ARQ-CTLLOG.
+       920-GRAVAR-CHECKPOINT.
+           MOVE FD-NOTA      TO CKP-ULTIMA-NOTA.
+           MOVE WK-TOT-ANOS  TO CKP-TOT-ANOS.
+           PERFORM VARYING WK-IND-ANO FROM 1 BY 1
+                   UNTIL WK-IND-ANO > WK-TOT-ANOS
+               MOVE ANO-TAB-ANO(WK-IND-ANO)
+                    TO CKP-ANO-ANO(WK-IND-ANO)
+               PERFORM VARYING WK-MES FROM 1 BY 1 UNTIL WK-MES > 12
+                   MOVE ANO-TAB-TOTAL(WK-IND-ANO, WK-MES)
+                        TO CKP-ANO-TOTAL(WK-IND-ANO, WK-MES)
+               END-PERFORM
+               MOVE ANO-TAB-TOT-VDR(WK-IND-ANO)
+                    TO CKP-ANO-TOT-VDR(WK-IND-ANO)
+               PERFORM VARYING WK-IND-VDR FROM 1 BY 1
+                       UNTIL WK-IND-VDR > ANO-TAB-TOT-VDR(WK-IND-ANO)
+                   MOVE ANO-TAB-VDR-COD(WK-IND-ANO, WK-IND-VDR)
+                        TO CKP-VDR-COD(WK-IND-ANO, WK-IND-VDR)
+                   PERFORM VARYING WK-MES FROM 1 BY 1
+                           UNTIL WK-MES > 12
+                       MOVE ANO-TAB-VDR-TOTAL(WK-IND-ANO,
+                                               WK-IND-VDR, WK-MES)
+                            TO CKP-VDR-TOTAL(WK-IND-ANO,
+                                              WK-IND-VDR, WK-MES)
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+           WRITE REG-CHECKPT.
