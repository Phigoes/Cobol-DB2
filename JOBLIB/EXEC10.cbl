@@ -5,4 +5,17 @@
 //EXECUTE  EXEC PGM=ALUNO10
 //STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR
 //CLIENTES DD   DSN=GR.EAD316.CLIENTES,DISP=OLD
-//RELATO   DD   SYSOUT=X
\ No newline at end of file
+//RELATO   DD   SYSOUT=X
+//CTLLOG   DD   DSN=GR.EAD316.CTLLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//*****************************************************
+//*      CARTAO DE PARAMETROS:                        *
+//*      COL 1    = ORDEM (S=POR NOME, N=FISICA)      *
+//*      COL 2    = FILTRO DE SALDO (>,<,BRANCO)      *
+//*      COL 3-9  = VALOR DO LIMITE (9(5)V99)         *
+//*****************************************************
+//SYSIN    DD   *
+N 0000000
+/*
\ No newline at end of file
