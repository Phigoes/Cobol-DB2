@@ -0,0 +1,16 @@
+      *****************************************************
+      *    DCLGEN DAS VARIAVEIS HOST DA TABELA            *
+      *    EAD316.FUNCIONARIOS                            *
+      *****************************************************
+       01  DB2-FUNCIONARIOS.
+           05 DB2-CODFUN            PIC 9(5).
+           05 DB2-NOMEFUN.
+              49 DB2-NOMEFUN-LEN    PIC S9(4) COMP.
+              49 DB2-NOMEFUN-TEXT   PIC X(30).
+           05 DB2-SALARIOFUN        PIC S9(7)V99 COMP-3.
+           05 DB2-DEPTOFUN          PIC X(04).
+           05 DB2-ADMISSFUN         PIC X(10).
+           05 DB2-IDADEFUN          PIC 9(03).
+           05 DB2-EMAILFUN.
+              49 DB2-EMAILFUN-LEN   PIC S9(4) COMP.
+              49 DB2-EMAILFUN-TEXT  PIC X(40).
