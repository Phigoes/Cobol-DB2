@@ -2,6 +2,35 @@
 //*****************************************************
 //*      EXIBIR VENDAS POR MES (3 NIVEIS DE TABELA    *
 //*****************************************************
-//EXECUTE  EXEC PGM=ALUNO13
+//*      SEQUENCIA VENDAS3N POR VENDEDOR/ESTADO/MES    *
+//*      ANTES DO EXECUTE, PARA O RELATORIO SAIR EM    *
+//*      ORDEM PREVISIVEL                              *
+//*****************************************************
+//ORDENAR  EXEC PGM=SORT
+//SORTIN   DD   DSN=GR.EAD316.VENDAS3N,DISP=OLD
+//SORTOUT  DD   DSN=GR.EAD316.VENDAS3N.ORDENADO,
+//         DISP=(NEW,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=22,BLKSIZE=2200)
+//SYSIN    DD   *
+  SORT FIELDS=(1,2,CH,A,3,2,CH,A,18,4,CH,A,5,2,CH,A)
+/*
+//EXECUTE  EXEC PGM=ALUNO13,COND=(0,NE,ORDENAR)
 //STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR
-//VENDAS3N DD   DSN=GR.EAD316.VENDAS3N,DISP=OLD
\ No newline at end of file
+//VENDAS3N DD   DSN=GR.EAD316.VENDAS3N.ORDENADO,DISP=(OLD,DELETE)
+//VENDEDOR DD   DSN=GR.EAD316.VENDEDORES,DISP=SHR
+//ESTADOS  DD   DSN=GR.EAD316.ESTADOS,DISP=SHR
+//REJEITOS DD   SYSOUT=E
+//CTLLOG   DD   DSN=GR.EAD316.CTLLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//*****************************************************
+//*      CARTAO DE PARAMETROS:                        *
+//*      COL 1-2  = QUANTIDADE DE MESES A TOTALIZAR    *
+//*      COL 3    = MODO DETALHE (S=LISTA NOTA/VALOR   *
+//*                 POR BUCKET, N/BRANCO=SO TOTAIS)    *
+//*****************************************************
+//SYSIN    DD   *
+12
+/*
\ No newline at end of file
