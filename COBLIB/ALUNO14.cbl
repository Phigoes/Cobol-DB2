@@ -0,0 +1,227 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ALUNO14.
+       AUTHOR.
+           PHILIPP.
+      ***************************************
+      *    CONFERIR TOTAIS ALUNO11 x ALUNO12*
+      ***************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CSVTO11 ASSIGN TO CSVTO11
+               FILE STATUS IS WK-FS-CSVTO11.
+           SELECT ARQ-CSVTO12 ASSIGN TO CSVTO12
+               FILE STATUS IS WK-FS-CSVTO12.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ARQ-CSVTO11
+            RECORDING MODE IS F.
+       01  REG-CSVTO11.
+           05 CSV11-ANO             PIC 9(4).
+           05 FILLER                PIC X(01).
+           05 CSV11-MES             PIC 99.
+           05 FILLER                PIC X(01).
+           05 CSV11-TOTAL           PIC -ZZZZZZ9,99.
+       FD   ARQ-CSVTO12
+            RECORDING MODE IS F.
+       01  REG-CSVTO12.
+           05 CSV12-ANO             PIC 9(4).
+           05 FILLER                PIC X(01).
+           05 CSV12-MES             PIC 99.
+           05 FILLER                PIC X(01).
+           05 CSV12-TOTAL           PIC -ZZZZZZ9,99.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CSVTO11   PIC XX             VALUE SPACES.
+       77  WK-FS-CSVTO12   PIC XX             VALUE SPACES.
+      *
+      *    TOTAIS LIDOS DO CSVTOT GRAVADO PELO ALUNO11
+       01  TABELA-ANOS-A.
+           02 ANO-TAB-A            OCCURS 10 TIMES
+                                    INDEXED BY WK-IND-ANO-A.
+              03 ANO-TAB-A-ANO     PIC 9(4).
+              03 ANO-TAB-A-TOTAL   PIC S9(8)V99 OCCURS 12 TIMES.
+       77  WK-TOT-ANOS-A   PIC 99             VALUE ZEROS.
+      *
+      *    TOTAIS LIDOS DO CSVTOT GRAVADO PELO ALUNO12
+       01  TABELA-ANOS-B.
+           02 ANO-TAB-B            OCCURS 10 TIMES
+                                    INDEXED BY WK-IND-ANO-B.
+              03 ANO-TAB-B-ANO     PIC 9(4).
+              03 ANO-TAB-B-TOTAL   PIC S9(8)V99 OCCURS 12 TIMES.
+       77  WK-TOT-ANOS-B   PIC 99             VALUE ZEROS.
+      *
+       77  WK-ANO-ACHOU    PIC X(01)          VALUE 'N'.
+           88 ANO-ACHOU                     VALUE 'S'.
+           88 ANO-NAO-ACHOU                 VALUE 'N'.
+       77  WK-ANO          PIC 9(4)           VALUE ZEROS.
+       77  WK-MES          PIC 99             VALUE ZEROS.
+       77  WK-TOT-EDIT      PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WK-TAB-EDIT      PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WK-TOT-DIVERGENTES PIC 9(03)        VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 210-LER-CSVTO11.
+           PERFORM 220-CARREGAR-TABELA-A
+               UNTIL WK-FS-CSVTO11 = '10'.
+           PERFORM 230-LER-CSVTO12.
+           PERFORM 240-CARREGAR-TABELA-B
+               UNTIL WK-FS-CSVTO12 = '10'.
+           PERFORM 901-FINALIZAR.
+           STOP RUN.
+      ***************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           OPEN INPUT ARQ-CSVTO11.
+           EVALUATE WK-FS-CSVTO11
+               WHEN '00'
+                   CONTINUE
+               WHEN '35'
+                   DISPLAY 'ARQUIVO CSVTOT DO ALUNO11 NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-CSVTO11
+                           ' NO COMANDO OPEN CSVTO11'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+           OPEN INPUT ARQ-CSVTO12.
+           EVALUATE WK-FS-CSVTO12
+               WHEN '00'
+                   CONTINUE
+               WHEN '35'
+                   DISPLAY 'ARQUIVO CSVTOT DO ALUNO12 NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-CSVTO12
+                           ' NO COMANDO OPEN CSVTO12'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       200-CARREGAR SECTION.
+       210-LER-CSVTO11.
+           READ ARQ-CSVTO11.
+           EVALUATE WK-FS-CSVTO11
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-CSVTO11
+                           ' NO COMANDO READ CSVTO11'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+       220-CARREGAR-TABELA-A.
+           SET ANO-NAO-ACHOU TO TRUE.
+           SET WK-IND-ANO-A TO 1.
+           PERFORM VARYING WK-IND-ANO-A FROM 1 BY 1
+                   UNTIL WK-IND-ANO-A > WK-TOT-ANOS-A
+                      OR ANO-ACHOU
+               IF ANO-TAB-A-ANO(WK-IND-ANO-A) = CSV11-ANO
+                   SET ANO-ACHOU TO TRUE
+               END-IF
+           END-PERFORM.
+           IF ANO-NAO-ACHOU
+               ADD 1 TO WK-TOT-ANOS-A
+               SET WK-IND-ANO-A TO WK-TOT-ANOS-A
+               MOVE CSV11-ANO TO ANO-TAB-A-ANO(WK-IND-ANO-A)
+           ELSE
+               SUBTRACT 1 FROM WK-IND-ANO-A
+           END-IF.
+           MOVE CSV11-TOTAL
+                TO ANO-TAB-A-TOTAL(WK-IND-ANO-A, CSV11-MES).
+           PERFORM 210-LER-CSVTO11.
+       230-LER-CSVTO12.
+           READ ARQ-CSVTO12.
+           EVALUATE WK-FS-CSVTO12
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-CSVTO12
+                           ' NO COMANDO READ CSVTO12'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+       240-CARREGAR-TABELA-B.
+           SET ANO-NAO-ACHOU TO TRUE.
+           SET WK-IND-ANO-B TO 1.
+           PERFORM VARYING WK-IND-ANO-B FROM 1 BY 1
+                   UNTIL WK-IND-ANO-B > WK-TOT-ANOS-B
+                      OR ANO-ACHOU
+               IF ANO-TAB-B-ANO(WK-IND-ANO-B) = CSV12-ANO
+                   SET ANO-ACHOU TO TRUE
+               END-IF
+           END-PERFORM.
+           IF ANO-NAO-ACHOU
+               ADD 1 TO WK-TOT-ANOS-B
+               SET WK-IND-ANO-B TO WK-TOT-ANOS-B
+               MOVE CSV12-ANO TO ANO-TAB-B-ANO(WK-IND-ANO-B)
+           ELSE
+               SUBTRACT 1 FROM WK-IND-ANO-B
+           END-IF.
+           MOVE CSV12-TOTAL
+                TO ANO-TAB-B-TOTAL(WK-IND-ANO-B, CSV12-MES).
+           PERFORM 230-LER-CSVTO12.
+      ***************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           PERFORM VARYING WK-IND-ANO-A FROM 1 BY 1
+                   UNTIL WK-IND-ANO-A > WK-TOT-ANOS-A
+               MOVE ANO-TAB-A-ANO(WK-IND-ANO-A) TO WK-ANO
+               PERFORM 902-LOCALIZAR-ANO-B
+               PERFORM VARYING WK-MES FROM 1 BY 1 UNTIL WK-MES > 12
+                   MOVE ANO-TAB-A-TOTAL(WK-IND-ANO-A, WK-MES)
+                        TO WK-TOT-EDIT
+                   IF ANO-ACHOU
+                       MOVE ANO-TAB-B-TOTAL(WK-IND-ANO-B, WK-MES)
+                            TO WK-TAB-EDIT
+                   ELSE
+                       MOVE ZEROS TO WK-TAB-EDIT
+                   END-IF
+                   IF WK-TOT-EDIT NOT = WK-TAB-EDIT
+                       DISPLAY 'DIVERGENCIA NO ANO ' WK-ANO
+                               ' MES ' WK-MES
+                               ' - ALUNO11=' WK-TOT-EDIT
+                               ' ALUNO12='   WK-TAB-EDIT
+                       ADD 1 TO WK-TOT-DIVERGENTES
+                   ELSE
+                       DISPLAY 'ANO ' WK-ANO ' MES ' WK-MES
+                               ' CONFERE - TOTAL=' WK-TOT-EDIT
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           IF WK-TOT-DIVERGENTES = 0
+               DISPLAY 'ALUNO11 E ALUNO12 CONFEREM EM TODOS OS MESES'
+           ELSE
+               DISPLAY 'TOTAL DE MESES DIVERGENTES = '
+                       WK-TOT-DIVERGENTES
+           END-IF.
+           CLOSE ARQ-CSVTO11.
+           CLOSE ARQ-CSVTO12.
+       902-LOCALIZAR-ANO-B.
+           SET ANO-NAO-ACHOU TO TRUE.
+           SET WK-IND-ANO-B TO 1.
+           PERFORM VARYING WK-IND-ANO-B FROM 1 BY 1
+                   UNTIL WK-IND-ANO-B > WK-TOT-ANOS-B
+                      OR ANO-ACHOU
+               IF ANO-TAB-B-ANO(WK-IND-ANO-B) = WK-ANO
+                   SET ANO-ACHOU TO TRUE
+               END-IF
+           END-PERFORM.
+           IF ANO-ACHOU
+               SUBTRACT 1 FROM WK-IND-ANO-B
+           END-IF.
