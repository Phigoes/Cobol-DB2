@@ -0,0 +1,10 @@
+      *****************************************************
+      *    LAYOUT DO ARQUIVO CLIENTEN-HIST (HISTORICO DE  *
+      *    SALDOS POR DATA DE EXECUCAO)                   *
+      *****************************************************
+       01  REG-CLIENTHI.
+           05 FD-CLH-DATA           PIC 9(8).
+           05 FD-CLH-CODIGO         PIC 9(5).
+           05 FD-CLH-NOME           PIC X(25).
+           05 FD-CLH-SALDO-CC       PIC S9(5)V99.
+           05 FD-CLH-SALDO-POUP     PIC S9(5)V99.
