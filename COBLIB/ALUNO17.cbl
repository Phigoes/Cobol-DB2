@@ -1,108 +1,253 @@
        IDENTIFICATION DIVISION.
-	   PROGRAM-ID.
-	       ALUNO17.
-	   AUTHOR.
-	       PHILIPP.
-	  *************************************************
-	  *    LER E EXIBIR TODOS OS FUNCIONARIOS (DB2)   *
-	  *************************************************
-	  *
-	   ENVIRONMENT DIVISION.
-	   CONFIGURATION SECTION.
-	   SPECIAL-NAMES.
-	       DECIMAL-POINT IS COMMA.
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-	  *
-	   DATA DIVISION.
-	   FILE SECTION.
-	   WORKING-STORAGE SECTION.
-	       EXEC SQL
-		       INCLUDE BOOKFUNC
-		   END-EXEC.
-		   EXEC SQL
-		       INCLUDE SQLCA
-		   END-EXEC.
-		   EXEC SQL
-		       DECLARE FUNCTEMP CURSOR FOR
-			       SELECT * FROM EAD316.FUNCIONARIOS
-				   ORDER BY CODFUN
-		   END-EXEC.
-	   77  WK-INDICATOR-EMAIL PIC S9(4)  COMP    VALUE ZEROS.
-	   77  WK-SALARIO-EDIT    PIC ZZZ.ZZ9,99     VALUE ZEROS.
-	   77  WK-SQLCODE-EDIT    PIC -999           VALUE ZEROS.
-	  *
-	   PROCEDURE DIVISION.
-	   000-PRINCIPAL SECTION.
-	   001-PRINCIPAL.
-	       PERFORM 101-INICIAR.
-		   PERFORM 201-PROCESSAR UNTIL SQLCODE = 100.
-		   PERFORM 901-FINALIZAR.
-		   STOP RUN.
-	  ***************************************	   
-	   100-INICIAR SECTION.
-	   101-INICIAR.
-	       EXEC SQL
-		       OPEN FUNCTEMP
-		   END-EXEC.
-		   EVALUATE SQLCODE        
-		       WHEN 0
-			       PERFORM 301-LER-FUNCIONARIOS
-			   WHEN 100 
-				   DISPLAY 'FIM DA TABELA'                 
-			   WHEN OTHER
-			       MOVE SQLCODE  TO WK-SQLCODE-EDIT
-			       DISPLAY 'ERRO ' WK-SQLCODE-EDIT
-				           ' NO COMANDO OPEN CURSOR'
-				   MOVE 12 TO RETURN-CODE
-				   STOP RUN
-		   END-EVALUATE.
-	  ***************************************
-	   200-PROCESSAR SECTION.
-	   201-PROCESSAR.
-	       DISPLAY 'CODIGO      : ' DB2-CODFUN.             
-		   DISPLAY 'NOME        : ' DB2-NOMEFUN-TEXT.     
-		   MOVE DB2-SALARIOFUN  TO WK-SALARIO-EDIT.
-		   DISPLAY 'SALARIO     : ' WK-SALARIO-EDIT.
-		   DISPLAY 'DEPARTAMENTO: ' DB2-DEPTOFUN. 
-		   DISPLAY 'ADMISSAO    : ' DB2-ADMISSFUN.
-		   DISPLAY 'IDADE       : ' DB2-IDADEFUN.
-		   DISPLAY 'EMAIL       : ' DB2-EMAILFUN-TEXT.
-		   DISPLAY '**************************************'.
-		   PERFORM 301-LER-FUNCIONARIOS.
-	  ***************************************
-	   300-LER-FUNCIONARIOS SECTION.
-	   301-LER-FUNCIONARIOS.
-		   MOVE SPACES  TO DB2-NOMEFUN-TEXT.
-		   MOVE SPACES  TO DB2-EMAILFUN-TEXT.
-	       EXEC SQL
-		       FETCH FUNCTEMP
-			       INTO :DB2-CODFUN,
-				        :DB2-NOMEFUN,
-						:DB2-SALARIOFUN,
-						:DB2-DEPTOFUN,
-						:DB2-ADMISSFUN,
-						:DB2-IDADEFUN,
-						:DB2-EMAILFUN INDICATOR :WK-INDICATOR-EMAIL
-		   END-EXEC.
-		   IF WK-INDICATOR-EMAIL = -1
+       PROGRAM-ID.
+           ALUNO17.
+       AUTHOR.
+           PHILIPP.
+      *************************************************
+      *    LER E EXIBIR TODOS OS FUNCIONARIOS (DB2)   *
+      *************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-FUNCEXTR ASSIGN TO FUNCEXTR
+               FILE STATUS IS WK-FS-FUNCEXTR.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ARQ-FUNCEXTR
+            RECORDING MODE IS F.
+       01  REG-FUNCEXTR.
+           05 FE-CODFUN             PIC 9(5).
+           05 FE-NOME               PIC X(30).
+           05 FE-SALARIO            PIC 9(7)V99.
+           05 FE-DEPTO              PIC X(04).
+           05 FE-ADMISSAO           PIC X(10).
+           05 FE-IDADE              PIC 9(03).
+           05 FE-EMAIL              PIC X(40).
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE BOOKFUNC
+           END-EXEC.
+           EXEC SQL
+               INCLUDE BOOKAUDIT
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+               DECLARE FUNCTEMP CURSOR FOR
+                   SELECT * FROM EAD316.FUNCIONARIOS
+                   WHERE DEPTOFUN = :WK-FILTRO-DEPTO
+                      OR :WK-FILTRO-DEPTO = '    '
+                   ORDER BY CODFUN
+           END-EXEC.
+       77  WK-FS-FUNCEXTR     PIC XX             VALUE SPACES.
+       77  WK-FILTRO-DEPTO    PIC X(04)          VALUE SPACES.
+       77  WK-INDICATOR-SALARIO  PIC S9(4) COMP  VALUE ZEROS.
+       77  WK-INDICATOR-DEPTO    PIC S9(4) COMP  VALUE ZEROS.
+       77  WK-INDICATOR-ADMISSAO PIC S9(4) COMP  VALUE ZEROS.
+       77  WK-INDICATOR-EMAIL PIC S9(4)  COMP    VALUE ZEROS.
+       77  WK-SALARIO-EDIT    PIC ZZZ.ZZ9,99     VALUE ZEROS.
+       77  WK-SQLCODE-EDIT    PIC -999           VALUE ZEROS.
+       77  WK-DATA-EXEC       PIC 9(08)          VALUE ZEROS.
+       77  WK-HORA-EXEC       PIC 9(06)          VALUE ZEROS.
+      *
+      *    AGREGADOS DE EFETIVO E SALARIO POR DEPARTAMENTO
+       01  TABELA-DEPTOS.
+           05 DEPTO-ENTRADA             OCCURS 50 TIMES.
+              10 DEPTO-CODIGO           PIC X(04).
+              10 DEPTO-QTDE             PIC 9(05).
+              10 DEPTO-SOMA-SALARIO     PIC 9(09)V99.
+              10 DEPTO-MIN-SALARIO      PIC 9(07)V99.
+              10 DEPTO-MAX-SALARIO      PIC 9(07)V99.
+       77  WK-TOT-DEPTOS          PIC 9(02)         VALUE ZEROS.
+       77  WK-IND-DEPTO           PIC 9(02)         VALUE ZEROS.
+       77  WK-ACHOU-DEPTO         PIC X             VALUE 'N'.
+           88 DEPTO-ACHADO                          VALUE 'S'.
+           88 DEPTO-NAO-ACHADO                      VALUE 'N'.
+       77  WK-TOT-FUNCIONARIOS    PIC 9(05)         VALUE ZEROS.
+       77  WK-MEDIA-SALARIO       PIC 9(07)V99      VALUE ZEROS.
+       77  WK-MEDIA-EDIT          PIC ZZZ.ZZ9,99    VALUE ZEROS.
+       77  WK-MIN-EDIT            PIC ZZZ.ZZ9,99    VALUE ZEROS.
+       77  WK-MAX-EDIT            PIC ZZZ.ZZ9,99    VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL SQLCODE = 100.
+           PERFORM 901-FINALIZAR.
+           STOP RUN.
+      ***************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           OPEN OUTPUT ARQ-FUNCEXTR.
+           ACCEPT WK-FILTRO-DEPTO FROM SYSIN.
+           ACCEPT WK-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WK-HORA-EXEC FROM TIME.
+           EXEC SQL
+               OPEN FUNCTEMP
+           END-EXEC.
+           EVALUATE SQLCODE        
+               WHEN 0
+                   PERFORM 301-LER-FUNCIONARIOS
+               WHEN 100 
+                   DISPLAY 'FIM DA TABELA'                 
+               WHEN OTHER
+                   MOVE SQLCODE  TO WK-SQLCODE-EDIT
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NO COMANDO OPEN CURSOR'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           DISPLAY 'CODIGO      : ' DB2-CODFUN.             
+           DISPLAY 'NOME        : ' DB2-NOMEFUN-TEXT.     
+           MOVE DB2-SALARIOFUN  TO WK-SALARIO-EDIT.
+           DISPLAY 'SALARIO     : ' WK-SALARIO-EDIT.
+           DISPLAY 'DEPARTAMENTO: ' DB2-DEPTOFUN. 
+           DISPLAY 'ADMISSAO    : ' DB2-ADMISSFUN.
+           DISPLAY 'IDADE       : ' DB2-IDADEFUN.
+           DISPLAY 'EMAIL       : ' DB2-EMAILFUN-TEXT.
+           DISPLAY '**************************************'.
+           PERFORM 210-GRAVAR-EXTRATO.
+           PERFORM 220-ACUMULAR-DEPTO.
+           PERFORM 301-LER-FUNCIONARIOS.
+       210-GRAVAR-EXTRATO.
+           MOVE DB2-CODFUN         TO FE-CODFUN.
+           MOVE DB2-NOMEFUN-TEXT   TO FE-NOME.
+           MOVE DB2-SALARIOFUN     TO FE-SALARIO.
+           MOVE DB2-DEPTOFUN       TO FE-DEPTO.
+           MOVE DB2-ADMISSFUN      TO FE-ADMISSAO.
+           MOVE DB2-IDADEFUN       TO FE-IDADE.
+           MOVE DB2-EMAILFUN-TEXT  TO FE-EMAIL.
+           WRITE REG-FUNCEXTR.
+       220-ACUMULAR-DEPTO.
+           ADD 1              TO WK-TOT-FUNCIONARIOS.
+           SET DEPTO-NAO-ACHADO TO TRUE.
+           PERFORM VARYING WK-IND-DEPTO FROM 1 BY 1
+                   UNTIL WK-IND-DEPTO > WK-TOT-DEPTOS
+                   OR DEPTO-ACHADO
+               IF DEPTO-CODIGO(WK-IND-DEPTO) = DB2-DEPTOFUN
+                   SET DEPTO-ACHADO TO TRUE
+               END-IF
+           END-PERFORM.
+           IF DEPTO-ACHADO
+               SUBTRACT 1 FROM WK-IND-DEPTO
+           ELSE
+               IF WK-TOT-DEPTOS >= 50
+                   DISPLAY 'TABELA DE DEPARTAMENTOS CHEIA (MAXIMO 50 '
+                           'REGISTROS) - CARGA ABORTADA'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1               TO WK-TOT-DEPTOS
+               MOVE WK-TOT-DEPTOS   TO WK-IND-DEPTO
+               MOVE DB2-DEPTOFUN    TO DEPTO-CODIGO(WK-IND-DEPTO)
+               MOVE ZEROS           TO DEPTO-QTDE(WK-IND-DEPTO)
+               MOVE ZEROS           TO
+                    DEPTO-SOMA-SALARIO(WK-IND-DEPTO)
+               MOVE DB2-SALARIOFUN  TO
+                    DEPTO-MIN-SALARIO(WK-IND-DEPTO)
+               MOVE ZEROS           TO
+                    DEPTO-MAX-SALARIO(WK-IND-DEPTO)
+           END-IF.
+           ADD 1 TO DEPTO-QTDE(WK-IND-DEPTO).
+           ADD DB2-SALARIOFUN TO DEPTO-SOMA-SALARIO(WK-IND-DEPTO).
+           IF DB2-SALARIOFUN < DEPTO-MIN-SALARIO(WK-IND-DEPTO)
+               MOVE DB2-SALARIOFUN TO DEPTO-MIN-SALARIO(WK-IND-DEPTO)
+           END-IF.
+           IF DB2-SALARIOFUN > DEPTO-MAX-SALARIO(WK-IND-DEPTO)
+               MOVE DB2-SALARIOFUN TO DEPTO-MAX-SALARIO(WK-IND-DEPTO)
+           END-IF.
+      ***************************************
+       300-LER-FUNCIONARIOS SECTION.
+       301-LER-FUNCIONARIOS.
+           MOVE SPACES  TO DB2-NOMEFUN-TEXT.
+           MOVE SPACES  TO DB2-EMAILFUN-TEXT.
+           EXEC SQL
+               FETCH FUNCTEMP
+                   INTO :DB2-CODFUN,
+                        :DB2-NOMEFUN,
+                        :DB2-SALARIOFUN
+                            INDICATOR :WK-INDICATOR-SALARIO,
+                        :DB2-DEPTOFUN   INDICATOR :WK-INDICATOR-DEPTO,
+                        :DB2-ADMISSFUN
+                            INDICATOR :WK-INDICATOR-ADMISSAO,
+                        :DB2-IDADEFUN,
+                        :DB2-EMAILFUN   INDICATOR :WK-INDICATOR-EMAIL
+           END-EXEC.
+           IF WK-INDICATOR-SALARIO = -1
+               MOVE ZEROS  TO DB2-SALARIOFUN
+           END-IF.
+           IF WK-INDICATOR-DEPTO = -1
+               MOVE '----'  TO DB2-DEPTOFUN
+           END-IF.
+           IF WK-INDICATOR-ADMISSAO = -1
+               MOVE '----------'  TO DB2-ADMISSFUN
+           END-IF.
+           IF WK-INDICATOR-EMAIL = -1
                MOVE '--------------------'  TO DB2-EMAILFUN
-		   END-IF.
-   		   EVALUATE SQLCODE           
-		       WHEN 0
-			       CONTINUE
-			   WHEN 100 
-			       DISPLAY 'FIM DA TABELA'          
-			   WHEN OTHER
-			       MOVE SQLCODE  TO WK-SQLCODE-EDIT
-			       DISPLAY 'ERRO ' WK-SQLCODE-EDIT
-				           ' NO COMANDO FETCH'            
-				   MOVE 12 TO RETURN-CODE
-				   STOP RUN
-           END-EVALUATE.		
+           END-IF.
+           EVALUATE SQLCODE           
+               WHEN 0
+                   CONTINUE
+               WHEN 100 
+                   DISPLAY 'FIM DA TABELA'          
+               WHEN OTHER
+                   MOVE SQLCODE  TO WK-SQLCODE-EDIT
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NO COMANDO FETCH'            
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.        
       ***************************************
        900-FINALIZAR SECTION.
        901-FINALIZAR.
-	       EXEC SQL
-		       CLOSE FUNCTEMP
-		   END-EXEC.
\ No newline at end of file
+           EXEC SQL
+               CLOSE FUNCTEMP
+           END-EXEC.
+           PERFORM VARYING WK-IND-DEPTO FROM 1 BY 1
+                   UNTIL WK-IND-DEPTO > WK-TOT-DEPTOS
+               COMPUTE WK-MEDIA-SALARIO ROUNDED =
+                       DEPTO-SOMA-SALARIO(WK-IND-DEPTO)
+                       / DEPTO-QTDE(WK-IND-DEPTO)
+               MOVE WK-MEDIA-SALARIO                TO WK-MEDIA-EDIT
+               MOVE DEPTO-MIN-SALARIO(WK-IND-DEPTO)  TO WK-MIN-EDIT
+               MOVE DEPTO-MAX-SALARIO(WK-IND-DEPTO)  TO WK-MAX-EDIT
+               DISPLAY 'DEPARTAMENTO ' DEPTO-CODIGO(WK-IND-DEPTO)
+                       ' - EFETIVO='  DEPTO-QTDE(WK-IND-DEPTO)
+                       ' MEDIA='      WK-MEDIA-EDIT
+                       ' MINIMO='     WK-MIN-EDIT
+                       ' MAXIMO='     WK-MAX-EDIT
+           END-PERFORM.
+           DISPLAY 'TOTAL DE FUNCIONARIOS LIDOS = '
+                   WK-TOT-FUNCIONARIOS.
+           PERFORM 930-GRAVAR-LOGACESSO.
+           CLOSE ARQ-FUNCEXTR.
+       930-GRAVAR-LOGACESSO.
+           MOVE 'ALUNO17'           TO DB2-LOG-PROGRAMA.
+           MOVE WK-DATA-EXEC        TO DB2-LOG-DATA.
+           MOVE WK-HORA-EXEC        TO DB2-LOG-HORA.
+           MOVE WK-TOT-FUNCIONARIOS TO DB2-LOG-QTDE-LIDOS.
+           EXEC SQL
+               INSERT INTO EAD316.FUNC_ACESSO_LOG
+                      (PROGRAMA, DATA_ACESSO, HORA_ACESSO,
+                       QTDE_LIDOS)
+                   VALUES (:DB2-LOG-PROGRAMA, :DB2-LOG-DATA,
+                           :DB2-LOG-HORA, :DB2-LOG-QTDE-LIDOS)
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   CONTINUE
+               WHEN OTHER
+                   MOVE SQLCODE  TO WK-SQLCODE-EDIT
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NO COMANDO INSERT LOGACESSO'
+           END-EVALUATE.
\ No newline at end of file
