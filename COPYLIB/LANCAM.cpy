@@ -0,0 +1,12 @@
+      *****************************************************
+      *    LAYOUT DO ARQUIVO LANCAM (LANCAMENTOS)         *
+      *****************************************************
+       01  REG-LANCAM.
+           05 FD-LAN-CODIGO         PIC 9(5).
+           05 FD-LAN-TIPO           PIC X(01).
+           05 FD-LAN-VALOR          PIC 9(6)V99.
+           05 FD-LAN-NOTA           PIC 9(6).
+           05 FD-LAN-CONTA          PIC X(01).
+              88 LAN-CONTA-CORRENTE            VALUE 'C'.
+              88 LAN-CONTA-POUPANCA            VALUE 'P'.
+           05 FD-LAN-DATA           PIC 9(8).
