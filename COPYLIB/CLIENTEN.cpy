@@ -0,0 +1,8 @@
+      *****************************************************
+      *    LAYOUT DO ARQUIVO CLIENTEN (SALDO ATUALIZADO)  *
+      *****************************************************
+       01  REG-CLIENTEN.
+           05 FD-CLN-CODIGO         PIC 9(5).
+           05 FD-CLN-NOME           PIC X(25).
+           05 FD-CLN-SALDO-CC       PIC S9(5)V99 COMP-3.
+           05 FD-CLN-SALDO-POUP     PIC S9(5)V99 COMP-3.
