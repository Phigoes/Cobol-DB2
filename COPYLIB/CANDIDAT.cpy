@@ -0,0 +1,8 @@
+      *****************************************************
+      *    LAYOUT DO ARQUIVO DE CANDIDATOS (VALORES A      *
+      *    CLASSIFICAR NO RANKING, EX: TOTAIS POR           *
+      *    VENDEDOR)                                        *
+      *****************************************************
+       01  REG-CANDIDATO.
+           05 FD-CAN-NOME           PIC X(25).
+           05 FD-CAN-VALOR          PIC 9(7)V99.
