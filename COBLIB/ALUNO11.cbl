@@ -1,168 +1,459 @@
        IDENTIFICATION DIVISION.
-	   PROGRAM-ID.
-	       ALUNO11.
-	   AUTHOR.
-	       PHILIPP.
-	  ***************************************
-	  *    EXIBIR TOTAL DE VENDAS POR MES   *
-	  ***************************************
-	  *
-	   ENVIRONMENT DIVISION.
-	   CONFIGURATION SECTION.
-	   SPECIAL-NAMES.
-	       DECIMAL-POINT IS COMMA.
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-	       SELECT ARQ-VENDAS ASSIGN TO VENDAS
-		       FILE STATUS IS WK-FS-VENDAS.
-	  *
-	   DATA DIVISION.
-	   FILE SECTION.
-	   FD   ARQ-VENDAS
-	        RECORDING MODE IS F.
-	   01  REG-VENDAS.
-	       05 FD-NOTA               PIC 9(6).
-		   05 FD-MES                PIC 99.   
-		   05 FD-VALOR              PIC 9(6)V99.
-	   WORKING-STORAGE SECTION.
-	   77  WK-FS-VENDAS    PIC XX             VALUE SPACES.
-	   77  WK-TOT-01       PIC 9(8)V99        VALUE ZEROS.
-	   77  WK-TOT-02       PIC 9(8)V99        VALUE ZEROS.
-	   77  WK-TOT-03       PIC 9(8)V99        VALUE ZEROS.
-	   77  WK-TOT-04       PIC 9(8)V99        VALUE ZEROS.
-	   77  WK-TOT-05       PIC 9(8)V99        VALUE ZEROS.
-	   77  WK-TOT-06       PIC 9(8)V99        VALUE ZEROS.
-   	   77  WK-TOT-07       PIC 9(8)V99        VALUE ZEROS.
-	   77  WK-TOT-08       PIC 9(8)V99        VALUE ZEROS.
-	   77  WK-TOT-09       PIC 9(8)V99        VALUE ZEROS.
-	   77  WK-TOT-10       PIC 9(8)V99        VALUE ZEROS.
-	   77  WK-TOT-11       PIC 9(8)V99        VALUE ZEROS.
-	   77  WK-TOT-12       PIC 9(8)V99        VALUE ZEROS.
-	   77  WK-TOT-EDIT     PIC ZZ.ZZZ.ZZ9,99  VALUE ZEROS.
-	   77  WK-MES          PIC 99             VALUE ZEROS.
-	  *
-	   PROCEDURE DIVISION.
-	   000-PRINCIPAL SECTION.
-	   001-PRINCIPAL.
-	       PERFORM 101-INICIAR.
-		   PERFORM 201-PROCESSAR UNTIL WK-FS-VENDAS = '10'.
-		   PERFORM 901-FINALIZAR.
-		   STOP RUN.
-	  ***************************************	   
-	   100-INICIAR SECTION.
-	   101-INICIAR.
-	       OPEN INPUT ARQ-VENDAS.
-		   EVALUATE WK-FS-VENDAS
-		       WHEN '00'
-			       PERFORM 301-LER-VENDAS
-			   WHEN '35'
-				   DISPLAY 'ARQUIVO VENDAS NAO ENCONTRADO'
-				   MOVE 12 TO RETURN-CODE
-				   STOP RUN
-			   WHEN OTHER
-			       DISPLAY 'ERRO ' WK-FS-VENDAS
-				           ' NO COMANDO OPEN VENDAS'
-				   MOVE 12 TO RETURN-CODE
-				   STOP RUN
-		   END-EVALUATE.
-	  ***************************************
-	   200-PROCESSAR SECTION.
-	   201-PROCESSAR.
-	       EVALUATE FD-MES            
-		       WHEN 01
-		           ADD FD-VALOR  TO WK-TOT-01
-		       WHEN 02
-		           ADD FD-VALOR  TO WK-TOT-02
-		       WHEN 03
-		           ADD FD-VALOR  TO WK-TOT-03
-			   WHEN 04
-		           ADD FD-VALOR  TO WK-TOT-04
-		       WHEN 05
-		           ADD FD-VALOR  TO WK-TOT-05
-		       WHEN 06
-		           ADD FD-VALOR  TO WK-TOT-06
-			   WHEN 07
-		           ADD FD-VALOR  TO WK-TOT-07
-		       WHEN 08
-		           ADD FD-VALOR  TO WK-TOT-08
-		       WHEN 09
-		           ADD FD-VALOR  TO WK-TOT-09
-			   WHEN 10
-		           ADD FD-VALOR  TO WK-TOT-10
-		       WHEN 11
-		           ADD FD-VALOR  TO WK-TOT-11
-		       WHEN 12
-		           ADD FD-VALOR  TO WK-TOT-12
-		   END-EVALUATE.
-		   PERFORM 301-LER-VENDAS.
-	  ***************************************
-	   300-LER-VENDAS SECTION.
-	   301-LER-VENDAS.
-	       READ ARQ-VENDAS.
-		   EVALUATE WK-FS-VENDAS
-		       WHEN '00'
-			       CONTINUE
-			   WHEN '10'
-			       CONTINUE
-			   WHEN OTHER
-			       DISPLAY 'ERRO ' WK-FS-VENDAS
-				           ' NO COMANDO READ VENDAS'
-				   MOVE 12 TO RETURN-CODE
-				   STOP RUN
+       PROGRAM-ID.
+           ALUNO11.
+       AUTHOR.
+           PHILIPP.
+      ***************************************
+      *    EXIBIR TOTAL DE VENDAS POR MES   *
+      ***************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-VENDAS ASSIGN TO VENDAS
+               FILE STATUS IS WK-FS-VENDAS.
+           SELECT ARQ-RELATO ASSIGN TO RELATO
+               FILE STATUS IS WK-FS-RELATO.
+           SELECT ARQ-CHECKPT ASSIGN TO CHECKPT
+               FILE STATUS IS WK-FS-CHECKPT.
+           SELECT ARQ-CHECKOLD ASSIGN TO CHECKOLD
+               FILE STATUS IS WK-FS-CHECKOLD.
+           SELECT ARQ-CSVTOT ASSIGN TO CSVTOT
+               FILE STATUS IS WK-FS-CSVTOT.
+           SELECT ARQ-CTLLOG ASSIGN TO CTLLOG
+               FILE STATUS IS WK-FS-CTLLOG.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ARQ-VENDAS
+            RECORDING MODE IS F.
+       01  REG-VENDAS.
+           05 FD-NOTA               PIC 9(6).
+           05 FD-MES                PIC 99.
+           05 FD-VALOR              PIC S9(6)V99 COMP-3.
+           05 FD-ANO                PIC 9(4).
+           05 FD-VENDEDOR           PIC 99.
+           05 FD-TIPO-TRANS         PIC X(01).
+              88 FD-TRANS-VENDA           VALUE 'V'.
+              88 FD-TRANS-DEVOLUCAO       VALUE 'D'.
+       FD   ARQ-RELATO
+            RECORDING MODE IS F.
+       01  REG-RELATO               PIC X(80).
+       FD   ARQ-CHECKPT
+            RECORDING MODE IS F.
+       01  REG-CHECKPT.
+           05 CKP-ULTIMA-NOTA       PIC 9(6).
+           05 CKP-TOT-ANOS          PIC 99.
+           05 CKP-ANO-TAB           OCCURS 10 TIMES.
+              10 CKP-ANO-ANO        PIC 9(4).
+              10 CKP-ANO-TOTAL      PIC S9(8)V99 OCCURS 12 TIMES.
+              10 CKP-ANO-TOT-VDR    PIC 99.
+              10 CKP-ANO-VDR-TAB    OCCURS 50 TIMES.
+                 15 CKP-VDR-COD     PIC 99.
+                 15 CKP-VDR-TOTAL   PIC S9(8)V99 OCCURS 12 TIMES.
+       FD   ARQ-CHECKOLD
+            RECORDING MODE IS F.
+       01  REG-CHECKOLD.
+           05 CKO-ULTIMA-NOTA       PIC 9(6).
+           05 CKO-TOT-ANOS          PIC 99.
+           05 CKO-ANO-TAB           OCCURS 10 TIMES.
+              10 CKO-ANO-ANO        PIC 9(4).
+              10 CKO-ANO-TOTAL      PIC S9(8)V99 OCCURS 12 TIMES.
+              10 CKO-ANO-TOT-VDR    PIC 99.
+              10 CKO-ANO-VDR-TAB    OCCURS 50 TIMES.
+                 15 CKO-VDR-COD     PIC 99.
+                 15 CKO-VDR-TOTAL   PIC S9(8)V99 OCCURS 12 TIMES.
+       FD   ARQ-CSVTOT
+            RECORDING MODE IS F.
+       01  REG-CSVTOT               PIC X(19).
+       FD   ARQ-CTLLOG
+            RECORDING MODE IS F.
+           COPY CTLLOG.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-VENDAS    PIC XX             VALUE SPACES.
+       77  WK-FS-RELATO    PIC XX             VALUE SPACES.
+       77  WK-FS-CHECKPT   PIC XX             VALUE SPACES.
+       77  WK-FS-CHECKOLD  PIC XX             VALUE SPACES.
+       77  WK-FS-CSVTOT    PIC XX             VALUE SPACES.
+       77  WK-FS-CTLLOG    PIC XX             VALUE SPACES.
+       77  WK-REGS-LIDOS   PIC 9(07)          VALUE ZEROS.
+       77  WK-DATA-EXEC    PIC 9(08)          VALUE ZEROS.
+       77  WK-HORA-EXEC    PIC 9(06)          VALUE ZEROS.
+       01  WK-LINHA-CSV.
+           05 CSV-ANO              PIC 9(4).
+           05 FILLER               PIC X(01)   VALUE ','.
+           05 CSV-MES              PIC 99.
+           05 FILLER               PIC X(01)   VALUE ','.
+           05 CSV-TOTAL            PIC -ZZZZZZ9,99.
+       77  WK-RESTART-NOTA PIC 9(6)           VALUE ZEROS.
+       77  WK-CONT-LEITURA PIC 9(8)           VALUE ZEROS.
+       77  WK-INTERVALO-CKPT PIC 9(8)         VALUE 1000.
+       77  WK-PAGINA       PIC 9(4)           VALUE ZEROS.
+       77  WK-LINHA        PIC 9(3)           VALUE ZEROS.
+       77  WK-MAX-LINHAS   PIC 9(3)           VALUE 20.
+       01  WK-DATA-SISTEMA PIC 9(6)           VALUE ZEROS.
+       01  WK-DATA-EDIT    REDEFINES WK-DATA-SISTEMA.
+           05 WK-DATA-ANO          PIC 99.
+           05 WK-DATA-MES          PIC 99.
+           05 WK-DATA-DIA          PIC 99.
+       01  WK-CAB-TITULO.
+           05 FILLER               PIC X(24)   VALUE SPACES.
+           05 FILLER               PIC X(32)   VALUE
+              'RELATORIO DE VENDAS POR MES'.
+           05 FILLER                PIC X(24)  VALUE SPACES.
+       01  WK-CAB-DETALHE.
+           05 FILLER               PIC X(06)   VALUE 'DATA: '.
+           05 WK-CAB-DIA           PIC 99.
+           05 FILLER               PIC X(01)   VALUE '/'.
+           05 WK-CAB-MES           PIC 99.
+           05 FILLER               PIC X(01)   VALUE '/'.
+           05 WK-CAB-ANO           PIC 99.
+           05 FILLER               PIC X(48)   VALUE SPACES.
+           05 FILLER               PIC X(07)   VALUE 'PAGINA '.
+           05 WK-CAB-PAGINA        PIC ZZZ9.
+       01  WK-LINHA-DETALHE.
+           05 FILLER               PIC X(15)   VALUE
+              'TOTAL DE VENDAS'.
+           05 FILLER               PIC X(05)   VALUE ' ANO '.
+           05 WK-LD-ANO            PIC 9(4).
+           05 FILLER               PIC X(05)   VALUE ' MES '.
+           05 WK-LD-MES            PIC 99.
+           05 FILLER               PIC X(03)   VALUE ' = '.
+           05 WK-LD-VALOR          PIC -ZZ.ZZZ.ZZ9,99.
+           05 FILLER               PIC X(03)   VALUE SPACES.
+           05 WK-LD-ALERTA         PIC X(19)   VALUE SPACES.
+       01  WK-LINHA-VENDEDOR.
+           05 FILLER               PIC X(15)   VALUE
+              'VENDEDOR '.
+           05 WK-LV-VENDEDOR       PIC 99.
+           05 FILLER               PIC X(05)   VALUE ' ANO '.
+           05 WK-LV-ANO            PIC 9(4).
+           05 FILLER               PIC X(05)   VALUE ' MES '.
+           05 WK-LV-MES            PIC 99.
+           05 FILLER               PIC X(03)   VALUE ' = '.
+           05 WK-LV-VALOR          PIC -ZZ.ZZZ.ZZ9,99.
+           05 FILLER               PIC X(15)   VALUE SPACES.
+       01  TABELA-ANOS.
+           02 ANO-TAB              OCCURS 10 TIMES
+                                    INDEXED BY WK-IND-ANO.
+              03 ANO-TAB-ANO       PIC 9(4).
+              03 ANO-TAB-TOTAL     PIC S9(8)V99 OCCURS 12 TIMES.
+              03 ANO-TAB-TOT-VDR   PIC 99.
+              03 ANO-TAB-VDR       OCCURS 50 TIMES
+                                    INDEXED BY WK-IND-VDR.
+                 04 ANO-TAB-VDR-COD    PIC 99.
+                 04 ANO-TAB-VDR-TOTAL  PIC S9(8)V99 OCCURS 12 TIMES.
+       77  WK-TOT-ANOS     PIC 99             VALUE ZEROS.
+       77  WK-ANO-ACHOU    PIC X(01)          VALUE 'N'.
+           88 ANO-ACHOU                     VALUE 'S'.
+           88 ANO-NAO-ACHOU                 VALUE 'N'.
+       77  WK-VDR-ACHOU    PIC X(01)          VALUE 'N'.
+           88 VDR-ACHOU                     VALUE 'S'.
+           88 VDR-NAO-ACHOU                 VALUE 'N'.
+       77  WK-TOT-EDIT     PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WK-TOT-RAW      PIC S9(8)V99       VALUE ZEROS.
+       77  WK-TOT-MESES-ZERADOS PIC 9(03)     VALUE ZEROS.
+       77  WK-MES          PIC 99             VALUE ZEROS.
+       77  WK-ANO          PIC 9(4)           VALUE ZEROS.
+       77  WK-VENDEDOR     PIC 99             VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL WK-FS-VENDAS = '10'.
+           PERFORM 901-FINALIZAR.
+           STOP RUN.
+      ***************************************      
+       100-INICIAR SECTION.
+       101-INICIAR.
+           ACCEPT WK-RESTART-NOTA FROM SYSIN.
+           OPEN INPUT  ARQ-VENDAS.
+           OPEN OUTPUT ARQ-RELATO.
+           OPEN OUTPUT ARQ-CHECKPT.
+           OPEN OUTPUT ARQ-CSVTOT.
+           ACCEPT WK-DATA-SISTEMA FROM DATE.
+           ACCEPT WK-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WK-HORA-EXEC FROM TIME.
+           IF WK-RESTART-NOTA NOT = ZEROS
+               PERFORM 110-RESTAURAR-CHECKPOINT
+           END-IF.
+           EVALUATE WK-FS-VENDAS
+               WHEN '00'
+                   PERFORM 301-LER-VENDAS
+               WHEN '35'
+                   DISPLAY 'ARQUIVO VENDAS NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-VENDAS
+                           ' NO COMANDO OPEN VENDAS'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+       110-RESTAURAR-CHECKPOINT.
+           OPEN INPUT ARQ-CHECKOLD.
+           EVALUATE WK-FS-CHECKOLD
+               WHEN '00'
+                   PERFORM 111-LER-CHECKOLD
+                   PERFORM UNTIL WK-FS-CHECKOLD = '10'
+                       MOVE CKO-TOT-ANOS TO WK-TOT-ANOS
+                       PERFORM VARYING WK-IND-ANO FROM 1 BY 1
+                               UNTIL WK-IND-ANO > CKO-TOT-ANOS
+                           MOVE CKO-ANO-ANO(WK-IND-ANO)
+                                TO ANO-TAB-ANO(WK-IND-ANO)
+                           PERFORM VARYING WK-MES FROM 1 BY 1
+                                   UNTIL WK-MES > 12
+                               MOVE CKO-ANO-TOTAL(WK-IND-ANO, WK-MES)
+                                    TO ANO-TAB-TOTAL(WK-IND-ANO, WK-MES)
+                           END-PERFORM
+                           MOVE CKO-ANO-TOT-VDR(WK-IND-ANO)
+                                TO ANO-TAB-TOT-VDR(WK-IND-ANO)
+                           PERFORM VARYING WK-IND-VDR FROM 1 BY 1
+                                   UNTIL WK-IND-VDR
+                                         > CKO-ANO-TOT-VDR(WK-IND-ANO)
+                               MOVE CKO-VDR-COD(WK-IND-ANO, WK-IND-VDR)
+                                    TO ANO-TAB-VDR-COD(WK-IND-ANO,
+                                                        WK-IND-VDR)
+                               PERFORM VARYING WK-MES FROM 1 BY 1
+                                       UNTIL WK-MES > 12
+                                   MOVE CKO-VDR-TOTAL(WK-IND-ANO,
+                                               WK-IND-VDR, WK-MES)
+                                        TO ANO-TAB-VDR-TOTAL(
+                                               WK-IND-ANO,
+                                               WK-IND-VDR, WK-MES)
+                               END-PERFORM
+                           END-PERFORM
+                       END-PERFORM
+                       PERFORM 111-LER-CHECKOLD
+                   END-PERFORM
+                   DISPLAY 'CHECKPOINT RESTAURADO - REINICIANDO APOS '
+                           'A NOTA ' WK-RESTART-NOTA
+                   CLOSE ARQ-CHECKOLD
+               WHEN OTHER
+                   DISPLAY 'ARQUIVO CHECKOLD NAO ENCONTRADO - '
+                           'REPROCESSANDO DESDE O INICIO'
+           END-EVALUATE.
+       111-LER-CHECKOLD.
+           READ ARQ-CHECKOLD
+               AT END
+                   MOVE '10' TO WK-FS-CHECKOLD
+           END-READ.
+      ***************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           ADD 1 TO WK-CONT-LEITURA.
+           ADD 1 TO WK-REGS-LIDOS.
+           IF FD-NOTA > WK-RESTART-NOTA
+               PERFORM 205-LOCALIZAR-ANO
+               ADD FD-VALOR TO ANO-TAB-TOTAL(WK-IND-ANO, FD-MES)
+               PERFORM 206-LOCALIZAR-VENDEDOR
+               ADD FD-VALOR
+                   TO ANO-TAB-VDR-TOTAL(WK-IND-ANO, WK-IND-VDR, FD-MES)
+           END-IF.
+           IF WK-CONT-LEITURA >= WK-INTERVALO-CKPT
+               PERFORM 920-GRAVAR-CHECKPOINT
+               MOVE ZEROS TO WK-CONT-LEITURA
+           END-IF.
+           PERFORM 301-LER-VENDAS.
+       205-LOCALIZAR-ANO.
+           SET ANO-NAO-ACHOU TO TRUE.
+           SET WK-IND-ANO TO 1.
+           PERFORM VARYING WK-IND-ANO FROM 1 BY 1
+                   UNTIL WK-IND-ANO > WK-TOT-ANOS
+                      OR ANO-ACHOU
+               IF ANO-TAB-ANO(WK-IND-ANO) = FD-ANO
+                   SET ANO-ACHOU TO TRUE
+               END-IF
+           END-PERFORM.
+           IF ANO-NAO-ACHOU
+               IF WK-TOT-ANOS >= 10
+                   DISPLAY 'TABELA DE ANOS CHEIA (MAXIMO 10 '
+                           'REGISTROS) - CARGA ABORTADA'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WK-TOT-ANOS
+               SET WK-IND-ANO TO WK-TOT-ANOS
+               MOVE FD-ANO TO ANO-TAB-ANO(WK-IND-ANO)
+           END-IF.
+       206-LOCALIZAR-VENDEDOR.
+           SET VDR-NAO-ACHOU TO TRUE.
+           SET WK-IND-VDR TO 1.
+           PERFORM VARYING WK-IND-VDR FROM 1 BY 1
+                   UNTIL WK-IND-VDR > ANO-TAB-TOT-VDR(WK-IND-ANO)
+                      OR VDR-ACHOU
+               IF ANO-TAB-VDR-COD(WK-IND-ANO, WK-IND-VDR) = FD-VENDEDOR
+                   SET VDR-ACHOU TO TRUE
+               END-IF
+           END-PERFORM.
+           IF VDR-NAO-ACHOU
+               IF ANO-TAB-TOT-VDR(WK-IND-ANO) >= 50
+                   DISPLAY 'TABELA DE VENDEDORES CHEIA (MAXIMO 50 '
+                           'REGISTROS) - CARGA ABORTADA'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO ANO-TAB-TOT-VDR(WK-IND-ANO)
+               SET WK-IND-VDR TO ANO-TAB-TOT-VDR(WK-IND-ANO)
+               MOVE FD-VENDEDOR
+                    TO ANO-TAB-VDR-COD(WK-IND-ANO, WK-IND-VDR)
+           END-IF.
+      ***************************************
+       300-LER-VENDAS SECTION.
+       301-LER-VENDAS.
+           READ ARQ-VENDAS.
+           EVALUATE WK-FS-VENDAS
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-VENDAS
+                           ' NO COMANDO READ VENDAS'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
            END-EVALUATE.
       ***************************************
        900-FINALIZAR SECTION.
        901-FINALIZAR.
-	       PERFORM VARYING WK-MES FROM 1 BY 1 UNTIL WK-MES > 12
-		       EVALUATE WK-MES
-			       WHEN 01
-				       MOVE WK-TOT-01  TO WK-TOT-EDIT
-					   DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES
-					           ' = ' WK-TOT-EDIT
-				   WHEN 02
-				       MOVE WK-TOT-02  TO WK-TOT-EDIT
-					   DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES
-					           ' = ' WK-TOT-EDIT
-				   WHEN 03
-				       MOVE WK-TOT-03  TO WK-TOT-EDIT
-					   DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES
-					           ' = ' WK-TOT-EDIT
-				   WHEN 04
-				       MOVE WK-TOT-04  TO WK-TOT-EDIT
-					   DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES
-					           ' = ' WK-TOT-EDIT
-				   WHEN 05
-				       MOVE WK-TOT-05  TO WK-TOT-EDIT
-					   DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES
-					           ' = ' WK-TOT-EDIT
-				   WHEN 06
-				       MOVE WK-TOT-06  TO WK-TOT-EDIT
-					   DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES
-					           ' = ' WK-TOT-EDIT
-				   WHEN 07
-				       MOVE WK-TOT-07  TO WK-TOT-EDIT
-					   DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES
-					           ' = ' WK-TOT-EDIT
-				   WHEN 08
-				       MOVE WK-TOT-08  TO WK-TOT-EDIT
-					   DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES
-					           ' = ' WK-TOT-EDIT
-				   WHEN 09
-				       MOVE WK-TOT-09  TO WK-TOT-EDIT
-					   DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES
-					           ' = ' WK-TOT-EDIT
-				   WHEN 10
-				       MOVE WK-TOT-10  TO WK-TOT-EDIT
-					   DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES
-					           ' = ' WK-TOT-EDIT
-				   WHEN 11
-				       MOVE WK-TOT-11  TO WK-TOT-EDIT
-					   DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES
-					           ' = ' WK-TOT-EDIT
-				   WHEN 12
-				       MOVE WK-TOT-12  TO WK-TOT-EDIT
-					   DISPLAY 'TOTAL DE VENDAS DO MES ' WK-MES
-					           ' = ' WK-TOT-EDIT
-			   END-EVALUATE
-		   END-PERFORM.
-		   CLOSE ARQ-VENDAS.
\ No newline at end of file
+           PERFORM VARYING WK-IND-ANO FROM 1 BY 1
+                   UNTIL WK-IND-ANO > WK-TOT-ANOS
+               MOVE ANO-TAB-ANO(WK-IND-ANO) TO WK-ANO
+               PERFORM VARYING WK-MES FROM 1 BY 1 UNTIL WK-MES > 12
+                   PERFORM 910-QUEBRA-PAGINA
+                   MOVE ANO-TAB-TOTAL(WK-IND-ANO, WK-MES)
+                        TO WK-TOT-RAW
+                   MOVE WK-TOT-RAW   TO WK-TOT-EDIT
+                   DISPLAY 'TOTAL DE VENDAS DO ANO ' WK-ANO
+                           ' MES ' WK-MES
+                           ' = ' WK-TOT-EDIT
+                   IF WK-TOT-RAW = ZEROS
+                       ADD 1 TO WK-TOT-MESES-ZERADOS
+                       MOVE 'ALERTA - SEM DADOS' TO WK-LD-ALERTA
+                       DISPLAY 'ALERTA: TOTAL ZERADO NO ANO ' WK-ANO
+                               ' MES ' WK-MES
+                               ' - POSSIVEL FALHA DE CARGA'
+                   ELSE
+                       MOVE SPACES TO WK-LD-ALERTA
+                   END-IF
+                   MOVE WK-ANO       TO WK-LD-ANO
+                   MOVE WK-MES       TO WK-LD-MES
+                   MOVE WK-TOT-EDIT  TO WK-LD-VALOR
+                   MOVE WK-LINHA-DETALHE  TO REG-RELATO
+                   WRITE REG-RELATO
+                   ADD 1 TO WK-LINHA
+                   MOVE WK-ANO       TO CSV-ANO
+                   MOVE WK-MES       TO CSV-MES
+                   MOVE WK-TOT-RAW   TO CSV-TOTAL
+                   MOVE WK-LINHA-CSV TO REG-CSVTOT
+                   WRITE REG-CSVTOT
+                   PERFORM VARYING WK-IND-VDR FROM 1 BY 1
+                           UNTIL WK-IND-VDR
+                                 > ANO-TAB-TOT-VDR(WK-IND-ANO)
+                       PERFORM 910-QUEBRA-PAGINA
+                       MOVE ANO-TAB-VDR-TOTAL(WK-IND-ANO,
+                                               WK-IND-VDR, WK-MES)
+                            TO WK-TOT-RAW
+                       MOVE WK-TOT-RAW  TO WK-TOT-EDIT
+                       DISPLAY '  VENDEDOR '
+                               ANO-TAB-VDR-COD(WK-IND-ANO, WK-IND-VDR)
+                               ' ANO ' WK-ANO ' MES ' WK-MES
+                       DISPLAY '  = ' WK-TOT-EDIT
+                       MOVE ANO-TAB-VDR-COD(WK-IND-ANO, WK-IND-VDR)
+                            TO WK-LV-VENDEDOR
+                       MOVE WK-ANO      TO WK-LV-ANO
+                       MOVE WK-MES      TO WK-LV-MES
+                       MOVE WK-TOT-EDIT TO WK-LV-VALOR
+                       MOVE WK-LINHA-VENDEDOR TO REG-RELATO
+                       WRITE REG-RELATO
+                       ADD 1 TO WK-LINHA
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+           IF WK-TOT-MESES-ZERADOS > 0
+               PERFORM 910-QUEBRA-PAGINA
+               MOVE SPACES TO REG-RELATO
+               STRING 'ATENCAO: ' DELIMITED BY SIZE
+                      WK-TOT-MESES-ZERADOS DELIMITED BY SIZE
+                      ' MES(ES) COM TOTAL ZERADO - VERIFICAR CARGA'
+                          DELIMITED BY SIZE
+                      INTO REG-RELATO
+               END-STRING
+               WRITE REG-RELATO
+               ADD 1 TO WK-LINHA
+               DISPLAY 'ATENCAO: ' WK-TOT-MESES-ZERADOS
+                       ' MES(ES) COM TOTAL ZERADO - VERIFICAR CARGA'
+           END-IF.
+           PERFORM 920-GRAVAR-CHECKPOINT.
+           PERFORM 930-GRAVAR-CTLLOG.
+           CLOSE ARQ-VENDAS.
+           CLOSE ARQ-RELATO.
+           CLOSE ARQ-CHECKPT.
+           CLOSE ARQ-CSVTOT.
+      ***************************************
+       930-GRAVAR-CTLLOG.
+           OPEN EXTEND ARQ-CTLLOG.
+           MOVE SPACES          TO REG-CTLLOG.
+           MOVE 'ALUNO11'       TO FD-CTL-PROGRAMA.
+           MOVE WK-DATA-EXEC    TO FD-CTL-DATA.
+           MOVE WK-HORA-EXEC    TO FD-CTL-HORA.
+           MOVE WK-REGS-LIDOS   TO FD-CTL-REGS-LIDOS.
+           MOVE ZEROS           TO FD-CTL-REGS-REJEIT.
+           WRITE REG-CTLLOG.
+           CLOSE ARQ-CTLLOG.
+      ***************************************
+       920-GRAVAR-CHECKPOINT.
+           MOVE FD-NOTA      TO CKP-ULTIMA-NOTA.
+           MOVE WK-TOT-ANOS  TO CKP-TOT-ANOS.
+           PERFORM VARYING WK-IND-ANO FROM 1 BY 1
+                   UNTIL WK-IND-ANO > WK-TOT-ANOS
+               MOVE ANO-TAB-ANO(WK-IND-ANO)
+                    TO CKP-ANO-ANO(WK-IND-ANO)
+               PERFORM VARYING WK-MES FROM 1 BY 1 UNTIL WK-MES > 12
+                   MOVE ANO-TAB-TOTAL(WK-IND-ANO, WK-MES)
+                        TO CKP-ANO-TOTAL(WK-IND-ANO, WK-MES)
+               END-PERFORM
+               MOVE ANO-TAB-TOT-VDR(WK-IND-ANO)
+                    TO CKP-ANO-TOT-VDR(WK-IND-ANO)
+               PERFORM VARYING WK-IND-VDR FROM 1 BY 1
+                       UNTIL WK-IND-VDR > ANO-TAB-TOT-VDR(WK-IND-ANO)
+                   MOVE ANO-TAB-VDR-COD(WK-IND-ANO, WK-IND-VDR)
+                        TO CKP-VDR-COD(WK-IND-ANO, WK-IND-VDR)
+                   PERFORM VARYING WK-MES FROM 1 BY 1
+                           UNTIL WK-MES > 12
+                       MOVE ANO-TAB-VDR-TOTAL(WK-IND-ANO,
+                                               WK-IND-VDR, WK-MES)
+                            TO CKP-VDR-TOTAL(WK-IND-ANO,
+                                              WK-IND-VDR, WK-MES)
+                   END-PERFORM
+               END-PERFORM
+           END-PERFORM.
+           WRITE REG-CHECKPT.
+      ***************************************
+       910-QUEBRA-PAGINA.
+           IF WK-PAGINA = 0 OR WK-LINHA >= WK-MAX-LINHAS
+               PERFORM 920-IMPRIMIR-CABECALHO
+           END-IF.
+      ***************************************
+       920-IMPRIMIR-CABECALHO.
+           ADD 1 TO WK-PAGINA.
+           MOVE ZERO TO WK-LINHA.
+           IF WK-PAGINA > 1
+               MOVE SPACES     TO REG-RELATO
+               WRITE REG-RELATO
+                   AFTER ADVANCING PAGE
+           END-IF.
+           MOVE WK-DATA-DIA  TO WK-CAB-DIA.
+           MOVE WK-DATA-MES  TO WK-CAB-MES.
+           MOVE WK-DATA-ANO  TO WK-CAB-ANO.
+           MOVE WK-PAGINA    TO WK-CAB-PAGINA.
+           MOVE WK-CAB-TITULO    TO REG-RELATO.
+           WRITE REG-RELATO.
+           MOVE WK-CAB-DETALHE   TO REG-RELATO.
+           WRITE REG-RELATO.
+           MOVE SPACES           TO REG-RELATO.
+           WRITE REG-RELATO.
