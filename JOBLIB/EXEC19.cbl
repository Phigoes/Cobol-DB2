@@ -0,0 +1,17 @@
+//EAD316CL JOB 'EAD316',CLASS=C,MSGCLASS=X,NOTIFY=EAD316,TIME=(0,10)
+//*****************************************************
+//*      EXECUTAR RELATORIO DE CONTAS DORMENTES       *
+//*****************************************************
+//EXECUTE  EXEC PGM=ALUNO19
+//STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR
+//CLIENTES DD   DSN=GR.EAD316.CLIENTES,DISP=SHR
+//LANCAM   DD   DSN=GR.EAD316.LANCAM,DISP=SHR
+//RELATO   DD   SYSOUT=X
+//*****************************************************
+//*      CARTAO DE PARAMETROS:                        *
+//*      COL 1-3  = MESES SEM LANCAMENTO PARA          *
+//*                 CONSIDERAR O CLIENTE DORMENTE      *
+//*****************************************************
+//SYSIN    DD   *
+006
+/*
