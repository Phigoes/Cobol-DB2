@@ -0,0 +1,9 @@
+      *****************************************************
+      *    DCLGEN DAS VARIAVEIS HOST DA TABELA            *
+      *    EAD316.FUNC_ACESSO_LOG                         *
+      *****************************************************
+       01  DB2-FUNC-ACESSO-LOG.
+           05 DB2-LOG-PROGRAMA      PIC X(08).
+           05 DB2-LOG-DATA          PIC 9(08).
+           05 DB2-LOG-HORA          PIC 9(06).
+           05 DB2-LOG-QTDE-LIDOS    PIC 9(07).
