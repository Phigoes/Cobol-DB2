@@ -4,7 +4,9 @@
 	   AUTHOR.
 	       PHILIPP.
 	  ****************************************************
-	  *    MONTAR MES E DIA DA SEMANA POR EXTENSO        *
+	  *    MONTAR MES E DIA DA SEMANA POR EXTENSO, E      *
+	  *    INFORMAR A QUANTIDADE DE DIAS DO MES           *
+	  *    (CONSIDERANDO ANO BISSEXTO PARA FEVEREIRO)     *
 	  ****************************************************
 	  *
 	   ENVIRONMENT DIVISION.
@@ -17,7 +19,7 @@
 	   DATA DIVISION.
 	   FILE SECTION.
 	   WORKING-STORAGE SECTION.
-	   01  NOME-MES.
+	   01  WK-NOME-MES-LIT.
 	       03 FILLER             PIC X(9)    VALUE 'JANEIRO'.
 		   03 FILLER             PIC X(9)    VALUE 'FEVEREIRO'.
 		   03 FILLER             PIC X(9)    VALUE 'MARCO'.
@@ -30,7 +32,7 @@
 		   03 FILLER             PIC X(9)    VALUE 'OUTUBRO'.
 		   03 FILLER             PIC X(9)    VALUE 'NOVEMBRO'.
 		   03 FILLER             PIC X(9)    VALUE 'DEZEMBRO'.
-	   01  TABELA-MESES    REDEFINES NOME-MES.
+	   01  TABELA-MESES    REDEFINES WK-NOME-MES-LIT.
 	       03 NOME-MES           PIC X(9)  OCCURS 12 TIMES.
 	   01  NOMES-SEM.
 	       03 FILLER             PIC X(13)   VALUE 'SEGUNDA-FEIRA'.
@@ -42,30 +44,90 @@
 		   03 FILLER             PIC X(13)   VALUE 'DOMINGO'.
 	   01  TABELA-SEMANA   REDEFINES NOMES-SEM.
 	       03 NOME-SEM           PIC X(13)  OCCURS 7 TIMES.
-       LINKAGE SECTION.		   
+	   01  WK-DIAS-MES-LIT.
+	       03 FILLER             PIC 99      VALUE 31.
+		   03 FILLER             PIC 99      VALUE 28.
+		   03 FILLER             PIC 99      VALUE 31.
+		   03 FILLER             PIC 99      VALUE 30.
+		   03 FILLER             PIC 99      VALUE 31.
+		   03 FILLER             PIC 99      VALUE 30.
+		   03 FILLER             PIC 99      VALUE 31.
+		   03 FILLER             PIC 99      VALUE 31.
+		   03 FILLER             PIC 99      VALUE 30.
+		   03 FILLER             PIC 99      VALUE 31.
+		   03 FILLER             PIC 99      VALUE 30.
+		   03 FILLER             PIC 99      VALUE 31.
+	   01  TABELA-DIAS-MES REDEFINES WK-DIAS-MES-LIT.
+	       03 DIAS-MES           PIC 99     OCCURS 12 TIMES.
+	   77  WK-QUOCIENTE          PIC 9(6)   VALUE ZEROS.
+	   77  WK-RESTO-4            PIC 9(4)   VALUE ZEROS.
+	   77  WK-RESTO-100          PIC 9(4)   VALUE ZEROS.
+	   77  WK-RESTO-400          PIC 9(4)   VALUE ZEROS.
+	   77  WK-ANO-BISSEXTO       PIC X(01)  VALUE 'N'.
+	       88 ANO-BISSEXTO                 VALUE 'S'.
+	       88 ANO-NAO-BISSEXTO             VALUE 'N'.
+       LINKAGE SECTION.
 	   01  LK-AREA-COM.
 	       05 LK-COD-MES-COM       PIC 99.
 		   05 LK-COD-DIASEM-COM    PIC 9.
+		   05 LK-ANO-COM           PIC 9(4).
 		   05 LK-NOME-MES-COM      PIC X(9).
 		   05 LK-NOME-DIASEM-COM   PIC X(13).
+		   05 LK-DIAS-MES-COM      PIC 99.
+		   05 LK-STATUS-COM        PIC X(01).
+		      88 LK-STATUS-OK                VALUE '0'.
+		      88 LK-STATUS-MES-INVALIDO      VALUE '1'.
+		      88 LK-STATUS-DIASEM-INVALIDO   VALUE '2'.
 	  *
-	   PROCEDURE DIVISION.
+	   PROCEDURE DIVISION USING LK-AREA-COM.
 	   000-PRINCIPAL SECTION.
 	   001-PRINCIPAL.
 	       PERFORM 101-INICIAR.
 		   PERFORM 201-PROCESSAR.
 		   PERFORM 901-FINALIZAR.
-		   GOBACK.  
-	  ***************************************	   
+		   GOBACK.
+	  ***************************************
 	   100-INICIAR SECTION.
 	   101-INICIAR.
 	       EXIT.
 	  ***************************************
 	   200-PROCESSAR SECTION.
 	   201-PROCESSAR.
-	       MOVE NOME-MES(LK-COD-MES-COM)    TO LK-NOME-MES-COM.
-		   MOVE NOME-SEM(LK-COD-DIASEM-COM  TO LK-NOME-DIASEM-COM.
+	       SET LK-STATUS-OK TO TRUE.
+		   IF LK-COD-MES-COM < 1 OR LK-COD-MES-COM > 12
+		       SET LK-STATUS-MES-INVALIDO TO TRUE
+		   ELSE
+		       IF LK-COD-DIASEM-COM < 1 OR LK-COD-DIASEM-COM > 7
+			       SET LK-STATUS-DIASEM-INVALIDO TO TRUE
+			   END-IF
+		   END-IF.
+		   IF LK-STATUS-OK
+		       MOVE NOME-MES(LK-COD-MES-COM)    TO LK-NOME-MES-COM
+			   MOVE NOME-SEM(LK-COD-DIASEM-COM) TO LK-NOME-DIASEM-COM
+			   PERFORM 210-CALCULAR-DIAS-MES
+		   END-IF.
+	   210-CALCULAR-DIAS-MES.
+	       IF LK-COD-MES-COM = 2
+		       PERFORM 211-VERIFICAR-BISSEXTO
+		   END-IF.
+		   IF LK-COD-MES-COM = 2 AND ANO-BISSEXTO
+		       MOVE 29 TO LK-DIAS-MES-COM
+		   ELSE
+		       MOVE DIAS-MES(LK-COD-MES-COM) TO LK-DIAS-MES-COM
+		   END-IF.
+	   211-VERIFICAR-BISSEXTO.
+	       SET ANO-NAO-BISSEXTO TO TRUE.
+		   DIVIDE LK-ANO-COM BY 4   GIVING WK-QUOCIENTE
+			   REMAINDER WK-RESTO-4.
+		   DIVIDE LK-ANO-COM BY 100 GIVING WK-QUOCIENTE
+			   REMAINDER WK-RESTO-100.
+		   DIVIDE LK-ANO-COM BY 400 GIVING WK-QUOCIENTE
+			   REMAINDER WK-RESTO-400.
+		   IF (WK-RESTO-4 = 0 AND WK-RESTO-100 NOT = 0)
+		      OR WK-RESTO-400 = 0
+		       SET ANO-BISSEXTO TO TRUE
+		   END-IF.
 	  ***************************************
        900-FINALIZAR SECTION.
        901-FINALIZAR.
-	       EXIT.
\ No newline at end of file
+	       EXIT.
