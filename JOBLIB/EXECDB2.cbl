@@ -3,6 +3,11 @@
 //*---------------------------------------------------*
 //*  JOB PARA EXECUCAO DE PROGRAMA BATCH DB2          *
 //*---------------------------------------------------*
+//*  PARA EXECUTAR OUTRO PROGRAMA, ALTERE SOMENTE O    *
+//*  PARAMETRO PGM= NO CARTAO EXEC EXECDB2 NO FINAL    *
+//*  DESTE MEMBRO - O RESTO DO PROCEDIMENTO E GENERICO *
+//*---------------------------------------------------*
+//EXECDB2  PROC PGM=
 //STEP1A   EXEC PGM=IKJEFT01,DYNAMNBR=20
 //STEPLIB  DD DISP=SHR,DSN=DSN810.SDSNLOAD
 //DBRMLIB  DD DSN=DSN810.DBRMLIB.DATA,DISP=SHR
@@ -11,10 +16,23 @@
 //SYSOUT   DD SYSOUT=*
 //SYSTSIN  DD *
  DSN SYSTEM(DB8G)
- RUN  PROGRAM(NOMEDOPROGRAMA) PLAN(NOMEDOPROGRAMA) -
+ RUN  PROGRAM(&PGM) PLAN(&PGM) -
       LIB('GR.GERAL.LOADLIB')
  END
 //*---------------------------------------------------*
 //*  INCLUA A PARTIR DESSE PONTO OS DEMAIS            *
 //*  ARQUIVOS UTILIZADOS PELO PROGRAMA                *
-//*---------------------------------------------------*
\ No newline at end of file
+//*---------------------------------------------------*
+//*---------------------------------------------------*
+//*  SE O STEP1A FALHAR, AVISA A OPERACAO EM VEZ DE   *
+//*  DEIXAR A FALHA SO NO JOBLOG                      *
+//*---------------------------------------------------*
+//AVISA    EXEC PGM=IEBGENER,COND=(0,EQ,STEP1A)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   *
+ALERTA OPERACAO - PROGRAMA &PGM FALHOU NO STEP1A (RUN DB2)
+/*
+//SYSUT2   DD   SYSOUT=E
+//         PEND
+//EXECUTA  EXEC EXECDB2,PGM=NOMEDOPROGRAMA
