@@ -0,0 +1,34 @@
+//EAD316CL JOB 'EAD316',CLASS=C,MSGCLASS=X,NOTIFY=EAD316,TIME=(0,10)
+//*****************************************************
+//*      EXIBIR VENDAS POR MES (USANDO TABELAS)       *
+//*****************************************************
+//EXECUTE  EXEC PGM=ALUNO12
+//STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR
+//VENDAS   DD   DSN=GR.EAD316.VENDAS,DISP=OLD
+//CSVTOT   DD   DSN=GR.EAD316.VENDAS.CSVTOT12,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=19,BLKSIZE=1900)
+//CHECKOLD DD   DSN=GR.EAD316.VENDAS.CHECKPT12(0),DISP=SHR
+//CHECKPT  DD   DSN=GR.EAD316.VENDAS.CHECKPT12(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=62268,BLKSIZE=622680)
+//*****************************************************
+//*      HISTOLD = TOTAIS GRAVADOS NA EXECUCAO ANTERIOR,*
+//*      USADOS PARA COMPARAR O MES ATUAL COM O MESMO   *
+//*      MES DO ANO ANTERIOR. HISTANO = NOVA GERACAO    *
+//*      GRAVADA NESTA EXECUCAO PARA A PROXIMA COMPARAR *
+//*****************************************************
+//HISTOLD  DD   DSN=GR.EAD316.VENDAS.HISTANO(0),DISP=SHR
+//HISTANO  DD   DSN=GR.EAD316.VENDAS.HISTANO(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=1242,BLKSIZE=12420)
+//CTLLOG   DD   DSN=GR.EAD316.CTLLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSIN    DD   *
+000000
+/*
