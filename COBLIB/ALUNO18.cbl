@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+	       ALUNO18.
+       AUTHOR.
+	       PHILIPP.
+      ***************************************************
+      *    BALANCEAR CLIENTES + LANCAM CONTRA CLIENTEN  *
+      *    (SALDO ABERTURA + LANCAMENTOS = SALDO FINAL) *
+      ***************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTES ASSIGN TO CLIENTES
+               FILE STATUS IS WK-FS-CLIENTES.
+           SELECT ARQ-LANCAM   ASSIGN TO LANCAM
+               FILE STATUS IS WK-FS-LANCAM.
+           SELECT ARQ-CLIENTEN ASSIGN TO CLIENTEN
+               FILE STATUS IS WK-FS-CLIENTEN.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ARQ-CLIENTES
+            RECORDING MODE IS F.
+           COPY CLIENTES.
+       FD   ARQ-LANCAM
+            RECORDING MODE IS F.
+           COPY LANCAM.
+       FD   ARQ-CLIENTEN
+            RECORDING MODE IS F.
+           COPY CLIENTEN.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CLIENTES     PIC XX               VALUE SPACES.
+       77  WK-FS-LANCAM       PIC XX               VALUE SPACES.
+       77  WK-FS-CLIENTEN     PIC XX               VALUE SPACES.
+       77  WK-TOT-CLIENTES    PIC S9(8)V99         VALUE ZEROS.
+       77  WK-TOT-LANCAM      PIC S9(8)V99         VALUE ZEROS.
+       77  WK-TOT-CLIENTEN    PIC S9(8)V99         VALUE ZEROS.
+       77  WK-TOT-ESPERADO    PIC S9(8)V99         VALUE ZEROS.
+       77  WK-DIFERENCA       PIC S9(8)V99         VALUE ZEROS.
+       77  WK-CLI-EDIT        PIC -ZZZ.ZZZ.ZZ9,99  VALUE ZEROS.
+       77  WK-LAN-EDIT        PIC -ZZZ.ZZZ.ZZ9,99  VALUE ZEROS.
+       77  WK-CLN-EDIT        PIC -ZZZ.ZZZ.ZZ9,99  VALUE ZEROS.
+       77  WK-ESP-EDIT        PIC -ZZZ.ZZZ.ZZ9,99  VALUE ZEROS.
+       77  WK-DIF-EDIT        PIC -ZZZ.ZZZ.ZZ9,99  VALUE ZEROS.
+       77  WK-BATE             PIC X               VALUE 'S'.
+           88 SALDOS-BATEM                         VALUE 'S'.
+           88 SALDOS-NAO-BATEM                     VALUE 'N'.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-SOMAR-CLIENTES UNTIL WK-FS-CLIENTES = '10'.
+           PERFORM 401-SOMAR-CLIENTEN UNTIL WK-FS-CLIENTEN = '10'.
+           PERFORM 901-FINALIZAR.
+           STOP RUN.
+      ***************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           OPEN INPUT ARQ-CLIENTES.
+           OPEN INPUT ARQ-LANCAM.
+           OPEN INPUT ARQ-CLIENTEN.
+           EVALUATE WK-FS-CLIENTES
+               WHEN '00'
+                   CONTINUE
+               WHEN '35'
+                   DISPLAY 'ARQUIVO CLIENTES NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-CLIENTES
+                           ' NO COMANDO OPEN CLIENTES'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+           EVALUATE WK-FS-LANCAM
+               WHEN '00'
+                   CONTINUE
+               WHEN '35'
+                   DISPLAY 'ARQUIVO LANCAM NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-LANCAM
+                           ' NO COMANDO OPEN LANCAM'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+           EVALUATE WK-FS-CLIENTEN
+               WHEN '00'
+                   CONTINUE
+               WHEN '35'
+                   DISPLAY 'ARQUIVO CLIENTEN NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-CLIENTEN
+                           ' NO COMANDO OPEN CLIENTEN'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+           PERFORM 302-LER-CLIENTES.
+           PERFORM 402-LER-LANCAM.
+           PERFORM 502-LER-CLIENTEN.
+      ***************************************
+       200-SOMAR-CLIENTES SECTION.
+       201-SOMAR-CLIENTES.
+           ADD FD-CLI-SALDO      TO WK-TOT-CLIENTES.
+           ADD FD-CLI-SALDO-POUP TO WK-TOT-CLIENTES.
+           PERFORM 210-ACUMULAR-LANCAMENTOS
+               UNTIL WK-FS-LANCAM = '10'
+                   OR FD-LAN-CODIGO > FD-CLI-CODIGO.
+           PERFORM 302-LER-CLIENTES.
+       210-ACUMULAR-LANCAMENTOS.
+           IF FD-LAN-CODIGO < FD-CLI-CODIGO
+               CONTINUE
+           ELSE
+               PERFORM 301-SOMAR-LANCAM
+           END-IF.
+           PERFORM 402-LER-LANCAM.
+      ***************************************
+       300-LER-CLIENTES SECTION.
+       302-LER-CLIENTES.
+           READ ARQ-CLIENTES.
+           EVALUATE WK-FS-CLIENTES
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-CLIENTES
+                           ' NO COMANDO READ CLIENTES'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       300-SOMAR-LANCAM SECTION.
+       301-SOMAR-LANCAM.
+           EVALUATE FD-LAN-TIPO
+               WHEN 'C'
+                   ADD      FD-LAN-VALOR TO WK-TOT-LANCAM
+               WHEN 'D'
+                   SUBTRACT FD-LAN-VALOR FROM WK-TOT-LANCAM
+               WHEN OTHER
+                   DISPLAY 'TIPO DE LANCAMENTO INVALIDO NA NOTA '
+                           FD-LAN-NOTA
+           END-EVALUATE.
+       400-LER-LANCAM SECTION.
+       402-LER-LANCAM.
+           READ ARQ-LANCAM.
+           EVALUATE WK-FS-LANCAM
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-LANCAM
+                           ' NO COMANDO READ LANCAM'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       400-SOMAR-CLIENTEN SECTION.
+       401-SOMAR-CLIENTEN.
+           ADD FD-CLN-SALDO-CC   TO WK-TOT-CLIENTEN.
+           ADD FD-CLN-SALDO-POUP TO WK-TOT-CLIENTEN.
+           PERFORM 502-LER-CLIENTEN.
+       500-LER-CLIENTEN SECTION.
+       502-LER-CLIENTEN.
+           READ ARQ-CLIENTEN.
+           EVALUATE WK-FS-CLIENTEN
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-CLIENTEN
+                           ' NO COMANDO READ CLIENTEN'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           COMPUTE WK-TOT-ESPERADO = WK-TOT-CLIENTES + WK-TOT-LANCAM.
+           COMPUTE WK-DIFERENCA = WK-TOT-CLIENTEN - WK-TOT-ESPERADO.
+           IF WK-DIFERENCA = ZEROS
+               SET SALDOS-BATEM TO TRUE
+           ELSE
+               SET SALDOS-NAO-BATEM TO TRUE
+           END-IF.
+           MOVE WK-TOT-CLIENTES  TO WK-CLI-EDIT.
+           MOVE WK-TOT-LANCAM    TO WK-LAN-EDIT.
+           MOVE WK-TOT-CLIENTEN  TO WK-CLN-EDIT.
+           MOVE WK-TOT-ESPERADO  TO WK-ESP-EDIT.
+           MOVE WK-DIFERENCA     TO WK-DIF-EDIT.
+           DISPLAY '***** RELATORIO DE BALANCEAMENTO CLIENTEN *****'.
+           DISPLAY 'TOTAL SALDOS CLIENTES (ABERTURA) = ' WK-CLI-EDIT.
+           DISPLAY 'TOTAL LANCAMENTOS     (LANCAM)    = ' WK-LAN-EDIT.
+           DISPLAY 'TOTAL ESPERADO (CLIENTES+LANCAM)  = ' WK-ESP-EDIT.
+           DISPLAY 'TOTAL SALDOS CLIENTEN (FECHAMENTO)= ' WK-CLN-EDIT.
+           DISPLAY 'DIFERENCA                         = ' WK-DIF-EDIT.
+           IF SALDOS-BATEM
+               DISPLAY 'SITUACAO: SALDOS BATEM - CLIENTEN CONFERE'
+           ELSE
+               DISPLAY 'SITUACAO: *** SALDOS NAO BATEM - VERIFICAR ***'
+               MOVE 4 TO RETURN-CODE
+           END-IF.
+           CLOSE ARQ-CLIENTES.
+           CLOSE ARQ-LANCAM.
+           CLOSE ARQ-CLIENTEN.
