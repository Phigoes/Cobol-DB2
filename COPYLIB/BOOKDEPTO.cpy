@@ -0,0 +1,8 @@
+      *****************************************************
+      *    DCLGEN DAS VARIAVEIS HOST DA TABELA            *
+      *    EAD316.DEPARTAMENTOS                           *
+      *****************************************************
+       01  DB2-DEPARTAMENTOS.
+           05 DB2-DEPTO-CODIGO      PIC X(04).
+           05 DB2-DEPTO-NOME        PIC X(20).
+           05 DB2-DEPTO-LIMITE      PIC S9(9)V99 COMP-3.
