@@ -0,0 +1,289 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+	       ALUNO19.
+       AUTHOR.
+	       PHILIPP.
+      ***************************************************
+      *    RELATORIO DE CONTAS DORMENTES (SEM          *
+      *    MOVIMENTACAO NOS ULTIMOS N MESES)            *
+      ***************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTES ASSIGN TO CLIENTES
+               FILE STATUS IS WK-FS-CLIENTES.
+           SELECT ARQ-LANCAM   ASSIGN TO LANCAM
+               FILE STATUS IS WK-FS-LANCAM.
+           SELECT ARQ-RELATO   ASSIGN TO RELATO
+               FILE STATUS IS WK-FS-RELATO.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ARQ-CLIENTES
+            RECORDING MODE IS F.
+           COPY CLIENTES.
+       FD   ARQ-LANCAM
+            RECORDING MODE IS F.
+           COPY LANCAM.
+       FD   ARQ-RELATO
+            RECORDING MODE IS F.
+       01  REG-RELATO              PIC X(80).
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CLIENTES    PIC XX             VALUE SPACES.
+       77  WK-FS-LANCAM      PIC XX             VALUE SPACES.
+       77  WK-FS-RELATO      PIC XX             VALUE SPACES.
+      *
+      *    PARAMETRO: MESES SEM MOVIMENTACAO PARA CONSIDERAR DORMENTE
+       77  WK-PARM-MESES     PIC 9(03)          VALUE ZEROS.
+      *
+      *    DATA DE REFERENCIA DA RODADA
+       01  WK-DATA-SISTEMA   PIC 9(8)           VALUE ZEROS.
+       01  WK-DATA-EDIT REDEFINES WK-DATA-SISTEMA.
+           05 WK-DATA-ANO          PIC 9(4).
+           05 WK-DATA-MES          PIC 99.
+           05 WK-DATA-DIA          PIC 99.
+       77  WK-REF-ANOMES     PIC 9(06)          VALUE ZEROS.
+      *
+      *    TABELA COM A DATA DO ULTIMO LANCAMENTO POR CLIENTE
+       01  TABELA-ULTIMA.
+           05 ULT-ENTRADA            OCCURS 500 TIMES.
+              10 ULT-CODIGO          PIC 9(5).
+              10 ULT-DATA            PIC 9(8).
+       77  WK-TOT-ULTIMAS    PIC 9(04)          VALUE ZEROS.
+       77  WK-IND            PIC 9(04)          VALUE ZEROS.
+       77  WK-ACHOU-ULTIMA   PIC X              VALUE 'N'.
+           88 ULTIMA-ACHADA                     VALUE 'S'.
+           88 ULTIMA-NAO-ACHADA                 VALUE 'N'.
+      *
+       01  WK-ULT-DATA       PIC 9(8)           VALUE ZEROS.
+       01  WK-ULT-DATA-EDIT REDEFINES WK-ULT-DATA.
+           05 WK-ULT-DATA-ANO      PIC 9(4).
+           05 WK-ULT-DATA-MES      PIC 99.
+           05 WK-ULT-DATA-DIA      PIC 99.
+       77  WK-ULT-ANOMES     PIC 9(06)          VALUE ZEROS.
+       77  WK-DIFERENCA-MESES PIC S9(06)        VALUE ZEROS.
+       77  WK-ACHOU-CLIENTE  PIC X              VALUE 'N'.
+           88 CLIENTE-DORMENTE                  VALUE 'S'.
+           88 CLIENTE-ATIVO                     VALUE 'N'.
+       77  WK-TOT-DORMENTES  PIC 9(05)          VALUE ZEROS.
+      *
+       77  WK-PAGINA         PIC 9(4)           VALUE ZEROS.
+       77  WK-LINHA          PIC 9(3)           VALUE ZEROS.
+       77  WK-MAX-LINHAS     PIC 9(3)           VALUE 20.
+       01  WK-CAB-TITULO.
+           05 FILLER               PIC X(20)   VALUE SPACES.
+           05 FILLER               PIC X(40)   VALUE
+              'RELATORIO DE CONTAS DORMENTES'.
+           05 FILLER                PIC X(20)  VALUE SPACES.
+       01  WK-CAB-DETALHE.
+           05 FILLER               PIC X(06)   VALUE 'DATA: '.
+           05 WK-CAB-DIA           PIC 99.
+           05 FILLER               PIC X(01)   VALUE '/'.
+           05 WK-CAB-MES           PIC 99.
+           05 FILLER               PIC X(01)   VALUE '/'.
+           05 WK-CAB-ANO           PIC 9(4).
+           05 FILLER               PIC X(46)   VALUE SPACES.
+           05 FILLER               PIC X(07)   VALUE 'PAGINA '.
+           05 WK-CAB-PAGINA        PIC ZZZ9.
+      *
+       01  WK-LINHA-DETALHE.
+           05 FILLER               PIC X(03)     VALUE 'CLI'.
+           05 FILLER               PIC X(01)     VALUE SPACE.
+           05 WK-LINHA-CODIGO      PIC 9(5).
+           05 FILLER               PIC X(03)     VALUE SPACES.
+           05 WK-LINHA-NOME        PIC X(25).
+           05 FILLER               PIC X(03)     VALUE SPACES.
+           05 FILLER               PIC X(15) VALUE 'ULTIMO LANCTO: '.
+           05 WK-LINHA-ULTDATA     PIC 9(8).
+           05 FILLER               PIC X(16) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-LER-LANCAM UNTIL WK-FS-LANCAM = '10'.
+           PERFORM 301-PROCESSAR-CLIENTES UNTIL WK-FS-CLIENTES = '10'.
+           PERFORM 901-FINALIZAR.
+           STOP RUN.
+      ***************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           ACCEPT WK-PARM-MESES FROM SYSIN.
+           ACCEPT WK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           COMPUTE WK-REF-ANOMES = WK-DATA-ANO * 12 + WK-DATA-MES.
+           OPEN INPUT  ARQ-CLIENTES.
+           OPEN INPUT  ARQ-LANCAM.
+           OPEN OUTPUT ARQ-RELATO.
+           EVALUATE WK-FS-CLIENTES
+               WHEN '00'
+                   CONTINUE
+               WHEN '35'
+                   DISPLAY 'ARQUIVO CLIENTES NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-CLIENTES
+                           ' NO COMANDO OPEN CLIENTES'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+           EVALUATE WK-FS-LANCAM
+               WHEN '00'
+                   CONTINUE
+               WHEN '35'
+                   DISPLAY 'ARQUIVO LANCAM NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-LANCAM
+                           ' NO COMANDO OPEN LANCAM'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+           PERFORM 302-LER-LANCAM.
+           PERFORM 401-LER-CLIENTES.
+      ***************************************
+       200-LER-LANCAM SECTION.
+       201-LER-LANCAM.
+           PERFORM 210-ACUMULAR-ULTIMA.
+           PERFORM 302-LER-LANCAM.
+       210-ACUMULAR-ULTIMA.
+           SET ULTIMA-NAO-ACHADA TO TRUE.
+           PERFORM VARYING WK-IND FROM 1 BY 1
+                   UNTIL WK-IND > WK-TOT-ULTIMAS
+                   OR ULTIMA-ACHADA
+               IF ULT-CODIGO(WK-IND) = FD-LAN-CODIGO
+                   SET ULTIMA-ACHADA TO TRUE
+               END-IF
+           END-PERFORM.
+           IF ULTIMA-ACHADA
+               SUBTRACT 1 FROM WK-IND
+               IF FD-LAN-DATA > ULT-DATA(WK-IND)
+                   MOVE FD-LAN-DATA TO ULT-DATA(WK-IND)
+               END-IF
+           ELSE
+               IF WK-TOT-ULTIMAS < 500
+                   ADD 1             TO WK-TOT-ULTIMAS
+                   MOVE WK-TOT-ULTIMAS TO WK-IND
+                   MOVE FD-LAN-CODIGO  TO ULT-CODIGO(WK-IND)
+                   MOVE FD-LAN-DATA    TO ULT-DATA(WK-IND)
+               ELSE
+                   DISPLAY 'TABELA DE ULTIMOS LANCAMENTOS CHEIA '
+                           '(MAXIMO 500 CLIENTES) - CLIENTE '
+                           FD-LAN-CODIGO ' NAO RASTREADO'
+               END-IF
+           END-IF.
+      ***************************************
+       300-LER-LANCAM SECTION.
+       302-LER-LANCAM.
+           READ ARQ-LANCAM.
+           EVALUATE WK-FS-LANCAM
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-LANCAM
+                           ' NO COMANDO READ LANCAM'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       300-PROCESSAR-CLIENTES SECTION.
+       301-PROCESSAR-CLIENTES.
+           PERFORM 310-AVALIAR-DORMENCIA.
+           PERFORM 401-LER-CLIENTES.
+       310-AVALIAR-DORMENCIA.
+           SET ULTIMA-NAO-ACHADA TO TRUE.
+           PERFORM VARYING WK-IND FROM 1 BY 1
+                   UNTIL WK-IND > WK-TOT-ULTIMAS
+                   OR ULTIMA-ACHADA
+               IF ULT-CODIGO(WK-IND) = FD-CLI-CODIGO
+                   SET ULTIMA-ACHADA TO TRUE
+               END-IF
+           END-PERFORM.
+           IF ULTIMA-NAO-ACHADA
+               SET CLIENTE-DORMENTE TO TRUE
+               MOVE ZEROS TO WK-LINHA-ULTDATA
+           ELSE
+               SUBTRACT 1 FROM WK-IND
+               MOVE ULT-DATA(WK-IND) TO WK-ULT-DATA
+               COMPUTE WK-ULT-ANOMES =
+                       WK-ULT-DATA-ANO * 12 + WK-ULT-DATA-MES
+               COMPUTE WK-DIFERENCA-MESES =
+                       WK-REF-ANOMES - WK-ULT-ANOMES
+               IF WK-DIFERENCA-MESES >= WK-PARM-MESES
+                   SET CLIENTE-DORMENTE TO TRUE
+               ELSE
+                   SET CLIENTE-ATIVO TO TRUE
+               END-IF
+               MOVE ULT-DATA(WK-IND) TO WK-LINHA-ULTDATA
+           END-IF.
+           IF CLIENTE-DORMENTE
+               PERFORM 320-IMPRIMIR-DORMENTE
+           END-IF.
+       320-IMPRIMIR-DORMENTE.
+           ADD 1 TO WK-TOT-DORMENTES.
+           PERFORM 910-QUEBRA-PAGINA.
+           MOVE SPACES            TO WK-LINHA-DETALHE.
+           MOVE FD-CLI-CODIGO     TO WK-LINHA-CODIGO.
+           MOVE FD-CLI-NOME       TO WK-LINHA-NOME.
+           MOVE WK-LINHA-DETALHE  TO REG-RELATO.
+           WRITE REG-RELATO.
+           ADD 1 TO WK-LINHA.
+      ***************************************
+       400-LER-CLIENTES SECTION.
+       401-LER-CLIENTES.
+           READ ARQ-CLIENTES.
+           EVALUATE WK-FS-CLIENTES
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-CLIENTES
+                           ' NO COMANDO READ CLIENTES'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           PERFORM 910-QUEBRA-PAGINA.
+           MOVE SPACES TO REG-RELATO.
+           STRING 'TOTAL DE CONTAS DORMENTES: ' DELIMITED BY SIZE
+                  WK-TOT-DORMENTES            DELIMITED BY SIZE
+                  INTO REG-RELATO.
+           WRITE REG-RELATO.
+           ADD 1 TO WK-LINHA.
+           CLOSE ARQ-CLIENTES.
+           CLOSE ARQ-LANCAM.
+           CLOSE ARQ-RELATO.
+      ***************************************
+       910-QUEBRA-PAGINA.
+           IF WK-PAGINA = 0 OR WK-LINHA >= WK-MAX-LINHAS
+               PERFORM 920-IMPRIMIR-CABECALHO
+           END-IF.
+      ***************************************
+       920-IMPRIMIR-CABECALHO.
+           ADD 1 TO WK-PAGINA.
+           MOVE ZERO TO WK-LINHA.
+           IF WK-PAGINA > 1
+               MOVE SPACES     TO REG-RELATO
+               WRITE REG-RELATO
+                   AFTER ADVANCING PAGE
+           END-IF.
+           MOVE WK-DATA-DIA  TO WK-CAB-DIA.
+           MOVE WK-DATA-MES  TO WK-CAB-MES.
+           MOVE WK-DATA-ANO  TO WK-CAB-ANO.
+           MOVE WK-PAGINA    TO WK-CAB-PAGINA.
+           MOVE WK-CAB-TITULO    TO REG-RELATO.
+           WRITE REG-RELATO.
+           MOVE WK-CAB-DETALHE   TO REG-RELATO.
+           WRITE REG-RELATO.
+           MOVE SPACES           TO REG-RELATO.
+           WRITE REG-RELATO.
