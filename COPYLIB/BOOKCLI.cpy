@@ -0,0 +1,9 @@
+      *****************************************************
+      *    DCLGEN DAS VARIAVEIS HOST DA TABELA            *
+      *    EAD316.CLIENTES                                *
+      *****************************************************
+       01  DB2-CLIENTES.
+           05 DB2-CLI-CODIGO        PIC 9(5).
+           05 DB2-CLI-NOME          PIC X(25).
+           05 DB2-CLI-SALDO         PIC S9(5)V99 COMP-3.
+           05 DB2-CLI-SALDO-POUP    PIC S9(5)V99 COMP-3.
