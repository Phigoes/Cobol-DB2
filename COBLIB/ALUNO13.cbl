@@ -1,127 +1,475 @@
        IDENTIFICATION DIVISION.
-	   PROGRAM-ID.
+       PROGRAM-ID.
 	       ALUNO13.
-	   AUTHOR.
+       AUTHOR.
 	       PHILIPP.
-	  *********************************************************
-	  *    EXIBIR TOTAL DE VENDAS POR MES(3 NIVEIS DE TABELAS)*
-	  *********************************************************
-	  *
-	   ENVIRONMENT DIVISION.
-	   CONFIGURATION SECTION.
-	   SPECIAL-NAMES.
-	       DECIMAL-POINT IS COMMA.
-	   INPUT-OUTPUT SECTION.
-	   FILE-CONTROL.
-	       SELECT ARQ-VENDAS3N ASSIGN TO VENDAS3N
-		       FILE STATUS IS WK-FS-VENDAS3N.
-	  *
-	   DATA DIVISION.
-	   FILE SECTION.
-	   FD   ARQ-VENDAS3N
-	        RECORDING MODE IS F.
-	   01  REG-VENDAS3N.
-	       05 FD-VENDEDOR           PIC 99.
-		   05 FD-ESTADO             PIC XX.
-		   05 FD-MES                PIC 99.
-	       05 FD-NOTA               PIC 9(6).   
-		   05 FD-VALOR              PIC 9(6)V99.
-	   WORKING-STORAGE SECTION.
-	   77  WK-FS-VENDAS3N    PIC XX           VALUE SPACES.
-	   01  TABELAS.
-	       02 TOT-VENDEDOR              OCCURS 2 TIMES.
-		      03 TOT-ESTADO             OCCURS 3 TIMES.
-			     04 TOT-MES             OCCURS 4 TIMES.
-				    05 TOTAL        PIC 9(8)V99.
-	   77  WK-TOT-EDIT     PIC ZZ.ZZZ.ZZ9,99  VALUE ZEROS.
-	   77  WK-VENDEDOR     PIC 99             VALUE ZEROS.
-	   77  WK-ESTADO       PIC 99             VALUE ZEROS.
-	   77  WK-MES          PIC 99             VALUE ZEROS.
-	  *
-	   PROCEDURE DIVISION.
-	   000-PRINCIPAL SECTION.
-	   001-PRINCIPAL.
-	       PERFORM 101-INICIAR.
-		   PERFORM 201-PROCESSAR UNTIL WK-FS-VENDAS3N = '10'.
-		   PERFORM 901-FINALIZAR.
-		   STOP RUN.
-	  ***************************************	   
-	   100-INICIAR SECTION.
-	   101-INICIAR.
-	       OPEN INPUT ARQ-VENDAS3N.
-		   EVALUATE WK-FS-VENDAS3N
-		       WHEN '00'
-			       PERFORM 301-LER-VENDAS3N
-			   WHEN '35'
-				   DISPLAY 'ARQUIVO VENDAS3N NAO ENCONTRADO'
-				   MOVE 12 TO RETURN-CODE
-				   STOP RUN
-			   WHEN OTHER
-			       DISPLAY 'ERRO ' WK-FS-VENDAS3N
-				           ' NO COMANDO OPEN VENDAS3N'
-				   MOVE 12 TO RETURN-CODE
-				   STOP RUN
-		   END-EVALUATE.
-		   INITIALIZE TABELAS.
-	  ***************************************
-	   200-PROCESSAR SECTION.
-	   201-PROCESSAR.
-	       PERFORM 202-FD-WK-ESTADO.
-	       ADD FD-VALOR  TO TOTAL(FD-VENDEDOR, WK-ESTADO, FD-MES).
-		   PERFORM 301-LER-VENDAS3N.
-	   202-FD-WK-ESTADO.
-	       EVALUATE FD-ESTADO
-		       WHEN 'SP'
-			       MOVE 01  TO WK-ESTADO
-			   WHEN 'RJ'
-			       MOVE 02  TO WK-ESTADO
-			   WHEN 'MG'
-			       MOVE 03  TO WK-ESTADO
-			   WHEN OTHER
-			       DISPLAY 'ESTADO ' FD-ESTADO ' INVALIDO'
-				   STOP RUN
-		   END-EVALUATE.
-	  ***************************************
-	   300-LER-VENDAS3N SECTION.
-	   301-LER-VENDAS3N.
-	       READ ARQ-VENDAS3N.
-		   EVALUATE WK-FS-VENDAS3N
-		       WHEN '00'
-			       CONTINUE
-			   WHEN '10'
-			       CONTINUE
-			   WHEN OTHER
-			       DISPLAY 'ERRO ' WK-FS-VENDAS3N
-				           ' NO COMANDO READ VENDAS3N'
-				   MOVE 12 TO RETURN-CODE
-				   STOP RUN
+      *********************************************************
+      *    EXIBIR TOTAL DE VENDAS POR MES(3 NIVEIS DE TABELAS)*
+      *********************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-VENDAS3N ASSIGN TO VENDAS3N
+               FILE STATUS IS WK-FS-VENDAS3N.
+           SELECT ARQ-REJEITOS ASSIGN TO REJEITOS
+               FILE STATUS IS WK-FS-REJEITOS.
+           SELECT ARQ-VENDEDORES ASSIGN TO VENDEDOR
+               FILE STATUS IS WK-FS-VENDEDORES.
+           SELECT ARQ-ESTADOS ASSIGN TO ESTADOS
+               FILE STATUS IS WK-FS-ESTADOS.
+           SELECT ARQ-CTLLOG ASSIGN TO CTLLOG
+               FILE STATUS IS WK-FS-CTLLOG.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ARQ-VENDAS3N
+            RECORDING MODE IS F.
+       01  REG-VENDAS3N.
+           05 FD-VENDEDOR           PIC 99.
+           05 FD-ESTADO             PIC XX.
+           05 FD-MES                PIC 99.
+           05 FD-NOTA               PIC 9(6).
+           05 FD-VALOR              PIC S9(6)V99 COMP-3.
+           05 FD-ANO                PIC 9(4).
+           05 FD-TIPO-TRANS         PIC X(01).
+              88 FD-TRANS-VENDA           VALUE 'V'.
+              88 FD-TRANS-DEVOLUCAO       VALUE 'D'.
+       FD   ARQ-REJEITOS
+            RECORDING MODE IS F.
+       01  REG-REJEITOS             PIC X(80).
+       FD   ARQ-VENDEDORES
+            RECORDING MODE IS F.
+           COPY VENDEDOR.
+       FD   ARQ-ESTADOS
+            RECORDING MODE IS F.
+           COPY ESTADO.
+       FD   ARQ-CTLLOG
+            RECORDING MODE IS F.
+           COPY CTLLOG.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-VENDAS3N    PIC XX           VALUE SPACES.
+       77  WK-FS-REJEITOS    PIC XX           VALUE SPACES.
+       77  WK-FS-VENDEDORES  PIC XX           VALUE SPACES.
+       77  WK-FS-ESTADOS     PIC XX           VALUE SPACES.
+       77  WK-FS-CTLLOG      PIC XX           VALUE SPACES.
+       77  WK-REGS-LIDOS     PIC 9(07)        VALUE ZEROS.
+       77  WK-DATA-EXEC      PIC 9(08)        VALUE ZEROS.
+       77  WK-HORA-EXEC      PIC 9(06)        VALUE ZEROS.
+      *
+      *    CARTAO DE PARAMETROS
+      *    COL 1-2  = QUANTIDADE DE MESES A TOTALIZAR
+      *    COL 3    = MODO DETALHE (S=LISTA NOTA/VALOR, N/BRANCO=NAO)
+       01  WK-PARM-CARD.
+           05 WK-TOT-MESES        PIC 99        VALUE ZEROS.
+           05 WK-PARM-DETALHE     PIC X(01)     VALUE 'N'.
+              88 DETALHE-ATIVO                  VALUE 'S'.
+              88 DETALHE-INATIVO                VALUE 'N'.
+       01  TABELA-ESTADOS.
+           02 UF-TAB              OCCURS 10 TIMES
+                                   INDEXED BY WK-IND-UF.
+              03 UF-TAB-CODIGO    PIC X(02).
+              03 UF-TAB-INDICE    PIC 99.
+       77  WK-TOT-ESTADOS        PIC 99           VALUE ZEROS.
+       01  TABELA-VENDEDORES.
+           02 VDR-TAB            OCCURS 50 TIMES
+                                  INDEXED BY WK-IND-VDR.
+              03 VDR-TAB-CODIGO  PIC 99.
+              03 VDR-TAB-NOME    PIC X(25).
+              03 VDR-TAB-INDICE  PIC 99.
+       77  WK-TOT-VENDEDORES     PIC 999          VALUE ZEROS.
+       77  WK-VDR-ACHOU          PIC X(01)        VALUE 'N'.
+           88 VDR-ACHOU                         VALUE 'S'.
+           88 VDR-NAO-ACHOU                     VALUE 'N'.
+       77  WK-VENDEDOR-NOME      PIC X(25)        VALUE SPACES.
+       77  WK-TOT-ANOS           PIC 99           VALUE ZEROS.
+       77  WK-ANO-ACHOU          PIC X(01)        VALUE 'N'.
+           88 ANO-ACHOU                         VALUE 'S'.
+           88 ANO-NAO-ACHOU                     VALUE 'N'.
+       77  WK-ANO                PIC 9(4)         VALUE ZEROS.
+       01  TABELAS.
+           02 ANO-TAB                   OCCURS 10 TIMES
+                                         INDEXED BY WK-IND-ANO.
+              03 ANO-TAB-ANO            PIC 9(4).
+              03 TOT-VENDEDOR              OCCURS 1 TO 50 TIMES
+                                         DEPENDING ON WK-TOT-VENDEDORES.
+                 04 TOT-ESTADO             OCCURS 1 TO 10 TIMES
+                                         DEPENDING ON WK-TOT-ESTADOS.
+                    05 TOT-MES             OCCURS 1 TO 12 TIMES
+                                         DEPENDING ON WK-TOT-MESES.
+                       06 TOTAL        PIC S9(8)V99.
+       77  WK-TOT-EDIT     PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WK-VALOR-REJEITO PIC S9(6)V99      VALUE ZEROS.
+       77  WK-VENDEDOR     PIC 99             VALUE ZEROS.
+       77  WK-ESTADO       PIC 99             VALUE ZEROS.
+       77  WK-MES          PIC 99             VALUE ZEROS.
+       77  WK-TOT-REJEITOS PIC 9(5)           VALUE ZEROS.
+       77  WK-SUB-ESTADO   PIC S9(8)V99       VALUE ZEROS.
+       77  WK-SUB-VENDEDOR PIC S9(8)V99       VALUE ZEROS.
+       77  WK-TOTAL-GERAL  PIC S9(9)V99       VALUE ZEROS.
+       77  WK-SUB-EDIT     PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WK-GERAL-EDIT   PIC -ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WK-ESTADO-VALIDO  PIC X            VALUE 'S'.
+           88 ESTADO-E-VALIDO               VALUE 'S'.
+           88 ESTADO-E-INVALIDO             VALUE 'N'.
+       77  WK-VENDEDOR-VALIDO PIC X           VALUE 'S'.
+           88 VENDEDOR-E-VALIDO              VALUE 'S'.
+           88 VENDEDOR-E-INVALIDO            VALUE 'N'.
+      *
+      *    DETALHE DAS TRANSACOES (NOTA/VALOR) POR BUCKET, SO
+      *    ALIMENTADA QUANDO DETALHE-ATIVO, PARA O DRILL-DOWN
+      *    SOB OS TOTAIS NO RELATORIO DE 901-FINALIZAR
+       77  WK-TOT-DETALHES   PIC 9(5)         VALUE ZEROS.
+       01  TABELA-DETALHES.
+           02 DET-ENTRADA          OCCURS 1 TO 9999 TIMES
+                                    DEPENDING ON WK-TOT-DETALHES
+                                    INDEXED BY WK-IND-DET.
+              03 DET-ANO           PIC 9(4).
+              03 DET-VENDEDOR      PIC 99.
+              03 DET-ESTADO        PIC XX.
+              03 DET-MES           PIC 99.
+              03 DET-NOTA          PIC 9(6).
+              03 DET-VALOR         PIC S9(6)V99 COMP-3.
+       77  WK-DET-EDIT       PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL WK-FS-VENDAS3N = '10'.
+           PERFORM 901-FINALIZAR.
+           STOP RUN.
+      ***************************************      
+       100-INICIAR SECTION.
+       101-INICIAR.
+           ACCEPT WK-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WK-HORA-EXEC FROM TIME.
+           OPEN INPUT  ARQ-VENDAS3N.
+           OPEN OUTPUT ARQ-REJEITOS.
+           PERFORM 110-CARREGAR-VENDEDORES.
+           PERFORM 120-CARREGAR-ESTADOS.
+           ACCEPT WK-PARM-CARD FROM SYSIN.
+           IF WK-TOT-MESES = ZEROS
+               MOVE 12 TO WK-TOT-MESES
+           END-IF.
+           IF WK-PARM-DETALHE NOT = 'S'
+               MOVE 'N' TO WK-PARM-DETALHE
+           END-IF.
+           INITIALIZE TABELAS.
+           EVALUATE WK-FS-VENDAS3N
+               WHEN '00'
+                   PERFORM 301-LER-VENDAS3N
+               WHEN '35'
+                   DISPLAY 'ARQUIVO VENDAS3N NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-VENDAS3N
+                           ' NO COMANDO OPEN VENDAS3N'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       110-CARREGAR-VENDEDORES.
+           OPEN INPUT ARQ-VENDEDORES.
+           EVALUATE WK-FS-VENDEDORES
+               WHEN '00'
+                   CONTINUE
+               WHEN '35'
+                   DISPLAY 'ARQUIVO VENDEDORES NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-VENDEDORES
+                           ' NO COMANDO OPEN VENDEDORES'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+           PERFORM 112-LER-VENDEDOR.
+           PERFORM 111-ACUMULAR-VENDEDOR
+               UNTIL WK-FS-VENDEDORES = '10'.
+           CLOSE ARQ-VENDEDORES.
+       111-ACUMULAR-VENDEDOR.
+           IF WK-TOT-VENDEDORES >= 50
+               DISPLAY 'TABELA DE VENDEDORES CHEIA (MAXIMO 50 '
+                       'REGISTROS) - CARGA ABORTADA'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           ADD 1 TO WK-TOT-VENDEDORES.
+           MOVE FD-VDR-CODIGO    TO VDR-TAB-CODIGO(WK-TOT-VENDEDORES).
+           MOVE FD-VDR-NOME      TO VDR-TAB-NOME(WK-TOT-VENDEDORES).
+           MOVE WK-TOT-VENDEDORES TO VDR-TAB-INDICE(WK-TOT-VENDEDORES).
+           PERFORM 112-LER-VENDEDOR.
+       112-LER-VENDEDOR.
+           READ ARQ-VENDEDORES.
+           EVALUATE WK-FS-VENDEDORES
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-VENDEDORES
+                           ' NO COMANDO READ VENDEDORES'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       120-CARREGAR-ESTADOS.
+           OPEN INPUT ARQ-ESTADOS.
+           EVALUATE WK-FS-ESTADOS
+               WHEN '00'
+                   CONTINUE
+               WHEN '35'
+                   DISPLAY 'ARQUIVO ESTADOS NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-ESTADOS
+                           ' NO COMANDO OPEN ESTADOS'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+           PERFORM 122-LER-ESTADO.
+           PERFORM 121-ACUMULAR-ESTADO
+               UNTIL WK-FS-ESTADOS = '10'.
+           CLOSE ARQ-ESTADOS.
+       121-ACUMULAR-ESTADO.
+           IF WK-TOT-ESTADOS >= 10
+               DISPLAY 'TABELA DE ESTADOS CHEIA (MAXIMO 10 '
+                       'REGISTROS) - CARGA ABORTADA'
+               MOVE 12 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+           ADD 1 TO WK-TOT-ESTADOS.
+           MOVE FD-UF-CODIGO TO UF-TAB-CODIGO(WK-TOT-ESTADOS).
+           MOVE FD-UF-INDICE TO UF-TAB-INDICE(WK-TOT-ESTADOS).
+           PERFORM 122-LER-ESTADO.
+       122-LER-ESTADO.
+           READ ARQ-ESTADOS.
+           EVALUATE WK-FS-ESTADOS
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-ESTADOS
+                           ' NO COMANDO READ ESTADOS'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           ADD 1 TO WK-REGS-LIDOS.
+           PERFORM 202-FD-WK-ESTADO.
+           IF ESTADO-E-VALIDO
+               PERFORM 204-FD-WK-VENDEDOR
+               IF VENDEDOR-E-VALIDO
+                   PERFORM 205-LOCALIZAR-ANO
+                   ADD FD-VALOR
+                       TO TOTAL(WK-IND-ANO, WK-VENDEDOR, WK-ESTADO,
+                                 FD-MES)
+                   IF DETALHE-ATIVO
+                       PERFORM 206-GRAVAR-DETALHE
+                   END-IF
+               END-IF
+           END-IF.
+           PERFORM 301-LER-VENDAS3N.
+       206-GRAVAR-DETALHE.
+           ADD 1 TO WK-TOT-DETALHES.
+           MOVE FD-ANO      TO DET-ANO(WK-TOT-DETALHES).
+           MOVE FD-VENDEDOR TO DET-VENDEDOR(WK-TOT-DETALHES).
+           MOVE FD-ESTADO   TO DET-ESTADO(WK-TOT-DETALHES).
+           MOVE FD-MES      TO DET-MES(WK-TOT-DETALHES).
+           MOVE FD-NOTA     TO DET-NOTA(WK-TOT-DETALHES).
+           MOVE FD-VALOR    TO DET-VALOR(WK-TOT-DETALHES).
+       205-LOCALIZAR-ANO.
+           SET ANO-NAO-ACHOU TO TRUE.
+           SET WK-IND-ANO TO 1.
+           PERFORM VARYING WK-IND-ANO FROM 1 BY 1
+                   UNTIL WK-IND-ANO > WK-TOT-ANOS
+                      OR ANO-ACHOU
+               IF ANO-TAB-ANO(WK-IND-ANO) = FD-ANO
+                   SET ANO-ACHOU TO TRUE
+               END-IF
+           END-PERFORM.
+           IF ANO-NAO-ACHOU
+               IF WK-TOT-ANOS >= 10
+                   DISPLAY 'TABELA DE ANOS CHEIA (MAXIMO 10 '
+                           'REGISTROS) - CARGA ABORTADA'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WK-TOT-ANOS
+               SET WK-IND-ANO TO WK-TOT-ANOS
+               MOVE FD-ANO TO ANO-TAB-ANO(WK-IND-ANO)
+           END-IF.
+       202-FD-WK-ESTADO.
+           SET ESTADO-E-INVALIDO TO TRUE.
+           MOVE ZEROS TO WK-ESTADO.
+           SET WK-IND-UF TO 1.
+           PERFORM VARYING WK-IND-UF FROM 1 BY 1
+                   UNTIL WK-IND-UF > WK-TOT-ESTADOS
+                      OR ESTADO-E-VALIDO
+               IF UF-TAB-CODIGO(WK-IND-UF) = FD-ESTADO
+                   SET ESTADO-E-VALIDO TO TRUE
+                   MOVE UF-TAB-INDICE(WK-IND-UF) TO WK-ESTADO
+               END-IF
+           END-PERFORM.
+           IF ESTADO-E-INVALIDO
+               DISPLAY 'ESTADO ' FD-ESTADO ' INVALIDO'
+                       ' - REGISTRO DESVIADO PARA REJEITOS'
+               PERFORM 203-GRAVAR-REJEITO
+           END-IF.
+       204-FD-WK-VENDEDOR.
+           SET VENDEDOR-E-INVALIDO TO TRUE.
+           MOVE ZEROS TO WK-VENDEDOR.
+           SET WK-IND-VDR TO 1.
+           PERFORM VARYING WK-IND-VDR FROM 1 BY 1
+                   UNTIL WK-IND-VDR > WK-TOT-VENDEDORES
+                      OR VENDEDOR-E-VALIDO
+               IF VDR-TAB-CODIGO(WK-IND-VDR) = FD-VENDEDOR
+                   SET VENDEDOR-E-VALIDO TO TRUE
+                   MOVE VDR-TAB-INDICE(WK-IND-VDR) TO WK-VENDEDOR
+               END-IF
+           END-PERFORM.
+           IF VENDEDOR-E-INVALIDO
+               DISPLAY 'VENDEDOR ' FD-VENDEDOR ' INVALIDO'
+                       ' - REGISTRO DESVIADO PARA REJEITOS'
+               PERFORM 203-GRAVAR-REJEITO
+           END-IF.
+       203-GRAVAR-REJEITO.
+           MOVE SPACES TO REG-REJEITOS.
+           MOVE FD-VALOR TO WK-VALOR-REJEITO.
+           STRING 'VENDEDOR=' FD-VENDEDOR
+                  ' ESTADO='  FD-ESTADO
+                  ' MES='     FD-MES
+                  ' ANO='     FD-ANO
+                  ' NOTA='    FD-NOTA
+                  ' VALOR='   WK-VALOR-REJEITO
+                  DELIMITED BY SIZE
+                  INTO REG-REJEITOS
+           END-STRING.
+           WRITE REG-REJEITOS.
+           ADD 1 TO WK-TOT-REJEITOS.
+      ***************************************
+       300-LER-VENDAS3N SECTION.
+       301-LER-VENDAS3N.
+           READ ARQ-VENDAS3N.
+           EVALUATE WK-FS-VENDAS3N
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-VENDAS3N
+                           ' NO COMANDO READ VENDAS3N'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
            END-EVALUATE.
       ***************************************
        900-FINALIZAR SECTION.
        901-FINALIZAR.
-	       PERFORM VARYING WK-VENDEDOR FROM 1 BY 1 
-		                   UNTIL WK-VENDEDOR > 2
-		       PERFORM VARYING WK-ESTADO FROM 1 BY 1 
-		                       UNTIL WK-ESTADO > 3
-			       PERFORM VARYING WK-MES FROM 1 BY 1 
-		                           UNTIL WK-MES > 4
-					  PERFORM 902-WK-FD-ESTADO
-		              MOVE TOTAL(WK-VENDEDOR, WK-ESTADO, WK-MES)
-			               TO WK-TOT-EDIT
-			          DISPLAY 'TOTAL DE VENDAS DO VENDEDOR ' WK-VENDEDOR
-						      ' NO ESTADO '                  FD-ESTADO
-							  ', NO MES '                    WK-MES
-							  ' = '                          WK-TOT-EDIT
-				   END-PERFORM
-			   END-PERFORM
-		   END-PERFORM.
-		   CLOSE ARQ-VENDAS3N.
-	   902-WK-FD-ESTADO.
-	       EVALUATE WK-ESTADO
-		       WHEN 01
-			       MOVE 'SP' TO FD-ESTADO
-			   WHEN 02
-			       MOVE 'RJ' TO FD-ESTADO
-			   WHEN 03
-			       MOVE 'MG' TO FD-ESTADO
-		   END-EVALUATE.
\ No newline at end of file
+           MOVE ZEROS TO WK-TOTAL-GERAL.
+           PERFORM VARYING WK-IND-ANO FROM 1 BY 1
+                           UNTIL WK-IND-ANO > WK-TOT-ANOS
+               MOVE ANO-TAB-ANO(WK-IND-ANO) TO WK-ANO
+               PERFORM VARYING WK-VENDEDOR FROM 1 BY 1
+                           UNTIL WK-VENDEDOR > WK-TOT-VENDEDORES
+                   MOVE ZEROS TO WK-SUB-VENDEDOR
+                   PERFORM VARYING WK-ESTADO FROM 1 BY 1
+                                   UNTIL WK-ESTADO > WK-TOT-ESTADOS
+                       MOVE ZEROS TO WK-SUB-ESTADO
+                       PERFORM VARYING WK-MES FROM 1 BY 1
+                                       UNTIL WK-MES > WK-TOT-MESES
+                          PERFORM 902-WK-FD-ESTADO
+                          PERFORM 903-BUSCAR-VENDEDOR
+                          MOVE TOTAL(WK-IND-ANO, WK-VENDEDOR,
+                                      WK-ESTADO, WK-MES)
+                               TO WK-TOT-EDIT
+                          DISPLAY 'TOTAL DE VENDAS DO ANO ' WK-ANO
+                                  ', VENDEDOR ' FD-VENDEDOR
+                                  ' (' WK-VENDEDOR-NOME ')'
+                          DISPLAY '  NO ESTADO ' FD-ESTADO
+                                  ', NO MES ' WK-MES
+                                  ' = ' WK-TOT-EDIT
+                          IF DETALHE-ATIVO
+                              PERFORM 905-LISTAR-DETALHES
+                          END-IF
+                          ADD TOTAL(WK-IND-ANO, WK-VENDEDOR,
+                                     WK-ESTADO, WK-MES)
+                              TO WK-SUB-ESTADO
+                       END-PERFORM
+                       MOVE WK-SUB-ESTADO TO WK-SUB-EDIT
+                       DISPLAY 'SUBTOTAL DO ANO ' WK-ANO
+                               ', VENDEDOR ' FD-VENDEDOR
+                       DISPLAY '  NO ESTADO ' FD-ESTADO
+                               ' = ' WK-SUB-EDIT
+                       ADD WK-SUB-ESTADO TO WK-SUB-VENDEDOR
+                   END-PERFORM
+                   MOVE WK-SUB-VENDEDOR TO WK-SUB-EDIT
+                   DISPLAY 'SUBTOTAL DO ANO ' WK-ANO
+                           ', VENDEDOR ' FD-VENDEDOR
+                           ' = ' WK-SUB-EDIT
+                   ADD WK-SUB-VENDEDOR TO WK-TOTAL-GERAL
+               END-PERFORM
+           END-PERFORM.
+           MOVE WK-TOTAL-GERAL TO WK-GERAL-EDIT.
+           DISPLAY 'TOTAL GERAL DE VENDAS = ' WK-GERAL-EDIT.
+           DISPLAY 'TOTAL DE REGISTROS COM ESTADO INVALIDO = '
+                   WK-TOT-REJEITOS.
+           PERFORM 904-GRAVAR-CTLLOG.
+           CLOSE ARQ-VENDAS3N.
+           CLOSE ARQ-REJEITOS.
+       904-GRAVAR-CTLLOG.
+           OPEN EXTEND ARQ-CTLLOG.
+           MOVE SPACES           TO REG-CTLLOG.
+           MOVE 'ALUNO13'        TO FD-CTL-PROGRAMA.
+           MOVE WK-DATA-EXEC     TO FD-CTL-DATA.
+           MOVE WK-HORA-EXEC     TO FD-CTL-HORA.
+           MOVE WK-REGS-LIDOS    TO FD-CTL-REGS-LIDOS.
+           MOVE WK-TOT-REJEITOS  TO FD-CTL-REGS-REJEIT.
+           WRITE REG-CTLLOG.
+           CLOSE ARQ-CTLLOG.
+       902-WK-FD-ESTADO.
+           MOVE SPACES TO FD-ESTADO.
+           SET WK-IND-UF TO 1.
+           PERFORM VARYING WK-IND-UF FROM 1 BY 1
+                   UNTIL WK-IND-UF > WK-TOT-ESTADOS
+               IF UF-TAB-INDICE(WK-IND-UF) = WK-ESTADO
+                   MOVE UF-TAB-CODIGO(WK-IND-UF) TO FD-ESTADO
+               END-IF
+           END-PERFORM.
+       903-BUSCAR-VENDEDOR.
+           SET VDR-NAO-ACHOU TO TRUE.
+           MOVE SPACES TO WK-VENDEDOR-NOME.
+           MOVE ZEROS  TO FD-VENDEDOR.
+           SET WK-IND-VDR TO 1.
+           PERFORM VARYING WK-IND-VDR FROM 1 BY 1
+                   UNTIL WK-IND-VDR > WK-TOT-VENDEDORES
+                      OR VDR-ACHOU
+               IF VDR-TAB-INDICE(WK-IND-VDR) = WK-VENDEDOR
+                   SET VDR-ACHOU TO TRUE
+                   MOVE VDR-TAB-NOME(WK-IND-VDR)   TO WK-VENDEDOR-NOME
+                   MOVE VDR-TAB-CODIGO(WK-IND-VDR) TO FD-VENDEDOR
+               END-IF
+           END-PERFORM.
+           IF VDR-NAO-ACHOU
+               MOVE 'VENDEDOR NAO CADASTRADO' TO WK-VENDEDOR-NOME
+           END-IF.
+       905-LISTAR-DETALHES.
+           PERFORM VARYING WK-IND-DET FROM 1 BY 1
+                   UNTIL WK-IND-DET > WK-TOT-DETALHES
+               IF DET-ANO(WK-IND-DET)      = WK-ANO
+              AND DET-VENDEDOR(WK-IND-DET) = FD-VENDEDOR
+              AND DET-ESTADO(WK-IND-DET)   = FD-ESTADO
+              AND DET-MES(WK-IND-DET)      = WK-MES
+                   MOVE DET-VALOR(WK-IND-DET) TO WK-DET-EDIT
+                   DISPLAY '      NOTA ' DET-NOTA(WK-IND-DET)
+                           ' VALOR ' WK-DET-EDIT
+               END-IF
+           END-PERFORM.
