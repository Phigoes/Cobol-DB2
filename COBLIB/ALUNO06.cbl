@@ -11,33 +11,126 @@
 	   CONFIGURATION SECTION.
 	   SPECIAL-NAMES.
 	       DECIMAL-POINT IS COMMA.
+	   INPUT-OUTPUT SECTION.
+	   FILE-CONTROL.
+	       SELECT ARQ-EXTRATO ASSIGN TO EXTRATO
+	           FILE STATUS IS WK-FS-EXTRATO.
 	  *
 	   DATA DIVISION.
+	   FILE SECTION.
+	   FD   ARQ-EXTRATO
+	        RECORDING MODE IS F.
+	   01  REG-EXTRATO              PIC X(80).
 	   WORKING-STORAGE SECTION.
+	   77  WK-FS-EXTRATO  PIC XX           VALUE SPACES.
+	   77  MODO           PIC X(01)        VALUE 'P'.
+	       88 MODO-PRAZO                   VALUE 'P'.
+	       88 MODO-META                    VALUE 'M'.
 	   77  DEPOSITO       PIC 9(5)V99      VALUE ZEROS.
-	   77  PRAZO          PIC 999          VALUE ZEROS.
-	   77  TAXA           PIC 9V99         VALUE ZEROS.
+	   77  RETIRADA       PIC 9(5)V99      VALUE ZEROS.
+	   77  PRAZO          PIC 9(5)         VALUE ZEROS.
+	   77  SALDO-META     PIC 9(7)V99      VALUE ZEROS.
+	   77  SALDO-META-EDIT PIC Z.ZZZ.ZZ9,99 VALUE ZEROS.
+	   77  TAXA-ANUAL     PIC 9(3)V99      VALUE ZEROS.
+	   77  FREQUENCIA     PIC X(01)        VALUE 'M'.
+	       88 FREQ-MENSAL                  VALUE 'M'.
+	       88 FREQ-DIARIA                  VALUE 'D'.
+	   77  PERIODOS-ANO   PIC 9(3)         VALUE 12.
+	   77  TAXA           PIC 9V9(6)       VALUE ZEROS.
 	   77  SALDO          PIC 9(7)V99      VALUE ZEROS.
 	   77  SALDO-EDIT     PIC Z.ZZZ.ZZ9,99 VALUE ZEROS.
 	   77  RENDA          PIC 9(5)V99      VALUE ZEROS.
-	   77  MES            PIC 999          VALUE ZEROS.
+	   77  TAXA-IMPOSTO   PIC 9(3)V99      VALUE ZEROS.
+	   77  IMPOSTO        PIC 9(5)V99      VALUE ZEROS.
+	   77  WK-TOT-IMPOSTO PIC 9(7)V99      VALUE ZEROS.
+	   77  WK-TOT-IMPOSTO-EDIT PIC Z.ZZZ.ZZ9,99 VALUE ZEROS.
+	   77  MES            PIC 9(5)         VALUE ZEROS.
+	   77  WK-MAX-PERIODOS-META PIC 9(5)   VALUE 1200.
+	   01  WK-LINHA-EXTRATO.
+	       05 FILLER              PIC X(08)  VALUE 'PERIODO '.
+	       05 WK-EXT-MES          PIC ZZZZ9.
+	       05 FILLER              PIC X(02)  VALUE SPACES.
+	       05 FILLER              PIC X(04)  VALUE 'DEP='.
+	       05 WK-EXT-DEPOSITO     PIC Z.ZZZ,99.
+	       05 FILLER              PIC X(02)  VALUE SPACES.
+	       05 FILLER              PIC X(04)  VALUE 'REN='.
+	       05 WK-EXT-RENDA        PIC Z.ZZZ,99.
+	       05 FILLER              PIC X(02)  VALUE SPACES.
+	       05 FILLER              PIC X(04)  VALUE 'IMP='.
+	       05 WK-EXT-IMPOSTO      PIC Z.ZZZ,99.
+	       05 FILLER              PIC X(02)  VALUE SPACES.
+	       05 FILLER              PIC X(04)  VALUE 'SAL='.
+	       05 WK-EXT-SALDO        PIC Z.ZZZ.ZZ9,99.
+	       05 FILLER              PIC X(07)  VALUE SPACES.
 	  *
 	   PROCEDURE DIVISION.
 	   UNICA SECTION.
 	   INICIO.
-		   ACCEPT DEPOSITO FROM SYSIN.
-		   ACCEPT PRAZO    FROM SYSIN.
-		   ACCEPT TAXA     FROM SYSIN.
-		   PERFORM CALCULO PRAZO TIMES.
-		   MOVE SALDO      TO SALDO-EDIT.
-		   DISPLAY 'SALDO APOS '    PRAZO
-				   ' MESES = '      SALDO-EDIT.
+		   ACCEPT MODO       FROM SYSIN.
+		   ACCEPT DEPOSITO   FROM SYSIN.
+		   ACCEPT RETIRADA   FROM SYSIN.
+		   IF MODO-META
+		       ACCEPT SALDO-META FROM SYSIN
+		   ELSE
+		       ACCEPT PRAZO      FROM SYSIN
+		   END-IF.
+		   ACCEPT TAXA-ANUAL FROM SYSIN.
+		   ACCEPT FREQUENCIA FROM SYSIN.
+		   ACCEPT TAXA-IMPOSTO FROM SYSIN.
+		   OPEN OUTPUT ARQ-EXTRATO.
+		   IF WK-FS-EXTRATO NOT = '00'
+		       DISPLAY 'ERRO ' WK-FS-EXTRATO
+				       ' NO COMANDO OPEN EXTRATO'
+			   MOVE 12 TO RETURN-CODE
+			   STOP RUN
+		   END-IF.
+	  *	     TAXA ANUAL RATEADA PELOS PERIODOS DE CAPITALIZACAO
+		   IF FREQ-DIARIA
+		       MOVE 365 TO PERIODOS-ANO
+		   ELSE
+		       MOVE 12  TO PERIODOS-ANO
+		   END-IF.
+		   COMPUTE TAXA = TAXA-ANUAL / PERIODOS-ANO.
+		   IF MODO-META
+		       PERFORM CALCULO UNTIL SALDO >= SALDO-META
+		                           OR MES >= WK-MAX-PERIODOS-META
+		       IF SALDO >= SALDO-META
+		           MOVE SALDO-META TO SALDO-META-EDIT
+		           DISPLAY 'META DE '      SALDO-META-EDIT
+				           ' ATINGIDA EM ' MES
+				           ' PERIODOS'
+		       ELSE
+		           DISPLAY 'META NAO ATINGIDA EM '
+				           WK-MAX-PERIODOS-META ' PERIODOS'
+				           ' - VERIFIQUE OS PARAMETROS INFORMADOS'
+		           MOVE 12 TO RETURN-CODE
+		       END-IF
+		   ELSE
+		       PERFORM CALCULO PRAZO TIMES
+		       MOVE SALDO      TO SALDO-EDIT
+		       DISPLAY 'SALDO APOS '    PRAZO
+				       ' PERIODOS = '   SALDO-EDIT
+		   END-IF.
+		   MOVE WK-TOT-IMPOSTO TO WK-TOT-IMPOSTO-EDIT.
+		   DISPLAY 'TOTAL DE IMPOSTO RETIDO = ' WK-TOT-IMPOSTO-EDIT.
+		   CLOSE ARQ-EXTRATO.
 		   STOP RUN.
 	   CALCULO.
-           COMPUTE RENDA = SALDO * TAXA / 100.
-           ADD RENDA     TO SALDO.
-           ADD DEPOSITO  TO SALDO.
-           ADD 1         TO MES.
-           MOVE SALDO    TO SALDO-EDIT.
-           DISPLAY 'SALDO NO MES '  MES
-                   ' = '            SALDO-EDIT.		   
\ No newline at end of file
+		   COMPUTE RENDA = SALDO * TAXA / 100.
+		   COMPUTE IMPOSTO = RENDA * TAXA-IMPOSTO / 100.
+		   SUBTRACT IMPOSTO FROM RENDA.
+		   ADD IMPOSTO    TO WK-TOT-IMPOSTO.
+		   ADD RENDA      TO SALDO.
+		   ADD DEPOSITO   TO SALDO.
+		   SUBTRACT RETIRADA FROM SALDO.
+		   ADD 1          TO MES.
+		   MOVE SALDO     TO SALDO-EDIT.
+		   DISPLAY 'SALDO NO PERIODO '  MES
+				   ' = '                SALDO-EDIT.
+		   MOVE MES       TO WK-EXT-MES.
+		   MOVE DEPOSITO  TO WK-EXT-DEPOSITO.
+		   MOVE RENDA     TO WK-EXT-RENDA.
+		   MOVE IMPOSTO   TO WK-EXT-IMPOSTO.
+		   MOVE SALDO     TO WK-EXT-SALDO.
+		   MOVE WK-LINHA-EXTRATO TO REG-EXTRATO.
+		   WRITE REG-EXTRATO.
