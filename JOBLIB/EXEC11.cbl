@@ -4,4 +4,21 @@
 //*****************************************************
 //EXECUTE  EXEC PGM=ALUNO11
 //STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR
-//VENDAS   DD   DSN=GR.EAD316.VENDAS,DISP=OLD
\ No newline at end of file
+//VENDAS   DD   DSN=GR.EAD316.VENDAS,DISP=OLD
+//RELATO   DD   SYSOUT=X
+//CSVTOT   DD   DSN=GR.EAD316.VENDAS.CSVTOT11,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=19,BLKSIZE=1900)
+//CHECKOLD DD   DSN=GR.EAD316.VENDAS.CHECKPT11(0),DISP=SHR
+//CHECKPT  DD   DSN=GR.EAD316.VENDAS.CHECKPT11(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=62268,BLKSIZE=622680)
+//CTLLOG   DD   DSN=GR.EAD316.CTLLOG,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSIN    DD   *
+000000
+/*
\ No newline at end of file
