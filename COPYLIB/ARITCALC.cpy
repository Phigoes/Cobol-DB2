@@ -0,0 +1,19 @@
+      *****************************************************
+      *    AREA DE COMUNICACAO PARA O SUBPROGRAMA ALUNO03 *
+      *    (ROTINA DE TAXA/CALCULO ARITMETICO)            *
+      *****************************************************
+       01  LK-AREA-COM.
+           05 LK-OPERACAO        PIC X(01).
+              88 LK-OP-SOMA                   VALUE '1'.
+              88 LK-OP-DIFERENCA              VALUE '2'.
+              88 LK-OP-PRODUTO                VALUE '3'.
+              88 LK-OP-QUOCIENTE              VALUE '4'.
+              88 LK-OP-RESTO                  VALUE '5'.
+              88 LK-OP-MEDIA                  VALUE '6'.
+           05 LK-VALOR-1         PIC S9(7)V99.
+           05 LK-VALOR-2         PIC S9(7)V99.
+           05 LK-RESULTADO       PIC S9(7)V99.
+           05 LK-RESTO-RESULT    PIC S9(7)V99.
+           05 LK-IND-ERRO        PIC X(01).
+              88 LK-SEM-ERRO                  VALUE 'N'.
+              88 LK-ERRO-ESTOURO               VALUE 'S'.
