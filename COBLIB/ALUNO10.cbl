@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+           ALUNO10.
+       AUTHOR.
+           PHILIPP.
+      ***************************************
+      *    IMPRIMIR ARQUIVO DE CLIENTES     *
+      ***************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CLIENTES ASSIGN TO CLIENTES
+               FILE STATUS IS WK-FS-CLIENTES.
+           SELECT ARQ-RELATO   ASSIGN TO RELATO
+               FILE STATUS IS WK-FS-RELATO.
+           SELECT ARQ-CTLLOG   ASSIGN TO CTLLOG
+               FILE STATUS IS WK-FS-CTLLOG.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ARQ-CLIENTES
+            RECORDING MODE IS F.
+           COPY CLIENTES.
+       FD   ARQ-RELATO
+            RECORDING MODE IS F.
+       01  REG-RELATO              PIC X(80).
+       FD   ARQ-CTLLOG
+            RECORDING MODE IS F.
+           COPY CTLLOG.
+       WORKING-STORAGE SECTION.
+       77  WK-FS-CLIENTES    PIC XX             VALUE SPACES.
+       77  WK-FS-RELATO      PIC XX             VALUE SPACES.
+       77  WK-FS-CTLLOG      PIC XX             VALUE SPACES.
+       77  WK-SALDO-EDIT     PIC ZZ.ZZZ.ZZ9,99    VALUE ZEROS.
+       77  WK-TOT-CLIENTES   PIC 9(5)            VALUE ZEROS.
+       77  WK-REGS-LIDOS     PIC 9(07)           VALUE ZEROS.
+       77  WK-DATA-EXEC      PIC 9(08)           VALUE ZEROS.
+       77  WK-HORA-EXEC      PIC 9(06)           VALUE ZEROS.
+      *
+      *    CARTAO DE PARAMETROS (SELECAO E ORDENACAO)
+       01  WK-PARM-CARD.
+           05 WK-PARM-ORDEM        PIC X(01)     VALUE 'N'.
+              88 PARM-ORDEM-NOME                 VALUE 'S'.
+              88 PARM-ORDEM-FISICA                VALUE 'N'.
+           05 WK-PARM-FILTRO       PIC X(01)     VALUE SPACE.
+           05 WK-PARM-VALOR        PIC 9(5)V99   VALUE ZEROS.
+      *
+      *    TABELA DE CLIENTES SELECIONADOS (PARA ORDENACAO)
+       01  TABELA-CLIENTES.
+           05 CLI-ENTRADA               OCCURS 500 TIMES.
+              10 CLI-TAB-CODIGO         PIC 9(5).
+              10 CLI-TAB-NOME           PIC X(25).
+              10 CLI-TAB-SALDO          PIC 9(5)V99.
+       01  CLI-TEMP.
+           05 CLI-TEMP-CODIGO           PIC 9(5).
+           05 CLI-TEMP-NOME             PIC X(25).
+           05 CLI-TEMP-SALDO            PIC 9(5)V99.
+       77  WK-IND-A          PIC 9(04)          VALUE ZEROS.
+       77  WK-IND-B          PIC 9(04)          VALUE ZEROS.
+       77  WK-PAGINA         PIC 9(4)           VALUE ZEROS.
+       77  WK-LINHA          PIC 9(3)           VALUE ZEROS.
+       77  WK-MAX-LINHAS     PIC 9(3)           VALUE 20.
+       01  WK-DATA-SISTEMA   PIC 9(6)           VALUE ZEROS.
+       01  WK-DATA-EDIT REDEFINES WK-DATA-SISTEMA.
+           05 WK-DATA-ANO          PIC 99.
+           05 WK-DATA-MES          PIC 99.
+           05 WK-DATA-DIA          PIC 99.
+       01  WK-CAB-TITULO.
+           05 FILLER               PIC X(24)   VALUE SPACES.
+           05 FILLER               PIC X(32)   VALUE
+              'RELATORIO DE CLIENTES'.
+           05 FILLER                PIC X(24)  VALUE SPACES.
+       01  WK-CAB-DETALHE.
+           05 FILLER               PIC X(06)   VALUE 'DATA: '.
+           05 WK-CAB-DIA           PIC 99.
+           05 FILLER               PIC X(01)   VALUE '/'.
+           05 WK-CAB-MES           PIC 99.
+           05 FILLER               PIC X(01)   VALUE '/'.
+           05 WK-CAB-ANO           PIC 99.
+           05 FILLER               PIC X(48)   VALUE SPACES.
+           05 FILLER               PIC X(07)   VALUE 'PAGINA '.
+           05 WK-CAB-PAGINA        PIC ZZZ9.
+       01  WK-LINHA-DETALHE.
+           05 FILLER               PIC X(03)     VALUE 'CLI'.
+           05 FILLER               PIC X(01)     VALUE SPACE.
+           05 WK-LINHA-CODIGO      PIC 9(5).
+           05 FILLER               PIC X(03)     VALUE SPACES.
+           05 WK-LINHA-NOME        PIC X(25).
+           05 FILLER               PIC X(03)     VALUE SPACES.
+           05 FILLER               PIC X(06)     VALUE 'SALDO='.
+           05 WK-LINHA-SALDO       PIC ZZ.ZZZ.ZZ9,99.
+           05 FILLER               PIC X(30)     VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR UNTIL WK-FS-CLIENTES = '10'.
+           PERFORM 210-ORDENAR.
+           PERFORM 220-IMPRIMIR-RELATO.
+           PERFORM 901-FINALIZAR.
+           STOP RUN.
+      ***************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           ACCEPT WK-PARM-CARD FROM SYSIN.
+           OPEN INPUT  ARQ-CLIENTES.
+           OPEN OUTPUT ARQ-RELATO.
+           ACCEPT WK-DATA-SISTEMA FROM DATE.
+           ACCEPT WK-DATA-EXEC FROM DATE YYYYMMDD.
+           ACCEPT WK-HORA-EXEC FROM TIME.
+           EVALUATE WK-FS-CLIENTES
+               WHEN '00'
+                   PERFORM 301-LER-CLIENTES
+               WHEN '35'
+                   DISPLAY 'ARQUIVO CLIENTES NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-CLIENTES
+                           ' NO COMANDO OPEN CLIENTES'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           ADD 1 TO WK-REGS-LIDOS.
+           PERFORM 202-AVALIAR-FILTRO.
+           PERFORM 301-LER-CLIENTES.
+       202-AVALIAR-FILTRO.
+           EVALUATE WK-PARM-FILTRO
+               WHEN '>'
+                   IF FD-CLI-SALDO > WK-PARM-VALOR
+                       PERFORM 203-ARMAZENAR-CLIENTE
+                   END-IF
+               WHEN '<'
+                   IF FD-CLI-SALDO < WK-PARM-VALOR
+                       PERFORM 203-ARMAZENAR-CLIENTE
+                   END-IF
+               WHEN OTHER
+                   PERFORM 203-ARMAZENAR-CLIENTE
+           END-EVALUATE.
+       203-ARMAZENAR-CLIENTE.
+           IF WK-TOT-CLIENTES < 500
+               ADD 1 TO WK-TOT-CLIENTES
+               MOVE FD-CLI-CODIGO TO CLI-TAB-CODIGO(WK-TOT-CLIENTES)
+               MOVE FD-CLI-NOME   TO CLI-TAB-NOME(WK-TOT-CLIENTES)
+               MOVE FD-CLI-SALDO  TO CLI-TAB-SALDO(WK-TOT-CLIENTES)
+           END-IF.
+      ***************************************
+       210-ORDENAR SECTION.
+       211-ORDENAR.
+           IF PARM-ORDEM-NOME AND WK-TOT-CLIENTES > 1
+               PERFORM VARYING WK-IND-A FROM 1 BY 1
+                       UNTIL WK-IND-A > WK-TOT-CLIENTES - 1
+                   PERFORM VARYING WK-IND-B FROM 1 BY 1
+                           UNTIL WK-IND-B > WK-TOT-CLIENTES - WK-IND-A
+                       IF CLI-TAB-NOME(WK-IND-B) >
+                          CLI-TAB-NOME(WK-IND-B + 1)
+                           PERFORM 212-TROCAR-LINHAS
+                       END-IF
+                   END-PERFORM
+               END-PERFORM
+           END-IF.
+       212-TROCAR-LINHAS.
+           MOVE CLI-ENTRADA(WK-IND-B)      TO CLI-TEMP.
+           MOVE CLI-ENTRADA(WK-IND-B + 1)  TO CLI-ENTRADA(WK-IND-B).
+           MOVE CLI-TEMP                   TO CLI-ENTRADA(WK-IND-B + 1).
+      ***************************************
+       220-IMPRIMIR-RELATO SECTION.
+       221-IMPRIMIR-RELATO.
+           PERFORM VARYING WK-IND-A FROM 1 BY 1
+                   UNTIL WK-IND-A > WK-TOT-CLIENTES
+               PERFORM 910-QUEBRA-PAGINA
+               MOVE SPACES                   TO WK-LINHA-DETALHE
+               MOVE CLI-TAB-CODIGO(WK-IND-A) TO WK-LINHA-CODIGO
+               MOVE CLI-TAB-NOME(WK-IND-A)   TO WK-LINHA-NOME
+               MOVE CLI-TAB-SALDO(WK-IND-A)  TO WK-LINHA-SALDO
+               MOVE WK-LINHA-DETALHE         TO REG-RELATO
+               WRITE REG-RELATO
+               ADD 1 TO WK-LINHA
+           END-PERFORM.
+      ***************************************
+       300-LER-CLIENTES SECTION.
+       301-LER-CLIENTES.
+           READ ARQ-CLIENTES.
+           EVALUATE WK-FS-CLIENTES
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-CLIENTES
+                           ' NO COMANDO READ CLIENTES'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           PERFORM 910-QUEBRA-PAGINA.
+           MOVE SPACES TO REG-RELATO.
+           STRING 'TOTAL DE CLIENTES LISTADOS: ' DELIMITED BY SIZE
+                  WK-TOT-CLIENTES             DELIMITED BY SIZE
+                  INTO REG-RELATO.
+           WRITE REG-RELATO.
+           ADD 1 TO WK-LINHA.
+           PERFORM 930-GRAVAR-CTLLOG.
+           CLOSE ARQ-CLIENTES.
+           CLOSE ARQ-RELATO.
+      ***************************************
+       930-GRAVAR-CTLLOG.
+           OPEN EXTEND ARQ-CTLLOG.
+           MOVE SPACES           TO REG-CTLLOG.
+           MOVE 'ALUNO10'        TO FD-CTL-PROGRAMA.
+           MOVE WK-DATA-EXEC     TO FD-CTL-DATA.
+           MOVE WK-HORA-EXEC     TO FD-CTL-HORA.
+           MOVE WK-REGS-LIDOS    TO FD-CTL-REGS-LIDOS.
+           COMPUTE FD-CTL-REGS-REJEIT = WK-REGS-LIDOS - WK-TOT-CLIENTES.
+           WRITE REG-CTLLOG.
+           CLOSE ARQ-CTLLOG.
+      ***************************************
+       910-QUEBRA-PAGINA.
+           IF WK-PAGINA = 0 OR WK-LINHA >= WK-MAX-LINHAS
+               PERFORM 920-IMPRIMIR-CABECALHO
+           END-IF.
+      ***************************************
+       920-IMPRIMIR-CABECALHO.
+           ADD 1 TO WK-PAGINA.
+           MOVE ZERO TO WK-LINHA.
+           IF WK-PAGINA > 1
+               MOVE SPACES     TO REG-RELATO
+               WRITE REG-RELATO
+                   AFTER ADVANCING PAGE
+           END-IF.
+           MOVE WK-DATA-DIA  TO WK-CAB-DIA.
+           MOVE WK-DATA-MES  TO WK-CAB-MES.
+           MOVE WK-DATA-ANO  TO WK-CAB-ANO.
+           MOVE WK-PAGINA    TO WK-CAB-PAGINA.
+           MOVE WK-CAB-TITULO    TO REG-RELATO.
+           WRITE REG-RELATO.
+           MOVE WK-CAB-DETALHE   TO REG-RELATO.
+           WRITE REG-RELATO.
+           MOVE SPACES           TO REG-RELATO.
+           WRITE REG-RELATO.
