@@ -0,0 +1,6 @@
+      *****************************************************
+      *    LAYOUT DO ARQUIVO MESTRE DE VENDEDORES         *
+      *****************************************************
+       01  REG-VENDEDORES.
+           05 FD-VDR-CODIGO         PIC 99.
+           05 FD-VDR-NOME           PIC X(25).
