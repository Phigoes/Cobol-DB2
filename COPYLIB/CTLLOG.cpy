@@ -0,0 +1,12 @@
+      *****************************************************
+      *    LAYOUT DO LOG DE CONTROLE DOS JOBS BATCH       *
+      *    (UMA LINHA POR EXECUCAO, GRAVADA EM OPEN       *
+      *    EXTEND PELO PROGRAMA NO FINAL DO PROCESSAMENTO)*
+      *****************************************************
+       01  REG-CTLLOG.
+           05 FD-CTL-PROGRAMA       PIC X(08).
+           05 FD-CTL-DATA           PIC 9(08).
+           05 FD-CTL-HORA           PIC 9(06).
+           05 FD-CTL-REGS-LIDOS     PIC 9(07).
+           05 FD-CTL-REGS-REJEIT    PIC 9(07).
+           05 FILLER                PIC X(44).
