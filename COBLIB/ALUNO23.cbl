@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+	       ALUNO23.
+       AUTHOR.
+	       PHILIPP.
+      *************************************************
+      *    MANUTENCAO DE SALARIO - ATUALIZA UM        *
+      *    REGISTRO DE EAD316.FUNCIONARIOS E GRAVA O  *
+      *    REGISTRO DE AUDITORIA ANTES/DEPOIS          *
+      *************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-AUDSAL ASSIGN TO AUDSAL
+               FILE STATUS IS WK-FS-AUDSAL.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ARQ-AUDSAL
+            RECORDING MODE IS F.
+       01  REG-AUDSAL.
+           05 AUD-CODFUN            PIC 9(5).
+           05 AUD-NOME              PIC X(30).
+           05 AUD-SALARIO-ANTES     PIC S9(7)V99.
+           05 AUD-SALARIO-DEPOIS    PIC S9(7)V99.
+           05 AUD-DATA              PIC 9(08).
+           05 AUD-HORA              PIC 9(06).
+       WORKING-STORAGE SECTION.
+           EXEC SQL
+               INCLUDE BOOKFUNC
+           END-EXEC.
+           EXEC SQL
+               INCLUDE BOOKDEPTO
+           END-EXEC.
+           EXEC SQL
+               INCLUDE SQLCA
+           END-EXEC.
+       77  WK-FS-AUDSAL       PIC XX             VALUE SPACES.
+       77  WK-CODFUN          PIC 9(5)           VALUE ZEROS.
+       77  WK-SALARIO-NOVO    PIC S9(7)V99       VALUE ZEROS.
+       77  WK-SALARIO-ANTES   PIC S9(7)V99       VALUE ZEROS.
+       77  WK-TOTAL-FOLHA     PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77  WK-TOTAL-PROJETADO PIC S9(9)V99 COMP-3 VALUE ZEROS.
+       77  WK-TOTAL-EDIT      PIC -ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WK-LIMITE-EDIT     PIC -ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WK-SQLCODE-EDIT    PIC -999           VALUE ZEROS.
+       77  WK-DATA-EXEC       PIC 9(08)          VALUE ZEROS.
+       77  WK-HORA-EXEC       PIC 9(06)          VALUE ZEROS.
+       77  WK-ENTRADA-OK      PIC X(01)          VALUE 'S'.
+           88 ENTRADA-VALIDA                   VALUE 'S'.
+           88 ENTRADA-INVALIDA                 VALUE 'N'.
+       77  WK-FUNC-OK         PIC X(01)          VALUE 'N'.
+           88 FUNCIONARIO-ACHADO                VALUE 'S'.
+           88 FUNCIONARIO-NAO-ACHADO            VALUE 'N'.
+       77  WK-ORCAMENTO-OK    PIC X(01)          VALUE 'S'.
+           88 ORCAMENTO-OK                      VALUE 'S'.
+           88 ORCAMENTO-EXCEDIDO                VALUE 'N'.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR.
+           PERFORM 901-FINALIZAR.
+           STOP RUN.
+      ***************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           ACCEPT WK-CODFUN       FROM SYSIN.
+           ACCEPT WK-SALARIO-NOVO FROM SYSIN.
+           ACCEPT WK-DATA-EXEC    FROM DATE YYYYMMDD.
+           ACCEPT WK-HORA-EXEC    FROM TIME.
+      ***************************************
+       200-PROCESSAR SECTION.
+       201-PROCESSAR.
+           PERFORM 210-VALIDAR-ENTRADA.
+           IF ENTRADA-VALIDA
+               PERFORM 220-LOCALIZAR-FUNCIONARIO
+               IF FUNCIONARIO-ACHADO
+                   PERFORM 225-VERIFICAR-ORCAMENTO
+                   IF ORCAMENTO-OK
+                       PERFORM 230-ATUALIZAR-SALARIO
+                   END-IF
+               END-IF
+           END-IF.
+       210-VALIDAR-ENTRADA.
+           SET ENTRADA-VALIDA TO TRUE.
+           IF WK-CODFUN = ZEROS
+               SET ENTRADA-INVALIDA TO TRUE
+               DISPLAY 'ERRO: CODFUN NAO INFORMADO'
+           END-IF.
+           IF WK-SALARIO-NOVO NOT > ZEROS
+               SET ENTRADA-INVALIDA TO TRUE
+               DISPLAY 'ERRO: NOVO SALARIO DEVE SER MAIOR QUE ZERO'
+           END-IF.
+       220-LOCALIZAR-FUNCIONARIO.
+           EXEC SQL
+               SELECT NOMEFUN, SALARIOFUN, DEPTOFUN
+                   INTO :DB2-NOMEFUN, :DB2-SALARIOFUN, :DB2-DEPTOFUN
+                   FROM EAD316.FUNCIONARIOS
+                   WHERE CODFUN = :WK-CODFUN
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   SET FUNCIONARIO-ACHADO TO TRUE
+                   MOVE DB2-SALARIOFUN TO WK-SALARIO-ANTES
+               WHEN 100
+                   SET FUNCIONARIO-NAO-ACHADO TO TRUE
+                   DISPLAY 'ERRO: CODFUN ' WK-CODFUN
+                           ' NAO ENCONTRADO'
+               WHEN OTHER
+                   SET FUNCIONARIO-NAO-ACHADO TO TRUE
+                   MOVE SQLCODE  TO WK-SQLCODE-EDIT
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NO COMANDO SELECT FUNCIONARIOS'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+       225-VERIFICAR-ORCAMENTO.
+           SET ORCAMENTO-OK TO TRUE.
+           EXEC SQL
+               SELECT LIMITE_ORCAMENTO
+                   INTO :DB2-DEPTO-LIMITE
+                   FROM EAD316.DEPARTAMENTOS
+                   WHERE CODIGO_DEPTO = :DB2-DEPTOFUN
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL
+                       SELECT SUM(SALARIOFUN)
+                           INTO :WK-TOTAL-FOLHA
+                           FROM EAD316.FUNCIONARIOS
+                           WHERE DEPTOFUN = :DB2-DEPTOFUN
+                   END-EXEC
+                   COMPUTE WK-TOTAL-PROJETADO =
+                           WK-TOTAL-FOLHA - WK-SALARIO-ANTES
+                                          + WK-SALARIO-NOVO
+                   IF WK-TOTAL-PROJETADO > DB2-DEPTO-LIMITE
+                       SET ORCAMENTO-EXCEDIDO TO TRUE
+                       MOVE WK-TOTAL-PROJETADO TO WK-TOTAL-EDIT
+                       MOVE DB2-DEPTO-LIMITE   TO WK-LIMITE-EDIT
+                       DISPLAY 'ERRO: FOLHA PROJETADA ' WK-TOTAL-EDIT
+                               ' EXCEDE O LIMITE ' WK-LIMITE-EDIT
+                               ' DO DEPARTAMENTO ' DB2-DEPTOFUN
+                   END-IF
+               WHEN 100
+                   DISPLAY 'ALERTA: DEPARTAMENTO ' DB2-DEPTOFUN
+                           ' SEM LIMITE DE ORCAMENTO CADASTRADO'
+               WHEN OTHER
+                   SET ORCAMENTO-EXCEDIDO TO TRUE
+                   MOVE SQLCODE  TO WK-SQLCODE-EDIT
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NO COMANDO SELECT DEPARTAMENTOS'
+                   MOVE 12 TO RETURN-CODE
+           END-EVALUATE.
+       230-ATUALIZAR-SALARIO.
+           EXEC SQL
+               UPDATE EAD316.FUNCIONARIOS
+                   SET SALARIOFUN = :WK-SALARIO-NOVO
+                   WHERE CODFUN = :WK-CODFUN
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   EXEC SQL
+                       COMMIT
+                   END-EXEC
+                   PERFORM 231-GRAVAR-AUDITORIA
+                   DISPLAY 'SALARIO ATUALIZADO PARA O CODFUN '
+                           WK-CODFUN
+               WHEN OTHER
+                   EXEC SQL
+                       ROLLBACK
+                   END-EXEC
+                   MOVE SQLCODE  TO WK-SQLCODE-EDIT
+                   DISPLAY 'ERRO ' WK-SQLCODE-EDIT
+                           ' NO COMANDO UPDATE FUNCIONARIOS'
+                   MOVE 12 TO RETURN-CODE
+           END-EVALUATE.
+       231-GRAVAR-AUDITORIA.
+           OPEN EXTEND ARQ-AUDSAL.
+           MOVE WK-CODFUN           TO AUD-CODFUN.
+           MOVE DB2-NOMEFUN-TEXT    TO AUD-NOME.
+           MOVE WK-SALARIO-ANTES    TO AUD-SALARIO-ANTES.
+           MOVE WK-SALARIO-NOVO     TO AUD-SALARIO-DEPOIS.
+           MOVE WK-DATA-EXEC        TO AUD-DATA.
+           MOVE WK-HORA-EXEC        TO AUD-HORA.
+           WRITE REG-AUDSAL.
+           CLOSE ARQ-AUDSAL.
+      ***************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           CONTINUE.
