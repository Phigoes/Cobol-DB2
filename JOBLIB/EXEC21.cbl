@@ -0,0 +1,9 @@
+//EAD316CL JOB 'EAD316',CLASS=C,MSGCLASS=X,NOTIFY=EAD316,TIME=(0,10)
+//*****************************************************
+//*      EXECUTAR CONSOLIDACAO VENDAS X VENDAS3N      *
+//*****************************************************
+//EXECUTE  EXEC PGM=ALUNO21
+//STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR
+//VENDAS   DD   DSN=GR.EAD316.VENDAS,DISP=SHR
+//VENDAS3N DD   DSN=GR.EAD316.VENDAS3N,DISP=SHR
+//RELATO   DD   SYSOUT=X
