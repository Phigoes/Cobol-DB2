@@ -1,15 +1,23 @@
-//EAD316CB JOB 'EAD316',CLASS=C,MSGCLASS=X,NOTIFY=&SYSUID               
-//*-----------------------------------------------------------*         
-//*  JOB DE COMPILACAO DE PROGRAMA COBOL COM DB2 BATCH        *         
-//*-----------------------------------------------------------*         
-// JCLLIB ORDER=GR.GERAL.PROCLIB                                        
-//COMPDB2B EXEC DFHCODB2,NAME='NOMEDOPROGRAMA',INSTR='EAD316'                  
-//LKED.SYSIN    DD   *                                                  
-  NAME NOMEDOPROGRAMA(R)                                                       
-/*                                                                      
-//BIND.SYSTSIN  DD *                                                    
-DSN SYSTEM(DB8G)                                                        
-BIND PLAN(NOMEDOPROGRAMA) MEM(NOMEDOPROGRAMA) ACT(REP) ISOLATION(CS) -                 
-     LIB('DSN810.DBRMLIB.DATA')                                         
-END                                                                     
-/*                                                                      
\ No newline at end of file
+//EAD316CB JOB 'EAD316',CLASS=C,MSGCLASS=X,NOTIFY=&SYSUID
+//*-----------------------------------------------------------*
+//*  JOB DE COMPILACAO DE PROGRAMA COBOL COM DB2 BATCH        *
+//*-----------------------------------------------------------*
+// JCLLIB ORDER=GR.GERAL.PROCLIB
+//*-----------------------------------------------------------*
+//*  PARA COMPILAR OUTRO PROGRAMA, ALTERE SOMENTE O PARAMETRO *
+//*  PGM= NO CARTAO EXEC COMPDB2 NO FINAL DESTE MEMBRO - O    *
+//*  RESTO DO PROCEDIMENTO E GENERICO                         *
+//*-----------------------------------------------------------*
+//COMPDB2  PROC PGM=
+//COMPDB2B EXEC DFHCODB2,NAME='&PGM',INSTR='EAD316'
+//LKED.SYSIN    DD   *
+  NAME &PGM(R)
+/*
+//BIND.SYSTSIN  DD *
+DSN SYSTEM(DB8G)
+BIND PLAN(&PGM) MEM(&PGM) ACT(REP) ISOLATION(CS) -
+     LIB('DSN810.DBRMLIB.DATA')
+END
+/*
+//         PEND
+//COMPILA  EXEC COMPDB2,PGM=NOMEDOPROGRAMA
