@@ -0,0 +1,8 @@
+      *****************************************************
+      *    LAYOUT DO ARQUIVO CLIENTES (SALDO ATUAL)       *
+      *****************************************************
+       01  REG-CLIENTES.
+           05 FD-CLI-CODIGO         PIC 9(5).
+           05 FD-CLI-NOME           PIC X(25).
+           05 FD-CLI-SALDO          PIC S9(5)V99 COMP-3.
+           05 FD-CLI-SALDO-POUP     PIC S9(5)V99 COMP-3.
