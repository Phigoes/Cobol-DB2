@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.
+	       ALUNO21.
+       AUTHOR.
+	       PHILIPP.
+      ***************************************************
+      *    RELATORIO DE CONSOLIDACAO VENDAS X VENDAS3N  *
+      *    (CONFERE OS TOTAIS POR MES DOS DOIS ARQUIVOS *
+      *    DE VENDAS E REPORTA AS DIVERGENCIAS)         *
+      ***************************************************
+      *
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-VENDAS   ASSIGN TO VENDAS
+               FILE STATUS IS WK-FS-VENDAS.
+           SELECT ARQ-VENDAS3N ASSIGN TO VENDAS3N
+               FILE STATUS IS WK-FS-VENDAS3N.
+           SELECT ARQ-RELATO   ASSIGN TO RELATO
+               FILE STATUS IS WK-FS-RELATO.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD   ARQ-VENDAS
+            RECORDING MODE IS F.
+       01  REG-VENDAS.
+           05 FD-NOTA               PIC 9(6).
+           05 FD-MES                PIC 99.
+           05 FD-VALOR              PIC S9(6)V99 COMP-3.
+           05 FD-ANO                PIC 9(4).
+           05 FD-VENDEDOR-VDS       PIC 99.
+           05 FD-TIPO-TRANS         PIC X(01).
+              88 FD-TRANS-VENDA           VALUE 'V'.
+              88 FD-TRANS-DEVOLUCAO       VALUE 'D'.
+       FD   ARQ-VENDAS3N
+            RECORDING MODE IS F.
+       01  REG-VENDAS3N.
+           05 FD-VENDEDOR           PIC 99.
+           05 FD-ESTADO             PIC XX.
+           05 FD-MES3N              PIC 99.
+           05 FD-NOTA3N             PIC 9(6).
+           05 FD-VALOR3N            PIC S9(6)V99 COMP-3.
+           05 FD-ANO3N              PIC 9(4).
+           05 FD-TIPO-TRANS3N       PIC X(01).
+              88 FD-TRANS3N-VENDA         VALUE 'V'.
+              88 FD-TRANS3N-DEVOLUCAO     VALUE 'D'.
+       FD   ARQ-RELATO
+            RECORDING MODE IS F.
+       01  REG-RELATO               PIC X(89).
+       WORKING-STORAGE SECTION.
+       77  WK-FS-VENDAS      PIC XX             VALUE SPACES.
+       77  WK-FS-VENDAS3N    PIC XX             VALUE SPACES.
+       77  WK-FS-RELATO      PIC XX             VALUE SPACES.
+      *
+      *    TOTAIS MENSAIS LIDOS DE CADA ORIGEM, KEYED POR ANO
+       01  TABELA-ANOS.
+           02 ANO-TAB              OCCURS 10 TIMES
+                                    INDEXED BY WK-IND-ANO.
+              03 ANO-TAB-ANO       PIC 9(4).
+              03 TOT-VENDAS        PIC S9(8)V99 OCCURS 12 TIMES.
+              03 TOT-VENDAS3N      PIC S9(8)V99 OCCURS 12 TIMES.
+       77  WK-TOT-ANOS       PIC 99             VALUE ZEROS.
+       77  WK-ANO-ACHOU      PIC X(01)          VALUE 'N'.
+           88 ANO-ACHOU                       VALUE 'S'.
+           88 ANO-NAO-ACHOU                   VALUE 'N'.
+       77  WK-ANO-CHAVE      PIC 9(4)           VALUE ZEROS.
+       77  WK-ANO            PIC 9(4)           VALUE ZEROS.
+      *
+       77  WK-MES            PIC 99             VALUE ZEROS.
+       77  WK-VENDAS-EDIT    PIC -ZZ.ZZZ.ZZ9,99  VALUE ZEROS.
+       77  WK-VENDAS3N-EDIT  PIC -ZZ.ZZZ.ZZ9,99  VALUE ZEROS.
+       77  WK-DIFERENCA      PIC S9(8)V99        VALUE ZEROS.
+       77  WK-DIFERENCA-EDIT PIC -ZZ.ZZZ.ZZ9,99  VALUE ZEROS.
+       77  WK-TOT-DIVERGENTES PIC 9(03)          VALUE ZEROS.
+      *
+       77  WK-PAGINA         PIC 9(4)            VALUE ZEROS.
+       77  WK-LINHA          PIC 9(3)            VALUE ZEROS.
+       77  WK-MAX-LINHAS     PIC 9(3)            VALUE 20.
+       01  WK-DATA-SISTEMA   PIC 9(8)            VALUE ZEROS.
+       01  WK-DATA-EDIT REDEFINES WK-DATA-SISTEMA.
+           05 WK-DATA-ANO          PIC 9(4).
+           05 WK-DATA-MES          PIC 99.
+           05 WK-DATA-DIA          PIC 99.
+       01  WK-CAB-TITULO.
+           05 FILLER               PIC X(18)   VALUE SPACES.
+           05 FILLER               PIC X(44)   VALUE
+              'RELATORIO DE CONSOLIDACAO VENDAS X VENDAS3N'.
+           05 FILLER                PIC X(18)  VALUE SPACES.
+       01  WK-CAB-DETALHE.
+           05 FILLER               PIC X(06)   VALUE 'DATA: '.
+           05 WK-CAB-DIA           PIC 99.
+           05 FILLER               PIC X(01)   VALUE '/'.
+           05 WK-CAB-MES           PIC 99.
+           05 FILLER               PIC X(01)   VALUE '/'.
+           05 WK-CAB-ANO           PIC 9(4).
+           05 FILLER               PIC X(46)   VALUE SPACES.
+           05 FILLER               PIC X(07)   VALUE 'PAGINA '.
+           05 WK-CAB-PAGINA        PIC ZZZ9.
+      *
+       01  WK-LINHA-DETALHE.
+           05 FILLER               PIC X(04)   VALUE 'ANO '.
+           05 WK-LD-ANO            PIC 9(4).
+           05 FILLER               PIC X(05)   VALUE ' MES '.
+           05 WK-LD-MES            PIC 99.
+           05 FILLER               PIC X(10)   VALUE ' VENDAS='.
+           05 WK-LD-VENDAS         PIC -ZZ.ZZZ.ZZ9,99.
+           05 FILLER               PIC X(12)   VALUE ' VENDAS3N='.
+           05 WK-LD-VENDAS3N       PIC -ZZ.ZZZ.ZZ9,99.
+           05 FILLER               PIC X(10)   VALUE ' DIFERENC='.
+           05 WK-LD-DIFERENCA      PIC -ZZ.ZZZ.ZZ9,99.
+      *
+       PROCEDURE DIVISION.
+       000-PRINCIPAL SECTION.
+       001-PRINCIPAL.
+           PERFORM 101-INICIAR.
+           PERFORM 201-PROCESSAR-VENDAS
+               UNTIL WK-FS-VENDAS = '10'.
+           PERFORM 211-PROCESSAR-VENDAS3N
+               UNTIL WK-FS-VENDAS3N = '10'.
+           PERFORM 901-FINALIZAR.
+           STOP RUN.
+      ***************************************
+       100-INICIAR SECTION.
+       101-INICIAR.
+           ACCEPT WK-DATA-SISTEMA FROM DATE YYYYMMDD.
+           OPEN INPUT  ARQ-VENDAS.
+           OPEN INPUT  ARQ-VENDAS3N.
+           OPEN OUTPUT ARQ-RELATO.
+           EVALUATE WK-FS-VENDAS
+               WHEN '00'
+                   CONTINUE
+               WHEN '35'
+                   DISPLAY 'ARQUIVO VENDAS NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-VENDAS
+                           ' NO COMANDO OPEN VENDAS'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+           EVALUATE WK-FS-VENDAS3N
+               WHEN '00'
+                   CONTINUE
+               WHEN '35'
+                   DISPLAY 'ARQUIVO VENDAS3N NAO ENCONTRADO'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-VENDAS3N
+                           ' NO COMANDO OPEN VENDAS3N'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+           PERFORM 301-LER-VENDAS.
+           PERFORM 311-LER-VENDAS3N.
+      ***************************************
+       200-PROCESSAR-VENDAS SECTION.
+       201-PROCESSAR-VENDAS.
+           MOVE FD-ANO TO WK-ANO-CHAVE.
+           PERFORM 205-LOCALIZAR-ANO.
+           ADD FD-VALOR  TO TOT-VENDAS(WK-IND-ANO, FD-MES).
+           PERFORM 301-LER-VENDAS.
+      ***************************************
+       210-PROCESSAR-VENDAS3N SECTION.
+       211-PROCESSAR-VENDAS3N.
+           MOVE FD-ANO3N TO WK-ANO-CHAVE.
+           PERFORM 205-LOCALIZAR-ANO.
+           ADD FD-VALOR3N  TO TOT-VENDAS3N(WK-IND-ANO, FD-MES3N).
+           PERFORM 311-LER-VENDAS3N.
+       205-LOCALIZAR-ANO.
+           SET ANO-NAO-ACHOU TO TRUE.
+           SET WK-IND-ANO TO 1.
+           PERFORM VARYING WK-IND-ANO FROM 1 BY 1
+                   UNTIL WK-IND-ANO > WK-TOT-ANOS
+                      OR ANO-ACHOU
+               IF ANO-TAB-ANO(WK-IND-ANO) = WK-ANO-CHAVE
+                   SET ANO-ACHOU TO TRUE
+               END-IF
+           END-PERFORM.
+           IF ANO-NAO-ACHOU
+               IF WK-TOT-ANOS >= 10
+                   DISPLAY 'TABELA DE ANOS CHEIA (MAXIMO 10 '
+                           'REGISTROS) - CARGA ABORTADA'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+               END-IF
+               ADD 1 TO WK-TOT-ANOS
+               SET WK-IND-ANO TO WK-TOT-ANOS
+               MOVE WK-ANO-CHAVE TO ANO-TAB-ANO(WK-IND-ANO)
+           END-IF.
+      ***************************************
+       300-LER-VENDAS SECTION.
+       301-LER-VENDAS.
+           READ ARQ-VENDAS.
+           EVALUATE WK-FS-VENDAS
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-VENDAS
+                           ' NO COMANDO READ VENDAS'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       310-LER-VENDAS3N SECTION.
+       311-LER-VENDAS3N.
+           READ ARQ-VENDAS3N.
+           EVALUATE WK-FS-VENDAS3N
+               WHEN '00'
+                   CONTINUE
+               WHEN '10'
+                   CONTINUE
+               WHEN OTHER
+                   DISPLAY 'ERRO ' WK-FS-VENDAS3N
+                           ' NO COMANDO READ VENDAS3N'
+                   MOVE 12 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+      ***************************************
+       900-FINALIZAR SECTION.
+       901-FINALIZAR.
+           PERFORM VARYING WK-IND-ANO FROM 1 BY 1
+                           UNTIL WK-IND-ANO > WK-TOT-ANOS
+               MOVE ANO-TAB-ANO(WK-IND-ANO) TO WK-ANO
+               PERFORM VARYING WK-MES FROM 1 BY 1 UNTIL WK-MES > 12
+                   COMPUTE WK-DIFERENCA =
+                           TOT-VENDAS(WK-IND-ANO, WK-MES)
+                         - TOT-VENDAS3N(WK-IND-ANO, WK-MES)
+                   PERFORM 910-QUEBRA-PAGINA
+                   MOVE SPACES          TO WK-LINHA-DETALHE
+                   MOVE WK-ANO           TO WK-LD-ANO
+                   MOVE WK-MES           TO WK-LD-MES
+                   MOVE TOT-VENDAS(WK-IND-ANO, WK-MES)
+                        TO WK-LD-VENDAS
+                   MOVE TOT-VENDAS3N(WK-IND-ANO, WK-MES)
+                        TO WK-LD-VENDAS3N
+                   MOVE WK-DIFERENCA     TO WK-LD-DIFERENCA
+                   MOVE WK-LINHA-DETALHE TO REG-RELATO
+                   WRITE REG-RELATO
+                   ADD 1 TO WK-LINHA
+                   IF WK-DIFERENCA NOT = ZEROS
+                       ADD 1 TO WK-TOT-DIVERGENTES
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+           PERFORM 910-QUEBRA-PAGINA.
+           MOVE SPACES TO REG-RELATO.
+           IF WK-TOT-DIVERGENTES = 0
+               STRING 'VENDAS E VENDAS3N CONFEREM EM TODOS OS MESES'
+                      DELIMITED BY SIZE
+                      INTO REG-RELATO
+           ELSE
+               STRING 'TOTAL DE MESES DIVERGENTES: ' DELIMITED BY SIZE
+                      WK-TOT-DIVERGENTES              DELIMITED BY SIZE
+                      INTO REG-RELATO
+           END-IF.
+           WRITE REG-RELATO.
+           ADD 1 TO WK-LINHA.
+           CLOSE ARQ-VENDAS.
+           CLOSE ARQ-VENDAS3N.
+           CLOSE ARQ-RELATO.
+      ***************************************
+       910-QUEBRA-PAGINA.
+           IF WK-PAGINA = 0 OR WK-LINHA >= WK-MAX-LINHAS
+               PERFORM 920-IMPRIMIR-CABECALHO
+           END-IF.
+      ***************************************
+       920-IMPRIMIR-CABECALHO.
+           ADD 1 TO WK-PAGINA.
+           MOVE ZERO TO WK-LINHA.
+           IF WK-PAGINA > 1
+               MOVE SPACES     TO REG-RELATO
+               WRITE REG-RELATO
+                   AFTER ADVANCING PAGE
+           END-IF.
+           MOVE WK-DATA-DIA  TO WK-CAB-DIA.
+           MOVE WK-DATA-MES  TO WK-CAB-MES.
+           MOVE WK-DATA-ANO  TO WK-CAB-ANO.
+           MOVE WK-PAGINA    TO WK-CAB-PAGINA.
+           MOVE WK-CAB-TITULO    TO REG-RELATO.
+           WRITE REG-RELATO.
+           MOVE WK-CAB-DETALHE   TO REG-RELATO.
+           WRITE REG-RELATO.
+           MOVE SPACES           TO REG-RELATO.
+           WRITE REG-RELATO.
