@@ -0,0 +1,237 @@
+       IDENTIFICATION DIVISION.
+	   PROGRAM-ID.
+	       ALUNO20.
+	   AUTHOR.
+	       PHILIPP.
+	  ***************************************************
+	  *    RANKING (TOP-N) DE CANDIDATOS, COM EMPATES   *
+	  *    DESTACADOS EXPLICITAMENTE                    *
+	  ***************************************************
+	  *
+	   ENVIRONMENT DIVISION.
+	   CONFIGURATION SECTION.
+	   SPECIAL-NAMES.
+	       DECIMAL-POINT IS COMMA.
+	   INPUT-OUTPUT SECTION.
+	   FILE-CONTROL.
+	       SELECT ARQ-CANDIDATOS ASSIGN TO CANDIDAT
+	           FILE STATUS IS WK-FS-CANDIDATOS.
+	       SELECT ARQ-RELATO     ASSIGN TO RELATO
+	           FILE STATUS IS WK-FS-RELATO.
+	  *
+	   DATA DIVISION.
+	   FILE SECTION.
+	   FD   ARQ-CANDIDATOS
+	        RECORDING MODE IS F.
+	       COPY CANDIDAT.
+	   FD   ARQ-RELATO
+	        RECORDING MODE IS F.
+	   01  REG-RELATO              PIC X(80).
+	   WORKING-STORAGE SECTION.
+	   77  WK-FS-CANDIDATOS  PIC XX            VALUE SPACES.
+	   77  WK-FS-RELATO      PIC XX            VALUE SPACES.
+	  *
+	  *    PARAMETRO: QUANTIDADE DE POSICOES A LISTAR (TOP-N)
+	   77  WK-PARM-TOPN      PIC 9(03)         VALUE ZEROS.
+	  *
+	  *    TABELA DE CANDIDATOS LIDOS (PARA ORDENACAO E RANKING)
+	   01  TABELA-CANDIDATOS.
+	       05 CAN-ENTRADA              OCCURS 500 TIMES.
+	          10 CAN-TAB-NOME          PIC X(25).
+	          10 CAN-TAB-VALOR         PIC 9(7)V99.
+	          10 CAN-TAB-RANK          PIC 9(4).
+	   01  CAN-TEMP.
+	       05 CAN-TEMP-NOME            PIC X(25).
+	       05 CAN-TEMP-VALOR           PIC 9(7)V99.
+	       05 CAN-TEMP-RANK            PIC 9(4).
+	   77  WK-TOT-CANDIDATOS PIC 9(05)         VALUE ZEROS.
+	   77  WK-IND-A          PIC 9(04)         VALUE ZEROS.
+	   77  WK-IND-B          PIC 9(04)         VALUE ZEROS.
+	   77  WK-QTD-IMPRESSOS  PIC 9(04)         VALUE ZEROS.
+	  *
+	   77  WK-PAGINA         PIC 9(4)          VALUE ZEROS.
+	   77  WK-LINHA          PIC 9(3)          VALUE ZEROS.
+	   77  WK-MAX-LINHAS     PIC 9(3)          VALUE 20.
+	   01  WK-DATA-SISTEMA   PIC 9(6)          VALUE ZEROS.
+	   01  WK-DATA-EDIT REDEFINES WK-DATA-SISTEMA.
+	       05 WK-DATA-ANO          PIC 99.
+	       05 WK-DATA-MES          PIC 99.
+	       05 WK-DATA-DIA          PIC 99.
+	   01  WK-CAB-TITULO.
+	       05 FILLER               PIC X(20)   VALUE SPACES.
+	       05 FILLER               PIC X(40)   VALUE
+	          'RANKING DE CANDIDATOS (TOP-N)'.
+	       05 FILLER               PIC X(20)   VALUE SPACES.
+	   01  WK-CAB-DETALHE.
+	       05 FILLER               PIC X(06)   VALUE 'DATA: '.
+	       05 WK-CAB-DIA           PIC 99.
+	       05 FILLER               PIC X(01)   VALUE '/'.
+	       05 WK-CAB-MES           PIC 99.
+	       05 FILLER               PIC X(01)   VALUE '/'.
+	       05 WK-CAB-ANO           PIC 99.
+	       05 FILLER               PIC X(48)   VALUE SPACES.
+	       05 FILLER               PIC X(07)   VALUE 'PAGINA '.
+	       05 WK-CAB-PAGINA        PIC ZZZ9.
+	   01  WK-LINHA-DETALHE.
+	       05 FILLER               PIC X(06)     VALUE 'RANK '.
+	       05 WK-LINHA-RANK        PIC ZZZ9.
+	       05 FILLER               PIC X(03)     VALUE SPACES.
+	       05 WK-LINHA-NOME        PIC X(25).
+	       05 FILLER               PIC X(03)     VALUE SPACES.
+	       05 FILLER               PIC X(06)     VALUE 'VALOR='.
+	       05 WK-LINHA-VALOR       PIC ZZZ.ZZ9,99.
+	       05 FILLER               PIC X(03)     VALUE SPACES.
+	       05 WK-LINHA-EMPATE      PIC X(10)     VALUE SPACES.
+	       05 FILLER               PIC X(12)     VALUE SPACES.
+	  *
+	   PROCEDURE DIVISION.
+	   000-PRINCIPAL SECTION.
+	   001-PRINCIPAL.
+	       PERFORM 101-INICIAR.
+		   PERFORM 201-PROCESSAR UNTIL WK-FS-CANDIDATOS = '10'.
+		   PERFORM 210-ORDENAR.
+		   PERFORM 220-CLASSIFICAR.
+		   PERFORM 230-IMPRIMIR-RELATO.
+		   PERFORM 901-FINALIZAR.
+		   STOP RUN.
+	  ***************************************
+	   100-INICIAR SECTION.
+	   101-INICIAR.
+	       ACCEPT WK-PARM-TOPN    FROM SYSIN.
+		   ACCEPT WK-DATA-SISTEMA FROM DATE.
+		   OPEN INPUT  ARQ-CANDIDATOS.
+		   OPEN OUTPUT ARQ-RELATO.
+		   EVALUATE WK-FS-CANDIDATOS
+		       WHEN '00'
+			       PERFORM 301-LER-CANDIDATOS
+			   WHEN '35'
+			       DISPLAY 'ARQUIVO CANDIDAT NAO ENCONTRADO'
+				   MOVE 12 TO RETURN-CODE
+				   STOP RUN
+			   WHEN OTHER
+			       DISPLAY 'ERRO ' WK-FS-CANDIDATOS
+					       ' NO COMANDO OPEN CANDIDAT'
+				   MOVE 12 TO RETURN-CODE
+				   STOP RUN
+		   END-EVALUATE.
+	  ***************************************
+	   200-PROCESSAR SECTION.
+	   201-PROCESSAR.
+	       PERFORM 202-ARMAZENAR-CANDIDATO.
+		   PERFORM 301-LER-CANDIDATOS.
+	   202-ARMAZENAR-CANDIDATO.
+	       IF WK-TOT-CANDIDATOS < 500
+		       ADD 1 TO WK-TOT-CANDIDATOS
+			   MOVE FD-CAN-NOME  TO CAN-TAB-NOME(WK-TOT-CANDIDATOS)
+			   MOVE FD-CAN-VALOR TO CAN-TAB-VALOR(WK-TOT-CANDIDATOS)
+			   MOVE ZEROS        TO CAN-TAB-RANK(WK-TOT-CANDIDATOS)
+		   END-IF.
+	  ***************************************
+	   210-ORDENAR SECTION.
+	   211-ORDENAR.
+	       IF WK-TOT-CANDIDATOS > 1
+		       PERFORM VARYING WK-IND-A FROM 1 BY 1
+				       UNTIL WK-IND-A > WK-TOT-CANDIDATOS - 1
+			       PERFORM VARYING WK-IND-B FROM 1 BY 1
+					       UNTIL WK-IND-B > WK-TOT-CANDIDATOS - WK-IND-A
+				       IF CAN-TAB-VALOR(WK-IND-B) <
+					      CAN-TAB-VALOR(WK-IND-B + 1)
+					       PERFORM 212-TROCAR-LINHAS
+				       END-IF
+				   END-PERFORM
+			   END-PERFORM
+		   END-IF.
+	   212-TROCAR-LINHAS.
+	       MOVE CAN-ENTRADA(WK-IND-B)      TO CAN-TEMP.
+		   MOVE CAN-ENTRADA(WK-IND-B + 1)  TO CAN-ENTRADA(WK-IND-B).
+		   MOVE CAN-TEMP                   TO CAN-ENTRADA(WK-IND-B + 1).
+	  ***************************************
+	   220-CLASSIFICAR SECTION.
+	   221-CLASSIFICAR.
+	       PERFORM VARYING WK-IND-A FROM 1 BY 1
+			       UNTIL WK-IND-A > WK-TOT-CANDIDATOS
+		       IF WK-IND-A = 1
+			       MOVE 1 TO CAN-TAB-RANK(WK-IND-A)
+			   ELSE
+			       IF CAN-TAB-VALOR(WK-IND-A) =
+				      CAN-TAB-VALOR(WK-IND-A - 1)
+				       MOVE CAN-TAB-RANK(WK-IND-A - 1)
+					       TO CAN-TAB-RANK(WK-IND-A)
+				   ELSE
+				       MOVE WK-IND-A TO CAN-TAB-RANK(WK-IND-A)
+				   END-IF
+			   END-IF
+		   END-PERFORM.
+	  ***************************************
+	   230-IMPRIMIR-RELATO SECTION.
+	   231-IMPRIMIR-RELATO.
+	       PERFORM VARYING WK-IND-A FROM 1 BY 1
+			       UNTIL WK-IND-A > WK-TOT-CANDIDATOS
+				       OR CAN-TAB-RANK(WK-IND-A) > WK-PARM-TOPN
+			   PERFORM 910-QUEBRA-PAGINA
+			   MOVE SPACES                    TO WK-LINHA-DETALHE
+			   MOVE CAN-TAB-RANK(WK-IND-A)     TO WK-LINHA-RANK
+			   MOVE CAN-TAB-NOME(WK-IND-A)     TO WK-LINHA-NOME
+			   MOVE CAN-TAB-VALOR(WK-IND-A)    TO WK-LINHA-VALOR
+			   IF (WK-IND-A > 1 AND
+			       CAN-TAB-RANK(WK-IND-A) = CAN-TAB-RANK(WK-IND-A - 1))
+				   OR (WK-IND-A < WK-TOT-CANDIDATOS AND
+			       CAN-TAB-RANK(WK-IND-A) = CAN-TAB-RANK(WK-IND-A + 1))
+			       MOVE '(EMPATE)' TO WK-LINHA-EMPATE
+			   END-IF
+			   MOVE WK-LINHA-DETALHE           TO REG-RELATO
+			   WRITE REG-RELATO
+			   ADD 1 TO WK-LINHA
+			   ADD 1 TO WK-QTD-IMPRESSOS
+		   END-PERFORM.
+	  ***************************************
+	   300-LER-CANDIDATOS SECTION.
+	   301-LER-CANDIDATOS.
+	       READ ARQ-CANDIDATOS.
+		   EVALUATE WK-FS-CANDIDATOS
+		       WHEN '00'
+			       CONTINUE
+			   WHEN '10'
+			       CONTINUE
+			   WHEN OTHER
+			       DISPLAY 'ERRO ' WK-FS-CANDIDATOS
+					       ' NO COMANDO READ CANDIDAT'
+				   MOVE 12 TO RETURN-CODE
+				   STOP RUN
+		   END-EVALUATE.
+	  ***************************************
+	   900-FINALIZAR SECTION.
+	   901-FINALIZAR.
+	       PERFORM 910-QUEBRA-PAGINA.
+		   MOVE SPACES TO REG-RELATO.
+		   STRING 'TOTAL DE POSICOES LISTADAS: ' DELIMITED BY SIZE
+				  WK-QTD-IMPRESSOS             DELIMITED BY SIZE
+				  INTO REG-RELATO.
+		   WRITE REG-RELATO.
+		   ADD 1 TO WK-LINHA.
+		   CLOSE ARQ-CANDIDATOS.
+		   CLOSE ARQ-RELATO.
+	  ***************************************
+	   910-QUEBRA-PAGINA.
+	       IF WK-PAGINA = 0 OR WK-LINHA >= WK-MAX-LINHAS
+		       PERFORM 920-IMPRIMIR-CABECALHO
+		   END-IF.
+	  ***************************************
+	   920-IMPRIMIR-CABECALHO.
+	       ADD 1 TO WK-PAGINA.
+		   MOVE ZERO TO WK-LINHA.
+		   IF WK-PAGINA > 1
+		       MOVE SPACES     TO REG-RELATO
+			   WRITE REG-RELATO
+			       AFTER ADVANCING PAGE
+		   END-IF.
+		   MOVE WK-DATA-DIA  TO WK-CAB-DIA.
+		   MOVE WK-DATA-MES  TO WK-CAB-MES.
+		   MOVE WK-DATA-ANO  TO WK-CAB-ANO.
+		   MOVE WK-PAGINA    TO WK-CAB-PAGINA.
+		   MOVE WK-CAB-TITULO    TO REG-RELATO.
+		   WRITE REG-RELATO.
+		   MOVE WK-CAB-DETALHE   TO REG-RELATO.
+		   WRITE REG-RELATO.
+		   MOVE SPACES           TO REG-RELATO.
+		   WRITE REG-RELATO.
