@@ -0,0 +1,9 @@
+//EAD316CL JOB 'EAD316',CLASS=C,MSGCLASS=X,NOTIFY=EAD316,TIME=(0,10)
+//*****************************************************
+//*      BALANCEAR CLIENTES/LANCAM CONTRA CLIENTEN    *
+//*****************************************************
+//EXECUTE  EXEC PGM=ALUNO18
+//STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR
+//CLIENTES DD   DSN=GR.EAD316.CLIENTES,DISP=SHR
+//LANCAM   DD   DSN=GR.EAD316.LANCAM,DISP=SHR
+//CLIENTEN DD   DSN=GR.EAD316.CLIENTEN(0),DISP=SHR
