@@ -1,17 +1,56 @@
 //EAD316CL JOB 'EAD316',CLASS=C,MSGCLASS=X,NOTIFY=EAD316,TIME=(0,10)
 //*****************************************************
-//*      APAGAR CLIENTEN                              *
+//*      EXECUTAR BALANCE LINE                        *
 //*****************************************************
-//APAGAR   EXEC PGM=IEFBR14
-//ARQUIVO  DD   DSN=GR.EAD316.CLIENTEN,DISP=(MOD,DELETE,DELETE),
-//         UNIT=SYSDA,SPACE=(TRK,0)
+//*      GR.EAD316.CLIENTEN E UM GDG (LIMIT=4,EMPTY=NO)*
+//*      CADA RODADA CATALOGA UMA NOVA GERACAO (+1) E  *
+//*      AS GERACOES ANTERIORES FICAM DISPONIVEIS PARA *
+//*      RECUPERACAO SE ESTA RODADA FALHAR NO MEIO     *
 //*****************************************************
-//*      EXECUTAR BALANCE LINE                        *
+//*      REINICIO: SE O JOB ABENDAR, RESUBMETA COM O  *
+//*      CARTAO SYSIN PREENCHIDO COM O ULTIMO CLIENTE  *
+//*      DO CHECKPT DA RODADA ANTERIOR (CHECKOLD) E    *
+//*      MUDE O DD CLIENTEN/SUSPENSO/CLNTHIST DESTA    *
+//*      GERACAO PARA DISP=(MOD,CATLG,CATLG), POIS O   *
+//*      PROGRAMA CONTINUA A GRAVACAO NA MESMA GERACAO *
+//*      EM VEZ DE COMECAR UMA NOVA                    *
 //*****************************************************
 //EXECUTE  EXEC PGM=ALUNO09
 //STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR
 //CLIENTES DD   DSN=GR.EAD316.CLIENTES,DISP=OLD
 //LANCAM   DD   DSN=GR.EAD316.LANCAM,DISP=OLD
-//CLIENTEN DD   DSN=GR.EAD316.CLIENTEN,DISP=(NEW,CATLG,DELETE),
+//CLIENTEN DD   DSN=GR.EAD316.CLIENTEN(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=38,BLKSIZE=0)
+//SUSPENSO DD   DSN=GR.EAD316.LANCAM.SUSPENSO,
+//         DISP=(NEW,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CLNTHIST DD   DSN=GR.EAD316.CLIENTEN.HIST,
+//         DISP=(MOD,CATLG,CATLG),
+//         UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//         DCB=(RECFM=FB,LRECL=52,BLKSIZE=5200)
+//CTLLOG   DD   DSN=GR.EAD316.CTLLOG,
+//         DISP=(MOD,CATLG,CATLG),
 //         UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
-//         DCB=(RECFM=FB,LRECL=37,BLKSIZE=0)
\ No newline at end of file
+//         DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CHECKOLD DD   DSN=GR.EAD316.CLIENTES.CHECKPT(0),DISP=SHR
+//CHECKPT  DD   DSN=GR.EAD316.CLIENTES.CHECKPT(+1),
+//         DISP=(NEW,CATLG,DELETE),
+//         UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),
+//         DCB=(RECFM=FB,LRECL=10,BLKSIZE=1000)
+//SYSIN    DD   *
+00000
+/*
+//*****************************************************
+//*      BALANCEAR CLIENTES/LANCAM CONTRA CLIENTEN    *
+//*      (ABERTURA + LANCAMENTOS DEVE FECHAR COM A    *
+//*      NOVA GERACAO DE CLIENTEN ANTES DE CONFIAR     *
+//*      NELA)                                         *
+//*****************************************************
+//BALANCEO EXEC PGM=ALUNO18
+//STEPLIB  DD   DSN=GR.GERAL.LOADLIB,DISP=SHR
+//CLIENTES DD   DSN=GR.EAD316.CLIENTES,DISP=SHR
+//LANCAM   DD   DSN=GR.EAD316.LANCAM,DISP=SHR
+//CLIENTEN DD   DSN=GR.EAD316.CLIENTEN(0),DISP=SHR
